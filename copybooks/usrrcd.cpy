@@ -0,0 +1,7 @@
+      *****************************************************************
+      * USRRCD - Shared user record layout, day33 mailchck batch.
+      *****************************************************************
+       01 F-USER-RCD.
+           05 F-USER-ID            PIC X(10).
+           05 F-USER-NAME          PIC X(50).
+           05 F-USER-EMAIL         PIC X(50).
