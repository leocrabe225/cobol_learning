@@ -0,0 +1,15 @@
+      *****************************************************************
+      * RETSTATU - Shared subprogram return-status codes.
+      * REPLACE :PREFIX: with the caller's data-name prefix (WS, LK...)
+      *****************************************************************
+       01 :PREFIX:-RETURN-VALUE        PIC 9(02).
+           88 :PREFIX:-RETURN-OK                     VALUE 00.
+           88 :PREFIX:-RETURN-ID-FORMAT-ERROR        VALUE 01.
+           88 :PREFIX:-RETURN-EMAIL-NO-AT            VALUE 02.
+           88 :PREFIX:-RETURN-EMAIL-MANY-AT          VALUE 03.
+           88 :PREFIX:-RETURN-EMAIL-NO-DOT           VALUE 04.
+           88 :PREFIX:-RETURN-EMAIL-BAD-FORMAT        VALUE 05.
+           88 :PREFIX:-RETURN-DUPLICATE-ID            VALUE 06.
+           88 :PREFIX:-RETURN-DUPLICATE-EMAIL         VALUE 07.
+           88 :PREFIX:-RETURN-CLIENT-NOT-FOUND         VALUE 08.
+           88 :PREFIX:-RETURN-CLIENT-EMAIL-MISMATCH    VALUE 09.
