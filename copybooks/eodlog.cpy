@@ -0,0 +1,17 @@
+      *****************************************************************
+      * EODLOG - Shared end-of-day summary log record. Each of the
+      * day15/day17 report programs appends one line here after its
+      * run, so eodsum.cbl can fold every program's counts into one
+      * combined report instead of the operator opening each output
+      * file in turn.
+      *****************************************************************
+       01 EOD-LOG-RECORD.
+           05 EOD-PROGRAM           PIC X(10).
+           05 FILLER                PIC X(01).
+           05 EOD-RECORDS-PROC      PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 EOD-EXCEPTIONS        PIC 9(05).
+           05 FILLER                PIC X(01).
+           05 EOD-FILES-WRITTEN     PIC 9(03).
+           05 FILLER                PIC X(01).
+           05 EOD-KEY-TOTAL         PIC 9(09)V99.
