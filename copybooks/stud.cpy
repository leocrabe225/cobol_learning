@@ -0,0 +1,12 @@
+      *****************************************************************
+      * STUD - Shared student record layout for the day19 roster
+      * programs. REPLACE :TAG: with the caller's record prefix
+      * (F for a file record, SORT for a sort-work record).
+      *****************************************************************
+       01 :TAG:-STUDENTS-RECORD.
+           05 :TAG:-CLASS-NAME-OUT        PIC X(03).
+           05 FILLER                      PIC X(03).
+           05 :TAG:-STUDENT-FULL-NAME.
+               10 :TAG:-STUDENT-NAME-OUT  PIC X(15).
+               10 FILLER                  PIC X(03).
+               10 :TAG:-STUDENT-FNAME-OUT PIC X(15).
