@@ -0,0 +1,12 @@
+      *****************************************************************
+      * STUDTBL - Shared in-memory roster table for the day19 student
+      * programs (classtud.cbl, sortstud.cbl). Raising the class size
+      * or the number of classes only means changing the OCCURS limits
+      * here once, instead of drifting out of sync between two copies.
+      *****************************************************************
+       01 WS-TBL-STUDENTS.
+           05 WS-CLASS      OCCURS 2 TIMES. *> 1 = CM1, 2 = CM2
+              10 WS-CLASS-NAME        PIC X(03).
+              10 WS-STUD    OCCURS 6 TIMES.
+                  15 WS-STUD-NAME     PIC X(15).
+                  15 WS-STUD-FNAME    PIC X(15).
