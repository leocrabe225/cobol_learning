@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CLIMAST - Shared client-master record layout.
+      * Read by both cliorder.cbl (day15) and mailchck.cbl (day33) so
+      * a client's contact details live in one file instead of being
+      * split across the two programs. The leading ID/name/first-name
+      * fields keep clients.txt's original byte layout; address,
+      * phone, email and credit limit are new fields appended after.
+      *****************************************************************
+       01 CLI-MASTER-RCD.
+           05 CLI-M-ID              PIC 9(02).
+           05 FILLER                PIC X(06).
+           05 CLI-M-NAME            PIC X(10).
+           05 FILLER                PIC X(01).
+           05 CLI-M-FNAME           PIC X(10).
+           05 FILLER                PIC X(01).
+           05 CLI-M-ADDRESS         PIC X(30).
+           05 FILLER                PIC X(01).
+           05 CLI-M-PHONE           PIC X(10).
+           05 FILLER                PIC X(01).
+           05 CLI-M-EMAIL           PIC X(50).
+           05 FILLER                PIC X(01).
+           05 CLI-M-CREDIT-LIMIT    PIC 9(07)V99.
