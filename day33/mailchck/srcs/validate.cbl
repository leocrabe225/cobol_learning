@@ -6,6 +6,8 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-AMOUNT             PIC 9(02).
+       01 WS-EMAIL-LEN          PIC 9(02).
+       01 WS-AT-POS             PIC 9(02).
        LINKAGE SECTION.
        01 LK-USER-ID            PIC X(10).
        01 LK-USER-NAME          PIC X(50).
@@ -41,6 +43,9 @@
 
            PERFORM 0400-CHECK-FOR-DOT-BEGIN
               THRU 0400-CHECK-FOR-DOT-END.
+
+           PERFORM 0500-CHECK-EMAIL-STRUCTURE-BEGIN
+              THRU 0500-CHECK-EMAIL-STRUCTURE-END.
        0200-VALIDATE-EMAIL-END.
 
        0300-CHECK-FOR-AT-BEGIN.
@@ -73,3 +78,40 @@
                EXIT PROGRAM
            END-IF.
        0400-CHECK-FOR-DOT-END.
+
+      * Beyond counting "@" and ".", make sure they sit where a real
+      * address would put them : something before the "@", and a
+      * domain whose dot is not the character right after the "@" or
+      * the very last character of the address.
+       0500-CHECK-EMAIL-STRUCTURE-BEGIN.
+      * TRAILING-only trim, so a leading space (still counted in
+      * WS-AT-POS below) does not shift this length off of the
+      * untrimmed LK-USER-EMAIL it is used to index into.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-USER-EMAIL TRAILING))
+               TO WS-EMAIL-LEN.
+
+           MOVE 0 TO WS-AT-POS.
+           INSPECT LK-USER-EMAIL TALLYING WS-AT-POS
+               FOR CHARACTERS BEFORE INITIAL "@".
+           ADD 1 TO WS-AT-POS.
+
+           IF WS-AT-POS EQUAL 1 THEN
+               SET LK-RETURN-EMAIL-BAD-FORMAT TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           IF WS-AT-POS >= WS-EMAIL-LEN THEN
+               SET LK-RETURN-EMAIL-BAD-FORMAT TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           IF LK-USER-EMAIL(WS-AT-POS + 1:1) EQUAL "." THEN
+               SET LK-RETURN-EMAIL-BAD-FORMAT TO TRUE
+               EXIT PROGRAM
+           END-IF.
+
+           IF LK-USER-EMAIL(WS-EMAIL-LEN:1) EQUAL "." THEN
+               SET LK-RETURN-EMAIL-BAD-FORMAT TO TRUE
+               EXIT PROGRAM
+           END-IF.
+       0500-CHECK-EMAIL-STRUCTURE-END.
