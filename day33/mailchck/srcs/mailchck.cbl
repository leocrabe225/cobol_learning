@@ -16,6 +16,11 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-F-STATUS.
 
+           SELECT F-CLIENT-INPUT
+               ASSIGN TO "data/clients.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLI-F-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD F-USER-INPUT.
@@ -24,7 +29,24 @@
        FD F-LOG-OUTPUT.
        01 F-LOG-RCD            PIC X(120).
 
+       FD F-CLIENT-INPUT.
+       COPY climast.
+
        WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  PEOPLE-ID              PIC 9(10).
+       01  PEOPLE-FNAME           PIC X(50).
+       01  PEOPLE-NAME            PIC X(50).
+       01  PEOPLE-PHONE-NUMBER    PIC X(10).
+       01  USERNAME               PIC X(30) VALUE "cobol".
+       01  PASSWD                 PIC X(30) VALUE "mdp".
+       01  DBNAME                 PIC X(10) VALUE "testdb".
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       77 WS-INSERT-CNT         PIC 9(02) VALUE 0.
+
        77 WS-USER-TBL-SIZE     PIC 9(02).
        01 WS-USER-TBL OCCURS 10 TIMES.
            05 WS-USER-ID       PIC X(10).
@@ -33,24 +55,68 @@
            05 WS-ERROR         PIC 9(02).
 
        77 WS-IDX               PIC 9(02).
+       77 WS-IDX-2              PIC 9(02).
 
        COPY retstatu REPLACING ==:PREFIX:== BY ==WS==.
        
+       01 WS-ERROR-SUMMARY.
+           05 WS-CNT-ID-FORMAT     PIC 9(02) VALUE 0.
+           05 WS-CNT-NO-AT         PIC 9(02) VALUE 0.
+           05 WS-CNT-MANY-AT       PIC 9(02) VALUE 0.
+           05 WS-CNT-NO-DOT        PIC 9(02) VALUE 0.
+           05 WS-CNT-BAD-FORMAT    PIC 9(02) VALUE 0.
+           05 WS-CNT-DUP-ID        PIC 9(02) VALUE 0.
+           05 WS-CNT-DUP-EMAIL     PIC 9(02) VALUE 0.
+           05 WS-CNT-CLI-NOT-FOUND PIC 9(02) VALUE 0.
+           05 WS-CNT-CLI-MISMATCH  PIC 9(02) VALUE 0.
+
        01 WS-F-STATUS          PIC X(02).
            88 WS-F-STATUS-OK             VALUE "00".
            88 WS-F-STATUS-EOF            VALUE "10".
 
+      * The client master file (shared with cliorder.cbl) links each
+      * user to a client by ID, so a user's on-file email can be
+      * cross-checked against the contact details cliorder.cbl
+      * already reads instead of just being validated in isolation.
+       01 WS-CLI-F-STATUS      PIC X(02).
+           88 WS-CLI-F-STATUS-OK         VALUE "00".
+           88 WS-CLI-F-STATUS-EOF        VALUE "10".
+
+       77 WS-CLI-M-TBL-MAX     PIC 9(02) VALUE 99.
+       77 WS-CLI-M-TBL-SIZE    PIC 9(02) VALUE 0.
+       77 WS-CLI-M-OVERFLOW-CNT PIC 9(02) VALUE 0.
+       01 WS-CLI-M-TBL OCCURS 99 TIMES.
+           05 WS-CLI-M-ID          PIC 9(02).
+           05 WS-CLI-M-EMAIL       PIC X(50).
+
+       77 WS-USER-ID-NUM        PIC 9(10).
+       77 WS-CLI-M-FOUND        PIC 9(01).
+           88 WS-CLI-M-FOUND-TRUE        VALUE 1.
+           88 WS-CLI-M-FOUND-FALSE       VALUE 0.
+
        PROCEDURE DIVISION.
 
            PERFORM 0100-READ-FILE-BEGIN
               THRU 0100-READ-FILE-END.
 
+           PERFORM 0150-READ-CLIENTS-BEGIN
+              THRU 0150-READ-CLIENTS-END.
+
            PERFORM 0300-VALIDATE-USERS-BEGIN
               THRU 0300-VALIDATE-USERS-END.
 
+           PERFORM 0350-CHECK-DUPLICATES-BEGIN
+              THRU 0350-CHECK-DUPLICATES-END.
+
+           PERFORM 0375-CHECK-CLIENT-BEGIN
+              THRU 0375-CHECK-CLIENT-END.
+
            PERFORM 0400-LOG-ERRORS-BEGIN
               THRU 0400-LOG-ERRORS-END.
 
+           PERFORM 0700-INSERT-VALID-BEGIN
+              THRU 0700-INSERT-VALID-END.
+
            STOP RUN.
 
        0100-READ-FILE-BEGIN.
@@ -76,6 +142,38 @@
            MOVE F-USER-EMAIL TO WS-USER-EMAIL(WS-IDX).
        0200-RCD-TO-TBL-END.
 
+      * Same clients.txt the day15 order report reads, so a user's
+      * on-file email can be cross-checked against the client master
+      * cliorder.cbl already maintains.
+       0150-READ-CLIENTS-BEGIN.
+           MOVE 0 TO WS-CLI-M-TBL-SIZE.
+           MOVE 0 TO WS-CLI-M-OVERFLOW-CNT.
+           OPEN INPUT F-CLIENT-INPUT.
+           IF WS-CLI-F-STATUS-OK THEN
+               PERFORM UNTIL WS-CLI-F-STATUS-EOF
+                   READ F-CLIENT-INPUT
+                       NOT AT END
+                           IF WS-CLI-M-TBL-SIZE < WS-CLI-M-TBL-MAX THEN
+                               ADD 1 TO WS-CLI-M-TBL-SIZE
+                               MOVE CLI-M-ID
+                                   TO WS-CLI-M-ID(WS-CLI-M-TBL-SIZE)
+                               MOVE CLI-M-EMAIL
+                                   TO WS-CLI-M-EMAIL(WS-CLI-M-TBL-SIZE)
+                           ELSE
+                               ADD 1 TO WS-CLI-M-OVERFLOW-CNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F-CLIENT-INPUT
+               IF WS-CLI-M-OVERFLOW-CNT > 0 THEN
+                   DISPLAY "*** WARNING *** " WS-CLI-M-OVERFLOW-CNT
+                       " client(s) in clients.txt could not fit in "
+                       "the " WS-CLI-M-TBL-MAX " client table slots "
+                       "and were dropped from this run."
+               END-IF
+           END-IF.
+       0150-READ-CLIENTS-END.
+
        0300-VALIDATE-USERS-BEGIN.
            PERFORM VARYING WS-IDX FROM 1 BY 1
                    UNTIL WS-IDX > WS-USER-TBL-SIZE
@@ -89,6 +187,71 @@
            END-PERFORM.
        0300-VALIDATE-USERS-END.
 
+      * Individual rows can each look fine and still be a duplicate
+      * of another row in the same batch, which "validate" never sees
+      * since it is only ever handed one user at a time. A row that
+      * already failed 0300 keeps its original error.
+       0350-CHECK-DUPLICATES-BEGIN.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-USER-TBL-SIZE
+               MOVE WS-ERROR(WS-IDX) TO WS-RETURN-VALUE
+               IF WS-RETURN-OK THEN
+                   PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                           UNTIL WS-IDX-2 > WS-USER-TBL-SIZE
+                       IF WS-IDX-2 NOT EQUAL WS-IDX THEN
+                           IF WS-USER-ID(WS-IDX-2)
+                              EQUAL WS-USER-ID(WS-IDX) THEN
+                               SET WS-RETURN-DUPLICATE-ID TO TRUE
+                               MOVE WS-RETURN-VALUE TO WS-ERROR(WS-IDX)
+                           END-IF
+                           IF WS-USER-EMAIL(WS-IDX-2)
+                              EQUAL WS-USER-EMAIL(WS-IDX) THEN
+                               SET WS-RETURN-DUPLICATE-EMAIL TO TRUE
+                               MOVE WS-RETURN-VALUE TO WS-ERROR(WS-IDX)
+                           END-IF
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+       0350-CHECK-DUPLICATES-END.
+
+      * WS-USER-ID doubles as the client ID once a user has a matching
+      * client-master row; skipped entirely when clients.txt isn't
+      * there yet, so mailchck still runs standalone until cliorder's
+      * client master is actually populated. A row that already
+      * failed 0300/0350 keeps its original error.
+       0375-CHECK-CLIENT-BEGIN.
+           IF WS-CLI-M-TBL-SIZE > 0 THEN
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-USER-TBL-SIZE
+                   MOVE WS-ERROR(WS-IDX) TO WS-RETURN-VALUE
+                   IF WS-RETURN-OK THEN
+                       MOVE FUNCTION NUMVAL(WS-USER-ID(WS-IDX))
+                           TO WS-USER-ID-NUM
+                       SET WS-CLI-M-FOUND-FALSE TO TRUE
+                       PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                               UNTIL WS-IDX-2 > WS-CLI-M-TBL-SIZE
+                           IF WS-CLI-M-ID(WS-IDX-2)
+                              EQUAL WS-USER-ID-NUM THEN
+                               SET WS-CLI-M-FOUND-TRUE TO TRUE
+                               IF WS-CLI-M-EMAIL(WS-IDX-2) NOT EQUAL
+                                  WS-USER-EMAIL(WS-IDX) THEN
+                                   SET WS-RETURN-CLIENT-EMAIL-MISMATCH
+                                       TO TRUE
+                                   MOVE WS-RETURN-VALUE
+                                       TO WS-ERROR(WS-IDX)
+                               END-IF
+                           END-IF
+                       END-PERFORM
+                       IF WS-CLI-M-FOUND-FALSE THEN
+                           SET WS-RETURN-CLIENT-NOT-FOUND TO TRUE
+                           MOVE WS-RETURN-VALUE TO WS-ERROR(WS-IDX)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+       0375-CHECK-CLIENT-END.
+
        0400-LOG-ERRORS-BEGIN.
            OPEN OUTPUT F-LOG-OUTPUT.
            
@@ -98,6 +261,9 @@
                   THRU 0500-LOG-EVALUATE-END
            END-PERFORM.
 
+           PERFORM 0600-LOG-SUMMARY-BEGIN
+              THRU 0600-LOG-SUMMARY-END.
+
            CLOSE F-LOG-OUTPUT.
        0400-LOG-ERRORS-END.
 
@@ -107,6 +273,7 @@
 
            EVALUATE TRUE
                WHEN WS-RETURN-ID-FORMAT-ERROR
+                   ADD 1 TO WS-CNT-ID-FORMAT
                    STRING
                        "[Line " WS-IDX "] Error, invalid ID : " QUOTES
                        WS-USER-ID(WS-IDX) QUOTES
@@ -115,8 +282,9 @@
                    END-STRING
                    WRITE F-LOG-RCD
                WHEN WS-RETURN-EMAIL-NO-AT
+                   ADD 1 TO WS-CNT-NO-AT
                    STRING
-                       "[Line " WS-IDX 
+                       "[Line " WS-IDX
                        "] Error, invalid email, no " QUOTES "@" QUOTES
                        " found : " QUOTES
                        FUNCTION TRIM(WS-USER-EMAIL(WS-IDX)) QUOTES
@@ -125,8 +293,9 @@
                    END-STRING
                    WRITE F-LOG-RCD
                WHEN WS-RETURN-EMAIL-MANY-AT
+                   ADD 1 TO WS-CNT-MANY-AT
                    STRING
-                       "[Line " WS-IDX 
+                       "[Line " WS-IDX
                        "] Error, invalid email, too many "
                        QUOTES "@" QUOTES " found : " QUOTES
                        FUNCTION TRIM(WS-USER-EMAIL(WS-IDX)) QUOTES
@@ -135,8 +304,9 @@
                    END-STRING
                    WRITE F-LOG-RCD
                WHEN WS-RETURN-EMAIL-NO-DOT
+                  ADD 1 TO WS-CNT-NO-DOT
                   STRING
-                       "[Line " WS-IDX 
+                       "[Line " WS-IDX
                        "] Error, invalid email, no " QUOTES "." QUOTES
                        " found : " QUOTES
                        FUNCTION TRIM(WS-USER-EMAIL(WS-IDX)) QUOTES
@@ -144,5 +314,165 @@
                        INTO F-LOG-RCD
                    END-STRING
                    WRITE F-LOG-RCD
+               WHEN WS-RETURN-EMAIL-BAD-FORMAT
+                  ADD 1 TO WS-CNT-BAD-FORMAT
+                  STRING
+                       "[Line " WS-IDX
+                       "] Error, invalid email, badly formed address : "
+                       QUOTES
+                       FUNCTION TRIM(WS-USER-EMAIL(WS-IDX)) QUOTES
+                       DELIMITED BY SIZE
+                       INTO F-LOG-RCD
+                   END-STRING
+                   WRITE F-LOG-RCD
+               WHEN WS-RETURN-DUPLICATE-ID
+                  ADD 1 TO WS-CNT-DUP-ID
+                  STRING
+                       "[Line " WS-IDX
+                       "] Error, duplicate user ID : " QUOTES
+                       WS-USER-ID(WS-IDX) QUOTES
+                       DELIMITED BY SIZE
+                       INTO F-LOG-RCD
+                   END-STRING
+                   WRITE F-LOG-RCD
+               WHEN WS-RETURN-DUPLICATE-EMAIL
+                  ADD 1 TO WS-CNT-DUP-EMAIL
+                  STRING
+                       "[Line " WS-IDX
+                       "] Error, duplicate email : " QUOTES
+                       FUNCTION TRIM(WS-USER-EMAIL(WS-IDX)) QUOTES
+                       DELIMITED BY SIZE
+                       INTO F-LOG-RCD
+                   END-STRING
+                   WRITE F-LOG-RCD
+               WHEN WS-RETURN-CLIENT-NOT-FOUND
+                  ADD 1 TO WS-CNT-CLI-NOT-FOUND
+                  STRING
+                       "[Line " WS-IDX
+                       "] Error, no client master record for ID : "
+                       QUOTES WS-USER-ID(WS-IDX) QUOTES
+                       DELIMITED BY SIZE
+                       INTO F-LOG-RCD
+                   END-STRING
+                   WRITE F-LOG-RCD
+               WHEN WS-RETURN-CLIENT-EMAIL-MISMATCH
+                  ADD 1 TO WS-CNT-CLI-MISMATCH
+                  STRING
+                       "[Line " WS-IDX
+                       "] Error, email does not match client "
+                       "master : " QUOTES
+                       FUNCTION TRIM(WS-USER-EMAIL(WS-IDX)) QUOTES
+                       DELIMITED BY SIZE
+                       INTO F-LOG-RCD
+                   END-STRING
+                   WRITE F-LOG-RCD
            END-EVALUATE.
-       0500-LOG-EVALUATE-END.
\ No newline at end of file
+       0500-LOG-EVALUATE-END.
+
+      * Tally block appended to the error log so a quick glance shows
+      * whether today's batch was mostly clean or mostly garbage.
+       0600-LOG-SUMMARY-BEGIN.
+           MOVE SPACE TO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "Error summary :" DELIMITED BY SIZE
+               INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "  Invalid ID format       : " WS-CNT-ID-FORMAT
+               DELIMITED BY SIZE INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "  Email missing @         : " WS-CNT-NO-AT
+               DELIMITED BY SIZE INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "  Email too many @        : " WS-CNT-MANY-AT
+               DELIMITED BY SIZE INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "  Email missing dot       : " WS-CNT-NO-DOT
+               DELIMITED BY SIZE INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "  Email badly formed      : " WS-CNT-BAD-FORMAT
+               DELIMITED BY SIZE INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "  Duplicate user ID       : " WS-CNT-DUP-ID
+               DELIMITED BY SIZE INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "  Duplicate email         : " WS-CNT-DUP-EMAIL
+               DELIMITED BY SIZE INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "  No client master record : " WS-CNT-CLI-NOT-FOUND
+               DELIMITED BY SIZE INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+
+           MOVE SPACE TO F-LOG-RCD.
+           STRING "  Client email mismatch   : " WS-CNT-CLI-MISMATCH
+               DELIMITED BY SIZE INTO F-LOG-RCD.
+           WRITE F-LOG-RCD.
+       0600-LOG-SUMMARY-END.
+
+      * Rows that came through 0300/0350 clean go into cobcrud's own
+      * individus table, so validated users land in the one person
+      * record cobcrud already manages instead of just sitting in
+      * this batch's WS-USER-TBL. mailchck carries no first-name or
+      * phone number, so PEOPLE-FNAME/PEOPLE-PHONE-NUMBER go in blank
+      * for rows inserted from here.
+       0700-INSERT-VALID-BEGIN.
+           MOVE 0 TO WS-INSERT-CNT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-USER-TBL-SIZE
+               MOVE WS-ERROR(WS-IDX) TO WS-RETURN-VALUE
+               IF WS-RETURN-OK THEN
+                   ADD 1 TO WS-INSERT-CNT
+               END-IF
+           END-PERFORM.
+
+           IF WS-INSERT-CNT > 0 THEN
+               DISPLAY "Connecting to PostgreSQL...".
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC.
+               IF SQLCODE NOT = 0
+                   DISPLAY "Connection error SQLCODE: " SQLCODE
+               ELSE
+                   PERFORM VARYING WS-IDX FROM 1 BY 1
+                           UNTIL WS-IDX > WS-USER-TBL-SIZE
+                       MOVE WS-ERROR(WS-IDX) TO WS-RETURN-VALUE
+                       IF WS-RETURN-OK THEN
+                           MOVE WS-USER-NAME(WS-IDX) TO PEOPLE-NAME
+                           MOVE SPACE TO PEOPLE-FNAME
+                           MOVE SPACE TO PEOPLE-PHONE-NUMBER
+                           EXEC SQL
+                               INSERT INTO individus
+                                   (nom, prenom, telephone)
+                               VALUES
+                                   (:PEOPLE-NAME, :PEOPLE-FNAME,
+                                    :PEOPLE-PHONE-NUMBER)
+                           END-EXEC
+                           IF SQLCODE NOT = 0
+                               DISPLAY "Insert error SQLCODE: " SQLCODE
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   EXEC SQL COMMIT WORK END-EXEC
+                   EXEC SQL DISCONNECT ALL END-EXEC
+                   DISPLAY WS-INSERT-CNT
+                       " validated user(s) fed into individus."
+               END-IF
+           END-IF.
+       0700-INSERT-VALID-END.
