@@ -3,8 +3,17 @@
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       
+       FILE-CONTROL.
+           SELECT BATCH-CMD-INPUT
+               ASSIGN TO "input/cobcrud-batch.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD BATCH-CMD-INPUT.
+       01 BATCH-LINE                  PIC X(200).
+
        WORKING-STORAGE SECTION.
        
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -16,11 +25,19 @@
        01  USERNAME               PIC X(30) VALUE "cobol".
        01  PASSWD                 PIC X(30) VALUE "mdp".
        01  DBNAME                 PIC X(10) VALUE "testdb".
+       01  AUDIT-ACTION           PIC X(10).
+       01  AUDIT-OLD-VALUE        PIC X(120).
+       01  AUDIT-NEW-VALUE        PIC X(120).
        EXEC SQL END DECLARE SECTION END-EXEC.
        
        01 WS-INPUT                PIC X(10).
        01 WS-INPUT-2              PIC X(50).
 
+       01 WS-PHONE-RAW            PIC X(20).
+       01 WS-PHONE-VALID-BOOL     PIC 9(01).
+           88 WS-PHONE-VALID-TRUE           VALUE 1.
+           88 WS-PHONE-VALID-FALSE          VALUE 0.
+
        01 WS-IDX                  PIC 9(02).
        01 WS-IS-NUM-BOOL          PIC 9(01).
            88 WS-IS-NUM-TRUE                VALUE 1.
@@ -32,6 +49,25 @@
        01 WS-STRING-DELETE        PIC X(10) VALUE "DELETE".
        01 WS-STRING-QUIT          PIC X(10) VALUE "QUIT".
 
+       01 WS-F-STATUS              PIC X(02).
+           88 WS-F-STATUS-OK                 VALUE "00".
+           88 WS-F-STATUS-EOF                VALUE "10".
+
+      * Batch mode reads the same CREATE/READ/UPDATE/DELETE commands
+      * a nightly job would otherwise have to type at the console,
+      * one comma-delimited line per command, from
+      * input/cobcrud-batch.txt. Update/delete confirmations are
+      * skipped in batch mode since there is nobody to answer them.
+       01 WS-BATCH-MODE            PIC X(01) VALUE "N".
+           88 WS-BATCH-MODE-TRUE             VALUE "Y".
+           88 WS-BATCH-MODE-FALSE            VALUE "N".
+
+       01 WS-BATCH-CMD             PIC X(10).
+       01 WS-BATCH-ID              PIC X(50).
+       01 WS-BATCH-NAME            PIC X(50).
+       01 WS-BATCH-FNAME           PIC X(50).
+       01 WS-BATCH-PHONE           PIC X(20).
+
        01 WS-OUT-HEADER.
            05 FILLER              PIC X(10) VALUE "id".
            05 FILLER              PIC X(03) VALUE " | ".
@@ -66,29 +102,40 @@
            
            DISPLAY "Successful connection!".
 
-           
-           MOVE SPACE TO WS-INPUT.
-           PERFORM UNTIL WS-INPUT EQUAL WS-STRING-QUIT
-               DISPLAY WS-STRING-CREATE " / "
-                       WS-STRING-READ " / "
-                       WS-STRING-UPDATE " / "
-                       WS-STRING-DELETE " / "
-                       WS-STRING-QUIT "."
-               ACCEPT WS-INPUT
-               EVALUATE WS-INPUT
-                   WHEN WS-STRING-CREATE
-                       
-                   WHEN WS-STRING-READ
-                       PERFORM 0200-CRUD-READ-BEGIN
-                          THRU 0200-CRUD-READ-END
-                   WHEN WS-STRING-UPDATE
-            
-                   WHEN WS-STRING-DELETE
-
-               END-EVALUATE
-           END-PERFORM.
-           
-           
+           DISPLAY "Run in batch mode from input/cobcrud-batch.txt "
+                   "(Y/N)? " WITH NO ADVANCING.
+           ACCEPT WS-BATCH-MODE.
+
+           IF WS-BATCH-MODE-TRUE THEN
+               PERFORM 0800-BATCH-BEGIN
+                  THRU 0800-BATCH-END
+           ELSE
+               MOVE SPACE TO WS-INPUT
+               PERFORM UNTIL WS-INPUT EQUAL WS-STRING-QUIT
+                   DISPLAY WS-STRING-CREATE " / "
+                           WS-STRING-READ " / "
+                           WS-STRING-UPDATE " / "
+                           WS-STRING-DELETE " / "
+                           WS-STRING-QUIT "."
+                   ACCEPT WS-INPUT
+                   EVALUATE WS-INPUT
+                       WHEN WS-STRING-CREATE
+                           PERFORM 0100-CRUD-CREATE-BEGIN
+                              THRU 0100-CRUD-CREATE-END
+                       WHEN WS-STRING-READ
+                           PERFORM 0200-CRUD-READ-BEGIN
+                              THRU 0200-CRUD-READ-END
+                       WHEN WS-STRING-UPDATE
+                           PERFORM 0300-CRUD-UPDATE-BEGIN
+                              THRU 0300-CRUD-UPDATE-END
+                       WHEN WS-STRING-DELETE
+                           PERFORM 0400-CRUD-DELETE-BEGIN
+                              THRU 0400-CRUD-DELETE-END
+                   END-EVALUATE
+               END-PERFORM
+           END-IF.
+
+
 
       *    MOVE "MAMA" TO PEOPLE-NAME.
       *    MOVE "MASSAR" TO PEOPLE-FNAME.
@@ -113,18 +160,114 @@
            
            
            DISPLAY "Successful disconnect."
-           
+
            STOP RUN.
 
+       0800-BATCH-BEGIN.
+           OPEN INPUT BATCH-CMD-INPUT.
+           IF NOT WS-F-STATUS-OK THEN
+               DISPLAY "Unable to open input/cobcrud-batch.txt, "
+                       "status " WS-F-STATUS "."
+           ELSE
+               PERFORM UNTIL WS-F-STATUS-EOF
+                   READ BATCH-CMD-INPUT
+                       NOT AT END
+                           PERFORM 0810-BATCH-DISPATCH-BEGIN
+                              THRU 0810-BATCH-DISPATCH-END
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-CMD-INPUT
+           END-IF.
+       0800-BATCH-END.
+
+      * One comma-delimited command per line :
+      *   CREATE,,name,fname,phone
+      *   READ,id-or-name,,,
+      *   UPDATE,id,new name,new fname,new phone
+      *   DELETE,id,,,
+       0810-BATCH-DISPATCH-BEGIN.
+           MOVE SPACE TO WS-BATCH-CMD WS-BATCH-ID WS-BATCH-NAME
+               WS-BATCH-FNAME WS-BATCH-PHONE.
+           UNSTRING BATCH-LINE DELIMITED BY ","
+               INTO WS-BATCH-CMD WS-BATCH-ID WS-BATCH-NAME
+                    WS-BATCH-FNAME WS-BATCH-PHONE
+           END-UNSTRING.
+
+           EVALUATE FUNCTION TRIM(WS-BATCH-CMD)
+               WHEN "CREATE"
+                   MOVE WS-BATCH-NAME TO PEOPLE-NAME
+                   MOVE WS-BATCH-FNAME TO PEOPLE-FNAME
+                   MOVE WS-BATCH-PHONE TO WS-PHONE-RAW
+                   PERFORM 0100-CRUD-CREATE-BEGIN
+                      THRU 0100-CRUD-CREATE-END
+               WHEN "READ"
+                   MOVE WS-BATCH-ID TO WS-INPUT-2
+                   PERFORM 0200-CRUD-READ-BEGIN
+                      THRU 0200-CRUD-READ-END
+               WHEN "UPDATE"
+                   MOVE WS-BATCH-ID TO WS-INPUT-2
+                   MOVE WS-BATCH-NAME TO PEOPLE-NAME
+                   MOVE WS-BATCH-FNAME TO PEOPLE-FNAME
+                   MOVE WS-BATCH-PHONE TO WS-PHONE-RAW
+                   PERFORM 0300-CRUD-UPDATE-BEGIN
+                      THRU 0300-CRUD-UPDATE-END
+               WHEN "DELETE"
+                   MOVE WS-BATCH-ID TO WS-INPUT-2
+                   PERFORM 0400-CRUD-DELETE-BEGIN
+                      THRU 0400-CRUD-DELETE-END
+               WHEN OTHER
+                   DISPLAY "Unrecognized batch command : " WS-BATCH-CMD
+           END-EVALUATE.
+       0810-BATCH-DISPATCH-END.
+
        0100-CRUD-CREATE-BEGIN.
+           IF WS-BATCH-MODE-FALSE THEN
+               DISPLAY "Enter name : " WITH NO ADVANCING
+               ACCEPT PEOPLE-NAME
+               DISPLAY "Enter first name : " WITH NO ADVANCING
+               ACCEPT PEOPLE-FNAME
+               DISPLAY "Enter phone number : " WITH NO ADVANCING
+               ACCEPT WS-PHONE-RAW
+           END-IF.
+           CALL "phonefmt" USING
+               WS-PHONE-RAW
+               PEOPLE-PHONE-NUMBER
+               WS-PHONE-VALID-BOOL
+           END-CALL.
+           IF WS-PHONE-VALID-FALSE THEN
+               DISPLAY "Warning, phone number is not 10 digits long."
+           END-IF.
 
+           EXEC SQL
+               INSERT INTO individus (nom, prenom, telephone)
+               VALUES
+                   (:PEOPLE-NAME, :PEOPLE-FNAME, :PEOPLE-PHONE-NUMBER)
+               RETURNING id INTO :PEOPLE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Insert error SQLCODE: " SQLCODE
+           ELSE
+               EXEC SQL COMMIT WORK END-EXEC
+               DISPLAY "Record created."
+
+               MOVE SPACE TO AUDIT-OLD-VALUE
+               MOVE "CREATE" TO AUDIT-ACTION
+               STRING PEOPLE-NAME " | " PEOPLE-FNAME " | "
+                      PEOPLE-PHONE-NUMBER
+                   DELIMITED BY SIZE INTO AUDIT-NEW-VALUE
+               PERFORM 0500-CRUD-AUDIT-BEGIN
+                  THRU 0500-CRUD-AUDIT-END
+           END-IF.
        0100-CRUD-CREATE-END.
 
        0200-CRUD-READ-BEGIN.
-           DISPLAY
-               "Enter either an ID or a name to select from the table".
-           ACCEPT WS-INPUT-2.
-           CALL "isonlynb" USING 
+           IF WS-BATCH-MODE-FALSE THEN
+               DISPLAY "Enter either an ID or a name to select "
+                       "from the table"
+               ACCEPT WS-INPUT-2
+           END-IF.
+           CALL "isonlynb" USING
                BY REFERENCE WS-INPUT-2
                BY REFERENCE WS-IS-NUM-BOOL
            END-CALL.
@@ -164,9 +307,158 @@
        0200-CRUD-READ-END.
 
        0300-CRUD-UPDATE-BEGIN.
+           IF WS-BATCH-MODE-FALSE THEN
+               DISPLAY "Enter the ID to update : " WITH NO ADVANCING
+               ACCEPT WS-INPUT-2
+           END-IF.
+           MOVE FUNCTION NUMVAL(WS-INPUT-2) TO PEOPLE-ID.
+
+           EXEC SQL
+               SELECT nom, prenom, telephone
+               INTO :PEOPLE-NAME, :PEOPLE-FNAME, :PEOPLE-PHONE-NUMBER
+               FROM individus
+               WHERE id = :PEOPLE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "No record found for that ID."
+           ELSE
+               MOVE PEOPLE-ID TO WS-OUT-ID
+               MOVE PEOPLE-NAME TO WS-OUT-NAME
+               MOVE PEOPLE-FNAME TO WS-OUT-FNAME
+               MOVE PEOPLE-PHONE-NUMBER TO WS-OUT-PHONE-NUMBER
+               DISPLAY WS-OUT-HEADER
+               DISPLAY WS-OUT-BODY
+
+               MOVE "UPDATE" TO AUDIT-ACTION
+               STRING PEOPLE-NAME " | " PEOPLE-FNAME " | "
+                      PEOPLE-PHONE-NUMBER
+                   DELIMITED BY SIZE INTO AUDIT-OLD-VALUE
+
+               IF WS-BATCH-MODE-FALSE THEN
+                   DISPLAY "Enter new name : " WITH NO ADVANCING
+                   ACCEPT PEOPLE-NAME
+                   DISPLAY "Enter new first name : " WITH NO ADVANCING
+                   ACCEPT PEOPLE-FNAME
+                   DISPLAY "Enter new phone number : "
+                       WITH NO ADVANCING
+                   ACCEPT WS-PHONE-RAW
+               ELSE
+                   MOVE WS-BATCH-NAME TO PEOPLE-NAME
+                   MOVE WS-BATCH-FNAME TO PEOPLE-FNAME
+               END-IF
+               CALL "phonefmt" USING
+                   WS-PHONE-RAW
+                   PEOPLE-PHONE-NUMBER
+                   WS-PHONE-VALID-BOOL
+               END-CALL
+               IF WS-PHONE-VALID-FALSE THEN
+                   DISPLAY "Warning, phone number is not "
+                           "10 digits long."
+               END-IF
+
+               IF WS-BATCH-MODE-FALSE THEN
+                   DISPLAY "Update this record, are you sure (Y/N)? "
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT
+               ELSE
+                   MOVE "Y" TO WS-INPUT
+               END-IF
 
+               IF WS-INPUT EQUAL "Y"
+                   EXEC SQL
+                       UPDATE individus
+                       SET nom = :PEOPLE-NAME,
+                           prenom = :PEOPLE-FNAME,
+                           telephone = :PEOPLE-PHONE-NUMBER
+                       WHERE id = :PEOPLE-ID
+                   END-EXEC
+                   IF SQLCODE NOT = 0
+                       DISPLAY "Update error SQLCODE: " SQLCODE
+                   ELSE
+                       EXEC SQL COMMIT WORK END-EXEC
+                       DISPLAY "Record updated."
+                       STRING PEOPLE-NAME " | " PEOPLE-FNAME " | "
+                              PEOPLE-PHONE-NUMBER
+                           DELIMITED BY SIZE INTO AUDIT-NEW-VALUE
+                       PERFORM 0500-CRUD-AUDIT-BEGIN
+                          THRU 0500-CRUD-AUDIT-END
+                   END-IF
+               ELSE
+                   DISPLAY "Update cancelled."
+               END-IF
+           END-IF.
        0300-CRUD-UPDATE-END.
 
        0400-CRUD-DELETE-BEGIN.
+           IF WS-BATCH-MODE-FALSE THEN
+               DISPLAY "Enter the ID to delete : " WITH NO ADVANCING
+               ACCEPT WS-INPUT-2
+           END-IF.
+           MOVE FUNCTION NUMVAL(WS-INPUT-2) TO PEOPLE-ID.
+
+           EXEC SQL
+               SELECT nom, prenom, telephone
+               INTO :PEOPLE-NAME, :PEOPLE-FNAME, :PEOPLE-PHONE-NUMBER
+               FROM individus
+               WHERE id = :PEOPLE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "No record found for that ID."
+           ELSE
+               MOVE PEOPLE-ID TO WS-OUT-ID
+               MOVE PEOPLE-NAME TO WS-OUT-NAME
+               MOVE PEOPLE-FNAME TO WS-OUT-FNAME
+               MOVE PEOPLE-PHONE-NUMBER TO WS-OUT-PHONE-NUMBER
+               DISPLAY WS-OUT-HEADER
+               DISPLAY WS-OUT-BODY
+
+               MOVE "DELETE" TO AUDIT-ACTION
+               STRING PEOPLE-NAME " | " PEOPLE-FNAME " | "
+                      PEOPLE-PHONE-NUMBER
+                   DELIMITED BY SIZE INTO AUDIT-OLD-VALUE
+               MOVE SPACE TO AUDIT-NEW-VALUE
+
+               IF WS-BATCH-MODE-FALSE THEN
+                   DISPLAY "Delete this record, are you sure (Y/N)? "
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT
+               ELSE
+                   MOVE "Y" TO WS-INPUT
+               END-IF
 
-       0400-CRUD-DELETE-END.
\ No newline at end of file
+               IF WS-INPUT EQUAL "Y"
+                   EXEC SQL
+                       DELETE FROM individus
+                       WHERE id = :PEOPLE-ID
+                   END-EXEC
+                   IF SQLCODE NOT = 0
+                       DISPLAY "Delete error SQLCODE: " SQLCODE
+                   ELSE
+                       EXEC SQL COMMIT WORK END-EXEC
+                       DISPLAY "Record deleted."
+                       PERFORM 0500-CRUD-AUDIT-BEGIN
+                          THRU 0500-CRUD-AUDIT-END
+                   END-IF
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+       0400-CRUD-DELETE-END.
+
+       0500-CRUD-AUDIT-BEGIN.
+           EXEC SQL
+               INSERT INTO individus_audit
+                   (people_id, action, old_value, new_value, changed_at)
+               VALUES
+                   (:PEOPLE-ID, :AUDIT-ACTION, :AUDIT-OLD-VALUE,
+                    :AUDIT-NEW-VALUE, CURRENT_TIMESTAMP)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Audit log error SQLCODE: " SQLCODE
+           ELSE
+               EXEC SQL COMMIT WORK END-EXEC
+           END-IF.
+       0500-CRUD-AUDIT-END.
