@@ -1,11 +1,17 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. isonlynb.
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 WS-IDX             PIC 9(02).
        01 WS-FND-NB-BOOL     PIC 9(01).
            88 WS-FND-NB-TRUE           VALUE 1.
            88 WS-FND-NB-FALSE          VALUE 0.
+       01 WS-SIGN-SEEN       PIC 9(01) VALUE 0.
+           88 WS-SIGN-SEEN-TRUE        VALUE 1.
+           88 WS-SIGN-SEEN-FALSE       VALUE 0.
+       01 WS-POINT-SEEN      PIC 9(01) VALUE 0.
+           88 WS-POINT-SEEN-TRUE       VALUE 1.
+           88 WS-POINT-SEEN-FALSE      VALUE 0.
        LINKAGE SECTION.
        01  LK-INPUT          PIC X(50).
        01  LK-IS-NUM-BOOL    PIC 9(01).
@@ -14,12 +20,22 @@
        PROCEDURE DIVISION USING LK-INPUT, LK-IS-NUM-BOOL.
            SET LK-IS-NUM-TRUE TO TRUE.
            SET WS-FND-NB-FALSE TO TRUE.
+           SET WS-SIGN-SEEN-FALSE TO TRUE.
+           SET WS-POINT-SEEN-FALSE TO TRUE.
            PERFORM VARYING WS-IDX FROM 1 BY 1
                    UNTIL WS-IDX > LENGTH OF LK-INPUT
                IF LK-INPUT(WS-IDX: 1) NOT EQUAL SPACE AND
                   NOT (LK-INPUT(WS-IDX: 1) >= "0" AND
                   LK-INPUT(WS-IDX: 1) <= "9") THEN
-                   SET LK-IS-NUM-FALSE TO TRUE
+                   IF LK-INPUT(WS-IDX: 1) EQUAL "-" AND
+                      WS-IDX EQUAL 1 AND WS-SIGN-SEEN-FALSE
+                       SET WS-SIGN-SEEN-TRUE TO TRUE
+                   ELSE IF LK-INPUT(WS-IDX: 1) EQUAL "." AND
+                      WS-POINT-SEEN-FALSE
+                       SET WS-POINT-SEEN-TRUE TO TRUE
+                   ELSE
+                       SET LK-IS-NUM-FALSE TO TRUE
+                   END-IF
                END-IF
                IF LK-INPUT(WS-IDX: 1) >= "0" AND
                   LK-INPUT(WS-IDX: 1) <= "9"  THEN
