@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. phonefmt.
+       AUTHOR. Leocrabe225.
+       DATE-WRITTEN. 09-08-2026 (fr).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-IDX              PIC 9(02).
+       01 WS-DIGIT-CNT        PIC 9(02).
+       01 WS-DIGITS-ONLY      PIC X(20).
+
+       LINKAGE SECTION.
+       01  LK-PHONE-IN          PIC X(20).
+       01  LK-PHONE-OUT         PIC X(10).
+       01  LK-PHONE-VALID-BOOL  PIC 9(01).
+           88 LK-PHONE-VALID-TRUE              VALUE 1.
+           88 LK-PHONE-VALID-FALSE             VALUE 0.
+
+       PROCEDURE DIVISION USING
+                                LK-PHONE-IN,
+                                LK-PHONE-OUT,
+                                LK-PHONE-VALID-BOOL.
+
+           MOVE SPACE TO WS-DIGITS-ONLY.
+           MOVE 0 TO WS-DIGIT-CNT.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > LENGTH OF LK-PHONE-IN
+               IF LK-PHONE-IN(WS-IDX: 1) >= "0" AND
+                  LK-PHONE-IN(WS-IDX: 1) <= "9" AND
+                  WS-DIGIT-CNT < LENGTH OF WS-DIGITS-ONLY THEN
+                   ADD 1 TO WS-DIGIT-CNT
+                   MOVE LK-PHONE-IN(WS-IDX: 1)
+                       TO WS-DIGITS-ONLY(WS-DIGIT-CNT: 1)
+               END-IF
+           END-PERFORM.
+
+           MOVE SPACE TO LK-PHONE-OUT.
+           IF WS-DIGIT-CNT > 0 THEN
+               MOVE WS-DIGITS-ONLY(1: WS-DIGIT-CNT) TO LK-PHONE-OUT
+           END-IF.
+
+           IF WS-DIGIT-CNT EQUAL LENGTH OF LK-PHONE-OUT THEN
+               SET LK-PHONE-VALID-TRUE TO TRUE
+           ELSE
+               SET LK-PHONE-VALID-FALSE TO TRUE
+           END-IF.
+
+           EXIT PROGRAM.
