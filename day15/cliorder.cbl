@@ -8,20 +8,29 @@
        FILE-CONTROL.
            SELECT CLIENTS-INPUT
                ASSIGN TO "data/clients.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
 
            SELECT ORDERS-INPUT
                ASSIGN TO "data/num-commandes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
+
+           SELECT CLIORDER-REPORT-OUTPUT
+               ASSIGN TO "output/cliorder-report.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      * Shared end-of-day summary log, folded together with the other
+      * day15/day17 report programs by eodsum.cbl.
+           SELECT EOD-LOG-OUTPUT
+               ASSIGN TO "output/eod-summary.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOD-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTS-INPUT.
-       01 CLI-IN-RECORD.
-           05 FILLER               PIC X(08).
-           05 CLI-IN-NAME          PIC X(10).
-           05 FILLER               PIC X(01).
-           05 CLI-IN-FNAME         PIC X(10).
+       COPY climast.
 
        FD ORDERS-INPUT.
        01 ORD-IN-RECORD.
@@ -30,74 +39,240 @@
            05 ORD-IN-ID            PIC 9(03).
            05 FILLER               PIC X(01).
            05 ORD-IN-AMT           PIC 9(04).
+           05 FILLER               PIC X(01).
+           05 ORD-IN-DATE          PIC 9(08).
+
+       FD CLIORDER-REPORT-OUTPUT.
+       01 RPT-OUT-RCD               PIC X(60).
+
+       FD EOD-LOG-OUTPUT.
+       COPY eodlog.
 
        WORKING-STORAGE SECTION.
+       01 WS-EOD-STATUS               PIC X(02).
+           88 WS-EOD-STATUS-OK                  VALUE "00".
+       01 WS-IDX-1                    PIC 9(03).
+       01 WS-IDX-2                    PIC 9(03).
+       01 WS-IDX-3                    PIC 9(03).
+
+       01 WS-CLI-TBL-SIZE             PIC 9(02) VALUE 0.
+       01 WS-ORD-TBL-SIZE             PIC 9(03) VALUE 0.
+
+      * Tables now size themselves to whatever's actually in
+      * clients.txt / num-commandes.txt (up to the ceilings below,
+      * the largest either counter's PIC can hold), instead of
+      * silently truncating at a small compiled-in cap.
        01 WS-CLI-TBL.
-           05 WS-CLI OCCURS 10 TIMES.
+           05 WS-CLI OCCURS 1 TO 99 TIMES
+                   DEPENDING ON WS-CLI-TBL-SIZE.
+               10 WS-CLI-ID           PIC 9(02).
                10 WS-CLI-NAME         PIC X(10).
                10 WS-CLI-FNAME        PIC X(10).
-       
+               10 WS-CLI-ADDRESS      PIC X(30).
+               10 WS-CLI-PHONE        PIC X(10).
+               10 WS-CLI-EMAIL        PIC X(50).
+               10 WS-CLI-CREDIT-LIMIT PIC 9(07)V99.
+
        01 WS-ORD-TBL.
-           05 WS-ORD OCCURS 99 TIMES.
+           05 WS-ORD OCCURS 1 TO 999 TIMES
+                   DEPENDING ON WS-ORD-TBL-SIZE.
                10 WS-ORD-CLI-ID       PIC 9(02).
                10 WS-ORD-ID           PIC 9(03).
                10 WS-ORD-AMT          PIC 9(04).
-       
-       01 WS-IDX-1                    PIC 9(02).
-       01 WS-IDX-2                    PIC 9(02).
+               10 WS-ORD-DATE         PIC 9(08).
 
-       01 WS-CLI-TBL-SIZE             PIC 9(02).
-       01 WS-ORD-TBL-SIZE             PIC 9(02).
+       01 WS-CLI-TBL-MAX               PIC 9(02) VALUE 99.
+       01 WS-ORD-TBL-MAX               PIC 9(03) VALUE 999.
+       01 WS-CLI-OVERFLOW-CNT          PIC 9(02) VALUE 0.
+       01 WS-ORD-OVERFLOW-CNT          PIC 9(03) VALUE 0.
 
        01 WS-EOF                      PIC 9(01).
            88 WS-EOF-TRUE                       VALUE 1.
            88 WS-EOF-FALSE                      VALUE 0.
 
+       01 WS-F-STATUS                 PIC X(02).
+           88 WS-F-STATUS-OK                    VALUE "00".
+           88 WS-F-STATUS-EOF                   VALUE "10".
+
+       01 WS-CLI-SUBTOTAL             PIC 9(06).
+       01 WS-GRAND-TOTAL              PIC 9(07).
+
+       01 WS-RPT-CLI-LINE.
+           05 FILLER                  PIC X(02) VALUE SPACE.
+           05 WS-RPT-CLI-FNAME        PIC X(10).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-RPT-CLI-NAME         PIC X(10).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 FILLER                  PIC X(15) VALUE
+               "Credit limit : ".
+           05 WS-RPT-CLI-CR-LIMIT     PIC ZZZ,ZZ9.99.
+
+       01 WS-RPT-OVER-LIMIT-LINE.
+           05 FILLER                  PIC X(04) VALUE SPACE.
+           05 FILLER                  PIC X(36) VALUE
+               "*** OVER CLIENT CREDIT LIMIT ***".
+
+       01 WS-RPT-ORD-LINE.
+           05 FILLER                  PIC X(06) VALUE SPACE.
+           05 WS-RPT-ORD-ID           PIC 9(03).
+           05 FILLER                  PIC X(01) VALUE SPACE.
+           05 WS-RPT-ORD-AMT          PIC 9(04).
+
+       01 WS-RPT-SUBTOTAL-LINE.
+           05 FILLER                  PIC X(15) VALUE "    Subtotal : ".
+           05 WS-RPT-SUBTOTAL         PIC ZZZ,ZZ9.
+
+       01 WS-RPT-GRAND-TOTAL-LINE.
+           05 FILLER                  PIC X(15) VALUE "Grand total : ".
+           05 WS-RPT-GRAND-TOTAL      PIC ZZZ,ZZ9.
+
+       01 WS-DATE-FROM                PIC 9(08) VALUE 0.
+       01 WS-DATE-TO                  PIC 9(08) VALUE 0.
+
        PROCEDURE DIVISION.
+           DISPLAY "Restrict the report to a date range."
+           DISPLAY "Start date (YYYYMMDD, blank for no limit) : "
+               WITH NO ADVANCING.
+           ACCEPT WS-DATE-FROM.
+           DISPLAY "End date (YYYYMMDD, blank for no limit) : "
+               WITH NO ADVANCING.
+           ACCEPT WS-DATE-TO.
+           IF WS-DATE-TO EQUAL 0 THEN
+               MOVE 99999999 TO WS-DATE-TO
+           END-IF.
+
            MOVE 0 TO WS-IDX-1.
            SET WS-EOF-FALSE TO TRUE.
            OPEN INPUT CLIENTS-INPUT.
+           IF NOT WS-F-STATUS-OK THEN
+               DISPLAY "Unable to open data/clients.txt, status "
+                   WS-F-STATUS "."
+               GOBACK
+           END-IF.
            PERFORM UNTIL WS-EOF-TRUE
                READ CLIENTS-INPUT
                    AT END
                        SET WS-EOF-TRUE TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-IDX-1
-                       MOVE CLI-IN-NAME  TO WS-CLI-NAME(WS-IDX-1)
-                       MOVE CLI-IN-FNAME TO WS-CLI-FNAME(WS-IDX-1)
+                       IF WS-IDX-1 < WS-CLI-TBL-MAX THEN
+                           ADD 1 TO WS-IDX-1
+                           MOVE WS-IDX-1 TO WS-CLI-TBL-SIZE
+                           MOVE CLI-M-ID     TO WS-CLI-ID(WS-IDX-1)
+                           MOVE CLI-M-NAME   TO WS-CLI-NAME(WS-IDX-1)
+                           MOVE CLI-M-FNAME  TO WS-CLI-FNAME(WS-IDX-1)
+                           MOVE CLI-M-ADDRESS
+                               TO WS-CLI-ADDRESS(WS-IDX-1)
+                           MOVE CLI-M-PHONE  TO WS-CLI-PHONE(WS-IDX-1)
+                           MOVE CLI-M-EMAIL  TO WS-CLI-EMAIL(WS-IDX-1)
+                           MOVE CLI-M-CREDIT-LIMIT
+                               TO WS-CLI-CREDIT-LIMIT(WS-IDX-1)
+                       ELSE
+                           ADD 1 TO WS-CLI-OVERFLOW-CNT
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE CLIENTS-INPUT.
-           MOVE WS-IDX-1 TO WS-CLI-TBL-SIZE.
+           IF WS-CLI-OVERFLOW-CNT > 0 THEN
+               DISPLAY "*** WARNING *** " WS-CLI-OVERFLOW-CNT
+                   " client(s) in clients.txt could not fit in the "
+                   WS-CLI-TBL-MAX " client table slots and were "
+                   "dropped from this report."
+           END-IF.
 
            MOVE 0 TO WS-IDX-2.
            SET WS-EOF-FALSE TO TRUE.
            OPEN INPUT ORDERS-INPUT.
+           IF NOT WS-F-STATUS-OK THEN
+               DISPLAY "Unable to open data/num-commandes.txt, status "
+                   WS-F-STATUS "."
+               GOBACK
+           END-IF.
            PERFORM UNTIL WS-EOF-TRUE
                READ ORDERS-INPUT
                    AT END
                        SET WS-EOF-TRUE TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-IDX-2
-                       MOVE ORD-IN-CLI-ID TO WS-ORD-CLI-ID(WS-IDX-2)
-                       MOVE ORD-IN-ID     TO WS-ORD-ID(WS-IDX-2)
-                       MOVE ORD-IN-AMT    TO WS-ORD-AMT(WS-IDX-2)
+                       IF WS-IDX-2 < WS-ORD-TBL-MAX THEN
+                           ADD 1 TO WS-IDX-2
+                           MOVE WS-IDX-2 TO WS-ORD-TBL-SIZE
+                           MOVE ORD-IN-CLI-ID TO WS-ORD-CLI-ID(WS-IDX-2)
+                           MOVE ORD-IN-ID     TO WS-ORD-ID(WS-IDX-2)
+                           MOVE ORD-IN-AMT    TO WS-ORD-AMT(WS-IDX-2)
+                           MOVE ORD-IN-DATE   TO WS-ORD-DATE(WS-IDX-2)
+                       ELSE
+                           ADD 1 TO WS-ORD-OVERFLOW-CNT
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE ORDERS-INPUT.
-           MOVE WS-IDX-2 TO WS-ORD-TBL-SIZE.
+           IF WS-ORD-OVERFLOW-CNT > 0 THEN
+               DISPLAY "*** WARNING *** " WS-ORD-OVERFLOW-CNT
+                   " order(s) in num-commandes.txt could not fit in "
+                   "the " WS-ORD-TBL-MAX " order table slots and "
+                   "were dropped from this report."
+           END-IF.
 
+           MOVE 0 TO WS-GRAND-TOTAL.
            MOVE 1 TO WS-IDX-1.
-           MOVE 1 TO WS-IDX-2.
+           OPEN OUTPUT CLIORDER-REPORT-OUTPUT.
            PERFORM UNTIL WS-IDX-1 > WS-CLI-TBL-SIZE
-               DISPLAY WS-CLI-FNAME(WS-IDX-1) WS-CLI-NAME(WS-IDX-1)
-               PERFORM UNTIL WS-ORD-CLI-ID(WS-IDX-2) NOT EQUAL WS-IDX-1
-                   DISPLAY "    " WS-ORD-ID(WS-IDX-2) SPACE
-                                  WS-ORD-AMT(WS-IDX-2)
-                   ADD 1 TO WS-IDX-2
+               MOVE 0 TO WS-CLI-SUBTOTAL
+               MOVE WS-CLI-FNAME(WS-IDX-1) TO WS-RPT-CLI-FNAME
+               MOVE WS-CLI-NAME(WS-IDX-1)  TO WS-RPT-CLI-NAME
+               MOVE WS-CLI-CREDIT-LIMIT(WS-IDX-1)
+                   TO WS-RPT-CLI-CR-LIMIT
+               MOVE WS-RPT-CLI-LINE TO RPT-OUT-RCD
+               WRITE RPT-OUT-RCD
+
+      * Match on the client's actual ID rather than on WS-IDX-1's
+      * table position, so this join no longer depends on
+      * clients.txt and num-commandes.txt staying in lockstep order.
+               MOVE 1 TO WS-IDX-3
+               PERFORM UNTIL WS-IDX-3 > WS-ORD-TBL-SIZE
+                   IF WS-ORD-CLI-ID(WS-IDX-3) EQUAL
+                      WS-CLI-ID(WS-IDX-1) AND
+                      WS-ORD-DATE(WS-IDX-3) >= WS-DATE-FROM AND
+                      WS-ORD-DATE(WS-IDX-3) <= WS-DATE-TO THEN
+                       MOVE WS-ORD-ID(WS-IDX-3)  TO WS-RPT-ORD-ID
+                       MOVE WS-ORD-AMT(WS-IDX-3) TO WS-RPT-ORD-AMT
+                       MOVE WS-RPT-ORD-LINE TO RPT-OUT-RCD
+                       WRITE RPT-OUT-RCD
+                       ADD WS-ORD-AMT(WS-IDX-3) TO WS-CLI-SUBTOTAL
+                   END-IF
+                   ADD 1 TO WS-IDX-3
                END-PERFORM
-               DISPLAY SPACE
+
+               MOVE WS-CLI-SUBTOTAL TO WS-RPT-SUBTOTAL
+               MOVE WS-RPT-SUBTOTAL-LINE TO RPT-OUT-RCD
+               WRITE RPT-OUT-RCD
+               IF WS-CLI-SUBTOTAL > WS-CLI-CREDIT-LIMIT(WS-IDX-1) THEN
+                   MOVE WS-RPT-OVER-LIMIT-LINE TO RPT-OUT-RCD
+                   WRITE RPT-OUT-RCD
+               END-IF
+               MOVE SPACE TO RPT-OUT-RCD
+               WRITE RPT-OUT-RCD
+
+               ADD WS-CLI-SUBTOTAL TO WS-GRAND-TOTAL
                ADD 1 TO WS-IDX-1
            END-PERFORM.
-           
-           STOP RUN.
+
+           MOVE WS-GRAND-TOTAL TO WS-RPT-GRAND-TOTAL
+           MOVE WS-RPT-GRAND-TOTAL-LINE TO RPT-OUT-RCD
+           WRITE RPT-OUT-RCD.
+           CLOSE CLIORDER-REPORT-OUTPUT.
+
+           OPEN EXTEND EOD-LOG-OUTPUT.
+           IF NOT WS-EOD-STATUS-OK THEN
+               OPEN OUTPUT EOD-LOG-OUTPUT
+           END-IF.
+           MOVE SPACES TO EOD-LOG-RECORD.
+           MOVE "CLIORDER" TO EOD-PROGRAM.
+           MOVE WS-ORD-TBL-SIZE TO EOD-RECORDS-PROC.
+           COMPUTE EOD-EXCEPTIONS =
+               WS-CLI-OVERFLOW-CNT + WS-ORD-OVERFLOW-CNT.
+           MOVE 1 TO EOD-FILES-WRITTEN.
+           MOVE WS-GRAND-TOTAL TO EOD-KEY-TOTAL.
+           WRITE EOD-LOG-RECORD.
+           CLOSE EOD-LOG-OUTPUT.
+
+           GOBACK.
