@@ -8,7 +8,8 @@
        FILE-CONTROL.
            SELECT GENS-INPUT
                ASSIGN TO "data/gens.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
            
            SELECT GENS-OUTPUT
                ASSIGN TO "output/gens-output.txt"
@@ -17,6 +18,10 @@
            SELECT GENS-REVERSE-OUTPUT
                ASSIGN TO "output/gens-reverse-output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GENS-EXCEPTIONS-OUTPUT
+               ASSIGN TO "output/gens-exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD GENS-INPUT.
@@ -34,11 +39,20 @@
            05 GENS-REV-OUT-NAME  PIC X(12).
            05 GENS-REV-OUT-FNAME PIC X(12).
 
+       FD GENS-EXCEPTIONS-OUTPUT.
+       01 GENS-EXC-OUT-RECORD.
+           05 GENS-EXC-OUT-NAME  PIC X(12).
+           05 GENS-EXC-OUT-FNAME PIC X(12).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF                 PIC 9(01) VALUE 0.
            88 WS-EOF-TRUE                  VALUE 1.
            88 WS-EOF-FALSE                 VALUE 0.
-       
+
+       01 WS-F-STATUS             PIC X(02).
+           88 WS-F-STATUS-OK                VALUE "00".
+           88 WS-F-STATUS-EOF               VALUE "10".
+
        01 GENS-TABLE.
            05 GENS OCCURS 10 TIMES.
                10 GENS-NAME      PIC X(12).
@@ -48,23 +62,58 @@
        77 WS-MAX-TABLE-SIZE      PIC 9(02) VALUE 10.
        77 WS-IDX                 PIC 9(02).
        77 WS-TABLE-SIZE          PIC 9(02).
+
+       77 WS-DUP-IDX             PIC 9(02).
+       01 WS-DUP-FOUND           PIC 9(01).
+           88 WS-DUP-FOUND-TRUE           VALUE 1.
+           88 WS-DUP-FOUND-FALSE          VALUE 0.
+       01 WS-EXCEPTIONS-CNT      PIC 9(02) VALUE 0.
        PROCEDURE DIVISION.
            MOVE 0 TO WS-IDX.
+           MOVE 0 TO WS-EXCEPTIONS-CNT.
            OPEN INPUT GENS-INPUT.
+           IF NOT WS-F-STATUS-OK THEN
+               DISPLAY "Unable to open data/gens.txt, status "
+                   WS-F-STATUS "."
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT GENS-EXCEPTIONS-OUTPUT.
            PERFORM UNTIL WS-EOF-TRUE
                READ GENS-INPUT
                    AT END
                        SET WS-EOF-TRUE TO TRUE
                    NOT AT END
-                       IF WS-IDX < WS-MAX-TABLE-SIZE THEN
-                           ADD 1 TO WS-IDX
-                           MOVE GENS-IN-NAME TO GENS-NAME(WS-IDX)
-                           MOVE GENS-IN-FNAME TO GENS-FNAME(WS-IDX)
+                       SET WS-DUP-FOUND-FALSE TO TRUE
+                       PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                               UNTIL WS-DUP-IDX > WS-IDX
+                           IF GENS-NAME(WS-DUP-IDX) EQUAL GENS-IN-NAME
+                              AND GENS-FNAME(WS-DUP-IDX) EQUAL
+                                  GENS-IN-FNAME THEN
+                               SET WS-DUP-FOUND-TRUE TO TRUE
+                           END-IF
+                       END-PERFORM
+                       IF WS-DUP-FOUND-TRUE THEN
+                           MOVE GENS-IN-NAME TO GENS-EXC-OUT-NAME
+                           MOVE GENS-IN-FNAME TO GENS-EXC-OUT-FNAME
+                           WRITE GENS-EXC-OUT-RECORD
+                           ADD 1 TO WS-EXCEPTIONS-CNT
+                       ELSE
+                           IF WS-IDX < WS-MAX-TABLE-SIZE THEN
+                               ADD 1 TO WS-IDX
+                               MOVE GENS-IN-NAME TO GENS-NAME(WS-IDX)
+                               MOVE GENS-IN-FNAME TO GENS-FNAME(WS-IDX)
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM.
            CLOSE GENS-INPUT.
+           CLOSE GENS-EXCEPTIONS-OUTPUT.
            MOVE WS-IDX TO WS-TABLE-SIZE.
+           IF WS-EXCEPTIONS-CNT > 0 THEN
+               DISPLAY "*** WARNING *** " WS-EXCEPTIONS-CNT
+                   " duplicate name/first-name pair(s) routed to "
+                   "output/gens-exceptions.txt."
+           END-IF.
 
            OPEN OUTPUT GENS-OUTPUT.
            PERFORM VARYING WS-IDX FROM 1 BY 1 
