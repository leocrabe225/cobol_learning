@@ -8,38 +8,106 @@
        FILE-CONTROL.
            SELECT INVENTORY-INPUT
                ASSIGN TO "data/inventaire.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
            
            SELECT OUTOFSTOCK-OUTPUT
                ASSIGN TO "output/rupture.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PURCHASE-ORDER-OUTPUT
+               ASSIGN TO DYNAMIC WS-PO-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shared end-of-day summary log, folded together with the other
+      * day15/day17 report programs by eodsum.cbl.
+           SELECT EOD-LOG-OUTPUT
+               ASSIGN TO "output/eod-summary.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD INVENTORY-INPUT.
+       01 INV-CTL-RECORD.
+           05 INV-CTL-COUNT         PIC 9(04).
        01 ITEM-RECORD.
            05 ITEM-NAME             PIC X(10).
            05 ITEM-AMOUNT           PIC 9(02).
+           05 FILLER                PIC X(01).
+           05 ITEM-SUPPLIER-CODE    PIC X(06).
+           05 FILLER                PIC X(01).
+           05 ITEM-REORDER-QTY      PIC 9(03).
 
        FD OUTOFSTOCK-OUTPUT.
-       01 OUTOFSTOCK-RECORD.
-           05 OUTOFSTOCK-NAME       PIC X(10).
+       01 OUTOFSTOCK-RECORD             PIC X(40).
+
+       FD PURCHASE-ORDER-OUTPUT.
+       01 PO-OUT-RCD                    PIC X(40).
+
+       FD EOD-LOG-OUTPUT.
+       COPY eodlog.
 
        WORKING-STORAGE SECTION.
+       01 WS-EOD-STATUS               PIC X(02).
+           88 WS-EOD-STATUS-OK                  VALUE "00".
        01 WS-EOF                 PIC 9(01) VALUE 0.
            88 WS-EOF-TRUE                  VALUE 1.
            88 WS-EOF-FALSE                 VALUE 0.
 
+       01 WS-F-STATUS             PIC X(02).
+           88 WS-F-STATUS-OK                VALUE "00".
+           88 WS-F-STATUS-EOF               VALUE "10".
+
        01 WS-ITEM-TBL.
            05 WS-ITEM            OCCURS 99 TIMES.
-               10 WS-ITEM-NAME   PIC X(10).
-               10 WS-ITEM-AMOUNT PIC 9(02).
+               10 WS-ITEM-NAME          PIC X(10).
+               10 WS-ITEM-AMOUNT        PIC 9(02).
+               10 WS-ITEM-SUPPLIER-CODE PIC X(06).
+               10 WS-ITEM-REORDER-QTY   PIC 9(03).
+
+       01 WS-REORDER-POINT       PIC 9(02) VALUE 5.
+
+       01 WS-SUPPLIER-TBL.
+           05 WS-SUPPLIER          OCCURS 20 TIMES.
+               10 WS-SUPPLIER-CODE PIC X(06).
+       01 WS-SUPPLIER-TBL-SIZE   PIC 9(02) VALUE 0.
+       01 WS-SUPPLIER-FOUND      PIC 9(01).
+           88 WS-SUPPLIER-FOUND-TRUE     VALUE 1.
+           88 WS-SUPPLIER-FOUND-FALSE    VALUE 0.
+       01 WS-SUPPLIER-OVERFLOW-CNT PIC 9(02) VALUE 0.
 
+       01 WS-PO-FILENAME         PIC X(30).
+       01 WS-SUP-IDX              PIC 9(02).
 
        01 WS-IDX                 PIC 9(02).
        01 WS-ITEM-TBL-SIZE       PIC 9(02).
+
+      * The first physical record in inventaire.txt is a control total
+      * (expected row count), the same safeguard mailchck.cbl applies
+      * per row, so a truncated extract from upstream is rejected up
+      * front instead of quietly processed as a short but "complete"
+      * table.
+       01 WS-EXPECTED-CNT        PIC 9(04) VALUE 0.
+
+       01 WS-OUT-OF-STOCK-CNT    PIC 9(02) VALUE 0.
+       01 WS-LOW-STOCK-CNT       PIC 9(02) VALUE 0.
        PROCEDURE DIVISION.
            MOVE 0 TO WS-IDX
            OPEN INPUT INVENTORY-INPUT.
+           IF NOT WS-F-STATUS-OK THEN
+               DISPLAY "Unable to open data/inventaire.txt, status "
+                   WS-F-STATUS "."
+               GOBACK
+           END-IF.
+
+           READ INVENTORY-INPUT
+               AT END
+                   DISPLAY "data/inventaire.txt has no control record."
+                   GOBACK
+               NOT AT END
+                   MOVE INV-CTL-COUNT TO WS-EXPECTED-CNT
+           END-READ.
+
            PERFORM UNTIL WS-EOF-TRUE
                READ INVENTORY-INPUT
                    AT END
@@ -49,21 +117,138 @@
                        MOVE ITEM-NAME TO WS-ITEM-NAME(WS-IDX)
                        MOVE FUNCTION NUMVAL(ITEM-AMOUNT)
                          TO WS-ITEM-AMOUNT(WS-IDX)
+                       MOVE ITEM-SUPPLIER-CODE TO
+                           WS-ITEM-SUPPLIER-CODE(WS-IDX)
+                       MOVE ITEM-REORDER-QTY TO
+                           WS-ITEM-REORDER-QTY(WS-IDX)
                END-READ
            END-PERFORM.
            CLOSE INVENTORY-INPUT.
            MOVE WS-IDX TO WS-ITEM-TBL-SIZE.
 
+           IF WS-ITEM-TBL-SIZE NOT EQUAL WS-EXPECTED-CNT THEN
+               DISPLAY "Control total mismatch on data/inventaire.txt "
+                   ": expected " WS-EXPECTED-CNT ", read "
+                   WS-ITEM-TBL-SIZE "."
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT OUTOFSTOCK-OUTPUT.
+
+           MOVE "*** OUT OF STOCK ***" TO OUTOFSTOCK-RECORD.
+           WRITE OUTOFSTOCK-RECORD.
            MOVE 1 TO WS-IDX.
-           OPEN OUTPUT OUTOFSTOCK-OUTPUT
            PERFORM UNTIL WS-IDX > WS-ITEM-TBL-SIZE
                IF WS-ITEM-AMOUNT(WS-IDX) = 0 THEN
-                   MOVE WS-ITEM-NAME(WS-IDX) TO OUTOFSTOCK-NAME
+                   MOVE WS-ITEM-NAME(WS-IDX) TO OUTOFSTOCK-RECORD
                    WRITE OUTOFSTOCK-RECORD
+                   ADD 1 TO WS-OUT-OF-STOCK-CNT
                END-IF
-               DISPLAY WS-ITEM-AMOUNT(WS-IDX)
                ADD 1 TO WS-IDX
            END-PERFORM.
+
+           MOVE SPACE TO OUTOFSTOCK-RECORD.
+           WRITE OUTOFSTOCK-RECORD.
+           MOVE "*** GETTING LOW - REORDER SOON ***" TO
+               OUTOFSTOCK-RECORD.
+           WRITE OUTOFSTOCK-RECORD.
+           MOVE 1 TO WS-IDX.
+           PERFORM UNTIL WS-IDX > WS-ITEM-TBL-SIZE
+               IF WS-ITEM-AMOUNT(WS-IDX) > 0 AND
+                  WS-ITEM-AMOUNT(WS-IDX) <= WS-REORDER-POINT THEN
+                   STRING WS-ITEM-NAME(WS-IDX) " (" DELIMITED BY SIZE
+                          WS-ITEM-AMOUNT(WS-IDX) " left)"
+                              DELIMITED BY SIZE
+                       INTO OUTOFSTOCK-RECORD
+                   WRITE OUTOFSTOCK-RECORD
+                   ADD 1 TO WS-LOW-STOCK-CNT
+               END-IF
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
            CLOSE OUTOFSTOCK-OUTPUT.
 
-           STOP RUN.
+      * Collect the distinct supplier codes among the low/out-of-stock
+      * items, then emit one purchase-order file per supplier.
+           MOVE 1 TO WS-IDX.
+           PERFORM UNTIL WS-IDX > WS-ITEM-TBL-SIZE
+               IF WS-ITEM-AMOUNT(WS-IDX) <= WS-REORDER-POINT THEN
+                   SET WS-SUPPLIER-FOUND-FALSE TO TRUE
+                   MOVE 1 TO WS-SUP-IDX
+                   PERFORM UNTIL WS-SUP-IDX > WS-SUPPLIER-TBL-SIZE
+                       IF WS-SUPPLIER-CODE(WS-SUP-IDX) EQUAL
+                          WS-ITEM-SUPPLIER-CODE(WS-IDX) THEN
+                           SET WS-SUPPLIER-FOUND-TRUE TO TRUE
+                       END-IF
+                       ADD 1 TO WS-SUP-IDX
+                   END-PERFORM
+                   IF WS-SUPPLIER-FOUND-FALSE AND
+                      WS-SUPPLIER-TBL-SIZE < 20 THEN
+                       ADD 1 TO WS-SUPPLIER-TBL-SIZE
+                       MOVE WS-ITEM-SUPPLIER-CODE(WS-IDX) TO
+                           WS-SUPPLIER-CODE(WS-SUPPLIER-TBL-SIZE)
+                   ELSE
+                       IF WS-SUPPLIER-FOUND-FALSE THEN
+                           ADD 1 TO WS-SUPPLIER-OVERFLOW-CNT
+                       END-IF
+                   END-IF
+               END-IF
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+           IF WS-SUPPLIER-OVERFLOW-CNT > 0 THEN
+               DISPLAY "*** WARNING *** " WS-SUPPLIER-OVERFLOW-CNT
+                   " supplier(s) in data/inventaire.txt could not fit "
+                   "in the 20 supplier table slots and were dropped "
+                   "from this purchase-order run."
+           END-IF.
+
+           MOVE 1 TO WS-SUP-IDX.
+           PERFORM UNTIL WS-SUP-IDX > WS-SUPPLIER-TBL-SIZE
+               STRING "output/po-" DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-SUPPLIER-CODE(WS-SUP-IDX))
+                          DELIMITED BY SIZE
+                      ".txt" DELIMITED BY SIZE
+                   INTO WS-PO-FILENAME
+               OPEN OUTPUT PURCHASE-ORDER-OUTPUT
+
+               STRING "*** PURCHASE ORDER - SUPPLIER "
+                          DELIMITED BY SIZE
+                      WS-SUPPLIER-CODE(WS-SUP-IDX) DELIMITED BY SIZE
+                      " ***" DELIMITED BY SIZE
+                   INTO PO-OUT-RCD
+               WRITE PO-OUT-RCD
+
+               MOVE 1 TO WS-IDX
+               PERFORM UNTIL WS-IDX > WS-ITEM-TBL-SIZE
+                   IF WS-ITEM-AMOUNT(WS-IDX) <= WS-REORDER-POINT AND
+                      WS-ITEM-SUPPLIER-CODE(WS-IDX) EQUAL
+                      WS-SUPPLIER-CODE(WS-SUP-IDX) THEN
+                       STRING WS-ITEM-NAME(WS-IDX) " - order qty : "
+                                  DELIMITED BY SIZE
+                              WS-ITEM-REORDER-QTY(WS-IDX)
+                                  DELIMITED BY SIZE
+                           INTO PO-OUT-RCD
+                       WRITE PO-OUT-RCD
+                   END-IF
+                   ADD 1 TO WS-IDX
+               END-PERFORM
+
+               CLOSE PURCHASE-ORDER-OUTPUT
+               ADD 1 TO WS-SUP-IDX
+           END-PERFORM.
+
+           OPEN EXTEND EOD-LOG-OUTPUT.
+           IF NOT WS-EOD-STATUS-OK THEN
+               OPEN OUTPUT EOD-LOG-OUTPUT
+           END-IF.
+           MOVE SPACES TO EOD-LOG-RECORD.
+           MOVE "OUTOFSTO" TO EOD-PROGRAM.
+           MOVE WS-ITEM-TBL-SIZE TO EOD-RECORDS-PROC.
+           COMPUTE EOD-EXCEPTIONS =
+               WS-OUT-OF-STOCK-CNT + WS-LOW-STOCK-CNT.
+           COMPUTE EOD-FILES-WRITTEN = 1 + WS-SUPPLIER-TBL-SIZE.
+           MOVE 0 TO EOD-KEY-TOTAL.
+           WRITE EOD-LOG-RECORD.
+           CLOSE EOD-LOG-OUTPUT.
+
+           GOBACK.
