@@ -8,11 +8,16 @@
        FILE-CONTROL.
            SELECT REPORTS-INPUT
                ASSIGN TO "data/compte-rendu.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
        
            SELECT REPORTS-COPY-OUTPUT
                ASSIGN TO "output/compte-rendu-copie.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORTS-ARCHIVE-OUTPUT
+               ASSIGN TO DYNAMIC WS-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD REPORTS-INPUT.
@@ -23,6 +28,9 @@
        01 RPT-CPY-OUT-RCD.
            05 RPT-CPY-OUT-TXT        PIC X(50).
 
+       FD REPORTS-ARCHIVE-OUTPUT.
+       01 RPT-ARC-OUT-RCD           PIC X(50).
+
        WORKING-STORAGE SECTION.
        01 WS-RPT-TBL.
            05 WS-RPT OCCURS 10 TIMES.
@@ -36,18 +44,57 @@
            88 WS-EOF-TRUE              VALUE 1.
            88 WS-EOF-FALSE             VALUE 0.
 
+       01 WS-F-STATUS        PIC X(02).
+           88 WS-F-STATUS-OK             VALUE "00".
+           88 WS-F-STATUS-EOF            VALUE "10".
+
+       01 WS-LINES-READ           PIC 9(04) VALUE 0.
+       01 WS-LINES-WRITTEN        PIC 9(04) VALUE 0.
+       01 WS-LINES-BLANK          PIC 9(04) VALUE 0.
+
+       01 WS-CONTROL-TOTAL-LINE.
+           05 FILLER              PIC X(16) VALUE "Lines read    : ".
+           05 WS-CT-READ          PIC ZZZ9.
+
+       01 WS-CONTROL-WRITTEN-LINE.
+           05 FILLER              PIC X(16) VALUE "Lines written : ".
+           05 WS-CT-WRITTEN       PIC ZZZ9.
+
+       01 WS-CONTROL-BLANK-LINE.
+           05 FILLER              PIC X(16) VALUE "Blank dropped : ".
+           05 WS-CT-BLANK         PIC ZZZ9.
+
+       01 WS-RUN-DATE             PIC 9(08).
+       01 WS-RETENTION-DAYS       PIC 9(02) VALUE 7.
+       01 WS-ARCHIVE-FILENAME     PIC X(40).
+
+      * Purge the archive that fell out of the retention window today,
+      * a separate step from naming today's own archive.
+       01 WS-CUTOFF-INTEGER       PIC S9(09) COMP-5.
+       01 WS-CUTOFF-DATE          PIC 9(08).
+       01 WS-CUTOFF-FILENAME      PIC X(40).
+       01 WS-DEL-STATUS           PIC S9(09) COMP-5.
+
        PROCEDURE DIVISION.
            SET WS-EOF-FALSE TO TRUE.
            MOVE 0 TO WS-IDX.
            OPEN INPUT REPORTS-INPUT.
+           IF NOT WS-F-STATUS-OK THEN
+               DISPLAY "Unable to open data/compte-rendu.txt, status "
+                   WS-F-STATUS "."
+               GOBACK
+           END-IF.
            PERFORM UNTIL WS-EOF-TRUE
                READ REPORTS-INPUT
                    AT END
                        SET WS-EOF-TRUE TO TRUE
                    NOT AT END
+                       ADD 1 TO WS-LINES-READ
                        IF RPT-IN-TXT NOT EQUAL SPACE THEN
                            ADD 1 TO WS-IDX
                            MOVE RPT-IN-TXT TO WS-RPT-TXT(WS-IDX)
+                       ELSE
+                           ADD 1 TO WS-LINES-BLANK
                        END-IF
                END-READ
            END-PERFORM.
@@ -59,8 +106,60 @@
            PERFORM UNTIL WS-IDX > WS-RPT-TBL-SIZE
                MOVE WS-RPT-TXT(WS-IDX) TO RPT-CPY-OUT-TXT
                WRITE RPT-CPY-OUT-RCD
+               ADD 1 TO WS-LINES-WRITTEN
                ADD 1 TO WS-IDX
            END-PERFORM.
+
+           MOVE SPACE TO RPT-CPY-OUT-RCD.
+           WRITE RPT-CPY-OUT-RCD.
+           MOVE WS-LINES-READ TO WS-CT-READ.
+           MOVE WS-CONTROL-TOTAL-LINE TO RPT-CPY-OUT-RCD.
+           WRITE RPT-CPY-OUT-RCD.
+           MOVE WS-LINES-WRITTEN TO WS-CT-WRITTEN.
+           MOVE WS-CONTROL-WRITTEN-LINE TO RPT-CPY-OUT-RCD.
+           WRITE RPT-CPY-OUT-RCD.
+           MOVE WS-LINES-BLANK TO WS-CT-BLANK.
+           MOVE WS-CONTROL-BLANK-LINE TO RPT-CPY-OUT-RCD.
+           WRITE RPT-CPY-OUT-RCD.
+
            CLOSE REPORTS-COPY-OUTPUT.
 
-           STOP RUN.
+      * Keep a dated archive copy alongside the plain one, stamped with
+      * today's run date so a specific day's report can always be
+      * found by name later.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           STRING "output/compte-rendu-archive-" DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-ARCHIVE-FILENAME.
+
+           MOVE 1 TO WS-IDX.
+           OPEN OUTPUT REPORTS-ARCHIVE-OUTPUT.
+           MOVE SPACES TO RPT-ARC-OUT-RCD.
+           STRING "*** ARCHIVED " DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  " ***" DELIMITED BY SIZE
+               INTO RPT-ARC-OUT-RCD
+           WRITE RPT-ARC-OUT-RCD.
+           PERFORM UNTIL WS-IDX > WS-RPT-TBL-SIZE
+               MOVE WS-RPT-TXT(WS-IDX) TO RPT-ARC-OUT-RCD
+               WRITE RPT-ARC-OUT-RCD
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+           CLOSE REPORTS-ARCHIVE-OUTPUT.
+
+      * Retention cleanup, kept separate from naming today's archive:
+      * purge the one dated archive that just fell out of the
+      * retention window, if it is still there.
+           COMPUTE WS-CUTOFF-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE) - WS-RETENTION-DAYS.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INTEGER)
+               TO WS-CUTOFF-DATE.
+           STRING "output/compte-rendu-archive-" DELIMITED BY SIZE
+                  WS-CUTOFF-DATE DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-CUTOFF-FILENAME.
+           CALL "CBL_DELETE_FILE" USING WS-CUTOFF-FILENAME
+               RETURNING WS-DEL-STATUS.
+
+           GOBACK.
