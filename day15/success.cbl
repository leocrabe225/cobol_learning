@@ -8,28 +8,45 @@
        FILE-CONTROL.
            SELECT STUDENTS-INPUT
                ASSIGN TO "data/eleves.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
            
            SELECT SUCCESS-OUTPUT
                ASSIGN TO "output/reussite.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+
+      * Shared end-of-day summary log, folded together with the other
+      * day15/day17 report programs by eodsum.cbl.
+           SELECT EOD-LOG-OUTPUT
+               ASSIGN TO "output/eod-summary.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD STUDENTS-INPUT.
+       01 STUD-CTL-RECORD.
+           05 STUD-CTL-COUNT     PIC 9(04).
        01 STUD-RECORD.
            05 STUD-NAME          PIC X(10).
            05 STUD-GRADE         PIC 9(02).
 
        FD SUCCESS-OUTPUT.
-       01 SUCCESS-RECORD.
-           05 SUCCESS-NAME       PIC X(10).
-           05 SUCCESS-GRADE      PIC 9(02).
+       01 SUCCESS-RECORD             PIC X(40).
+
+       FD EOD-LOG-OUTPUT.
+       COPY eodlog.
 
        WORKING-STORAGE SECTION.
+       01 WS-EOD-STATUS               PIC X(02).
+           88 WS-EOD-STATUS-OK                  VALUE "00".
        01 WS-EOF                 PIC 9(01) VALUE 0.
            88 WS-EOF-TRUE                  VALUE 1.
            88 WS-EOF-FALSE                 VALUE 0.
 
+       01 WS-F-STATUS             PIC X(02).
+           88 WS-F-STATUS-OK                VALUE "00".
+           88 WS-F-STATUS-EOF               VALUE "10".
+
        01 WS-STUD-TBL.
            05 WS-STUD            OCCURS 99 TIMES.
                10 WS-STUD-NAME   PIC X(10).
@@ -39,9 +56,72 @@
        01 WS-IDX                 PIC 9(02).
        01 WS-STUD-TBL-SIZE       PIC 9(02).
        01 WS-TARGET-GRADE        PIC 9(02) VALUE 10.
+
+      * The first physical record in eleves.txt is a control total
+      * (expected row count), the same safeguard mailchck.cbl applies
+      * per row, so a truncated extract from upstream is rejected up
+      * front instead of quietly processed as a short but "complete"
+      * table.
+       01 WS-EXPECTED-CNT        PIC 9(04) VALUE 0.
+
+       01 WS-SUCCESS-LINE.
+           05 WS-SUCCESS-NAME     PIC X(10).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 WS-SUCCESS-GRADE    PIC 9(02).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 WS-SUCCESS-BAND     PIC X(20).
+
+       01 WS-DISTINCTION-MARK    PIC 9(02) VALUE 16.
+       01 WS-MERIT-MARK          PIC 9(02) VALUE 14.
+
+       01 WS-GRADE-TOTAL         PIC 9(06) VALUE 0.
+       01 WS-GRADE-HIGH          PIC 9(02) VALUE 0.
+       01 WS-GRADE-LOW           PIC 9(02) VALUE 99.
+       01 WS-PASS-CNT            PIC 9(02) VALUE 0.
+       01 WS-CLASS-AVERAGE       PIC 9(02)V99.
+
+       01 WS-STATS-BLANK-LINE    PIC X(40) VALUE SPACE.
+
+       01 WS-STATS-AVG-LINE.
+           05 FILLER              PIC X(18) VALUE "Class average  : ".
+           05 WS-STATS-AVG        PIC Z9.99.
+
+       01 WS-STATS-HIGH-LINE.
+           05 FILLER              PIC X(18) VALUE "Highest grade  : ".
+           05 WS-STATS-HIGH       PIC Z9.
+
+       01 WS-STATS-LOW-LINE.
+           05 FILLER              PIC X(18) VALUE "Lowest grade   : ".
+           05 WS-STATS-LOW        PIC Z9.
+
+       01 WS-STATS-RATE-LINE.
+           05 FILLER              PIC X(18) VALUE "Pass rate      : ".
+           05 WS-STATS-RATE       PIC ZZ9.99.
+           05 FILLER              PIC X(01) VALUE "%".
        PROCEDURE DIVISION.
+           DISPLAY "Pass mark for this report (blank for 10) : "
+               WITH NO ADVANCING.
+           ACCEPT WS-TARGET-GRADE.
+           IF WS-TARGET-GRADE EQUAL 0 THEN
+               MOVE 10 TO WS-TARGET-GRADE
+           END-IF.
+
            MOVE 0 TO WS-IDX
            OPEN INPUT STUDENTS-INPUT.
+           IF NOT WS-F-STATUS-OK THEN
+               DISPLAY "Unable to open data/eleves.txt, status "
+                   WS-F-STATUS "."
+               GOBACK
+           END-IF.
+
+           READ STUDENTS-INPUT
+               AT END
+                   DISPLAY "data/eleves.txt has no control record."
+                   GOBACK
+               NOT AT END
+                   MOVE STUD-CTL-COUNT TO WS-EXPECTED-CNT
+           END-READ.
+
            PERFORM UNTIL WS-EOF-TRUE
                READ STUDENTS-INPUT
                    AT END
@@ -51,22 +131,83 @@
                        MOVE STUD-NAME TO WS-STUD-NAME(WS-IDX)
                        MOVE FUNCTION NUMVAL(STUD-GRADE)
                          TO WS-STUD-GRADE(WS-IDX)
+                       ADD WS-STUD-GRADE(WS-IDX) TO WS-GRADE-TOTAL
+                       IF WS-STUD-GRADE(WS-IDX) > WS-GRADE-HIGH THEN
+                           MOVE WS-STUD-GRADE(WS-IDX) TO WS-GRADE-HIGH
+                       END-IF
+                       IF WS-STUD-GRADE(WS-IDX) < WS-GRADE-LOW THEN
+                           MOVE WS-STUD-GRADE(WS-IDX) TO WS-GRADE-LOW
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE STUDENTS-INPUT.
            MOVE WS-IDX TO WS-STUD-TBL-SIZE.
 
+           IF WS-STUD-TBL-SIZE NOT EQUAL WS-EXPECTED-CNT THEN
+               DISPLAY "Control total mismatch on data/eleves.txt : "
+                   "expected " WS-EXPECTED-CNT ", read "
+                   WS-STUD-TBL-SIZE "."
+               GOBACK
+           END-IF.
+
            MOVE 1 TO WS-IDX.
            OPEN OUTPUT SUCCESS-OUTPUT
            PERFORM UNTIL WS-IDX > WS-STUD-TBL-SIZE
-               IF WS-STUD-GRADE(WS-IDX) > 10 THEN
-                   MOVE WS-STUD-NAME(WS-IDX) TO SUCCESS-NAME
-                   MOVE WS-STUD-GRADE(WS-IDX) TO SUCCESS-GRADE
+               IF WS-STUD-GRADE(WS-IDX) >= WS-TARGET-GRADE THEN
+                   MOVE WS-STUD-NAME(WS-IDX)  TO WS-SUCCESS-NAME
+                   MOVE WS-STUD-GRADE(WS-IDX) TO WS-SUCCESS-GRADE
+                   EVALUATE TRUE
+                       WHEN WS-STUD-GRADE(WS-IDX) >= WS-DISTINCTION-MARK
+                           MOVE "Distinction" TO WS-SUCCESS-BAND
+                       WHEN WS-STUD-GRADE(WS-IDX) >= WS-MERIT-MARK
+                           MOVE "Merit" TO WS-SUCCESS-BAND
+                       WHEN OTHER
+                           MOVE "Pass" TO WS-SUCCESS-BAND
+                   END-EVALUATE
+                   MOVE WS-SUCCESS-LINE TO SUCCESS-RECORD
                    WRITE SUCCESS-RECORD
+                   ADD 1 TO WS-PASS-CNT
                END-IF
                ADD 1 TO WS-IDX
            END-PERFORM.
+
+           COMPUTE WS-CLASS-AVERAGE ROUNDED =
+               WS-GRADE-TOTAL / WS-STUD-TBL-SIZE.
+
+           MOVE WS-STATS-BLANK-LINE TO SUCCESS-RECORD.
+           WRITE SUCCESS-RECORD.
+
+           MOVE WS-CLASS-AVERAGE TO WS-STATS-AVG.
+           MOVE WS-STATS-AVG-LINE TO SUCCESS-RECORD.
+           WRITE SUCCESS-RECORD.
+
+           MOVE WS-GRADE-HIGH TO WS-STATS-HIGH.
+           MOVE WS-STATS-HIGH-LINE TO SUCCESS-RECORD.
+           WRITE SUCCESS-RECORD.
+
+           MOVE WS-GRADE-LOW TO WS-STATS-LOW.
+           MOVE WS-STATS-LOW-LINE TO SUCCESS-RECORD.
+           WRITE SUCCESS-RECORD.
+
+           COMPUTE WS-STATS-RATE ROUNDED =
+               WS-PASS-CNT * 100 / WS-STUD-TBL-SIZE.
+           MOVE WS-STATS-RATE-LINE TO SUCCESS-RECORD.
+           WRITE SUCCESS-RECORD.
+
            CLOSE SUCCESS-OUTPUT.
 
-           STOP RUN.
+           OPEN EXTEND EOD-LOG-OUTPUT.
+           IF NOT WS-EOD-STATUS-OK THEN
+               OPEN OUTPUT EOD-LOG-OUTPUT
+           END-IF.
+           MOVE SPACES TO EOD-LOG-RECORD.
+           MOVE "SUCCESS" TO EOD-PROGRAM.
+           MOVE WS-STUD-TBL-SIZE TO EOD-RECORDS-PROC.
+           COMPUTE EOD-EXCEPTIONS = WS-STUD-TBL-SIZE - WS-PASS-CNT.
+           MOVE 1 TO EOD-FILES-WRITTEN.
+           MOVE WS-PASS-CNT TO EOD-KEY-TOTAL.
+           WRITE EOD-LOG-RECORD.
+           CLOSE EOD-LOG-OUTPUT.
+
+           GOBACK.
            
\ No newline at end of file
