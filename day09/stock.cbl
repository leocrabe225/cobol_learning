@@ -4,7 +4,17 @@
        DATE-WRITTEN. 05-05-2025 (fr).
        DATE-COMPILED. null.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STOCK-HISTORY-OUTPUT
+               ASSIGN TO "output/stock-history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD STOCK-HISTORY-OUTPUT.
+       01 STK-HIST-RCD          PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 PRODUCT-TABLE.
           05 PRODUCT           OCCURS 4 TIMES.
@@ -15,29 +25,71 @@
        01 TOTAL                PIC 9(6).
        01 PRODUCT-TOTAL        PIC 9(5).
        01 IDX-1                PIC 9.
+
+       01 WS-RUN-DATE           PIC 9(08).
+       01 WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+           05 WS-RUN-DATE-YYYY PIC X(04).
+           05 WS-RUN-DATE-MM   PIC X(02).
+           05 WS-RUN-DATE-DD   PIC X(02).
+
+       01 WS-HIST-LINE.
+           05 WS-HIST-DATE      PIC X(10).
+           05 FILLER            PIC X(03) VALUE " | ".
+           05 WS-HIST-NAME      PIC X(20).
+           05 FILLER            PIC X(03) VALUE " | ".
+           05 WS-HIST-SOLD      PIC Z9.
+           05 FILLER            PIC X(03) VALUE " | ".
+           05 WS-HIST-PRICE     PIC Z9.
+           05 FILLER            PIC X(03) VALUE " | ".
+           05 WS-HIST-TOTAL     PIC ZZZZ9.
+
+       01 WS-HIST-TOTAL-LINE.
+           05 FILLER            PIC X(14) VALUE "Week total : $".
+           05 WS-HIST-WEEK-TOTAL PIC ZZZZZ9.
        PROCEDURE DIVISION.
-           
+
            PERFORM VARYING IDX-1 FROM 1 BY 1 UNTIL IDX-1 > 4
-               DISPLAY "Enter the product's name : " 
+               DISPLAY "Enter the product's name : "
                    WITH NO ADVANCING
                ACCEPT PRODUCT-NAME(IDX-1)
                DISPLAY "Enter the product's price : "
                    WITH NO ADVANCING
                ACCEPT PRODUCT-UNIT-PRICE(IDX-1)
                DISPLAY "Enter the amount sold : "
-                   WITH NO ADVANCING 
+                   WITH NO ADVANCING
                ACCEPT PRODUCT-SOLD(IDX-1)
            END-PERFORM.
 
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+
+           OPEN EXTEND STOCK-HISTORY-OUTPUT.
+
            MOVE 0 TO TOTAL.
            PERFORM VARYING IDX-1 FROM 1 BY 1 UNTIL IDX-1 > 4
                MULTIPLY PRODUCT-SOLD(IDX-1) BY PRODUCT-UNIT-PRICE(IDX-1)
                    GIVING PRODUCT-TOTAL
-               ADD PRODUCT-TOTAL TO TOTAL 
+               ADD PRODUCT-TOTAL TO TOTAL
                DISPLAY PRODUCT-NAME(IDX-1) " were sold "
                    PRODUCT-SOLD(IDX-1) " times at "
                    PRODUCT-UNIT-PRICE(IDX-1) " for a total of $"
                    PRODUCT-TOTAL "."
+
+               STRING WS-RUN-DATE-YYYY "-" WS-RUN-DATE-MM "-"
+                      WS-RUN-DATE-DD DELIMITED BY SIZE
+                   INTO WS-HIST-DATE
+               MOVE PRODUCT-NAME(IDX-1)       TO WS-HIST-NAME
+               MOVE PRODUCT-SOLD(IDX-1)       TO WS-HIST-SOLD
+               MOVE PRODUCT-UNIT-PRICE(IDX-1) TO WS-HIST-PRICE
+               MOVE PRODUCT-TOTAL             TO WS-HIST-TOTAL
+               MOVE WS-HIST-LINE TO STK-HIST-RCD
+               WRITE STK-HIST-RCD
            END-PERFORM.
            DISPLAY "$" TOTAL " worth of goods were sold this week."
+
+           MOVE TOTAL TO WS-HIST-WEEK-TOTAL.
+           MOVE WS-HIST-TOTAL-LINE TO STK-HIST-RCD.
+           WRITE STK-HIST-RCD.
+
+           CLOSE STOCK-HISTORY-OUTPUT.
+
            STOP RUN.
