@@ -4,7 +4,24 @@
        DATE-WRITTEN. 05-05-2025 (fr).
        DATE-COMPILED. null.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADES-OUTPUT
+               ASSIGN TO "output/stud4sub-grades.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-CARDS-OUTPUT
+               ASSIGN TO "output/stud4sub-report-cards.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD GRADES-OUTPUT.
+       01 GRD-OUT-RCD           PIC X(50).
+
+       FD REPORT-CARDS-OUTPUT.
+       01 RPT-OUT-RCD           PIC X(50).
+
        WORKING-STORAGE SECTION.
        01 STUDENT-TABLE.
           05 STUDENT           OCCURS 3 TIMES.
@@ -17,23 +34,49 @@
        01 TOTAL                PIC 9(3).
        01 IDX-1                PIC 9.
        01 IDX-2                PIC 9.
+
+       01 WS-STUDENT-AVERAGE   PIC 9(2).
+
+       01 WS-GRADE-LINE.
+           05 WS-GRADE-STUDENT  PIC X(20).
+           05 FILLER            PIC X(03) VALUE " | ".
+           05 WS-GRADE-SUBJECT  PIC X(20).
+           05 FILLER            PIC X(03) VALUE " | ".
+           05 WS-GRADE-VALUE    PIC Z9.
+
+       01 WS-REPORT-CARD-LINE.
+           05 WS-CARD-STUDENT   PIC X(20).
+           05 FILLER            PIC X(19) VALUE " | Average grade : ".
+           05 WS-CARD-AVERAGE   PIC Z9.
        PROCEDURE DIVISION.
            MOVE "French" TO SUBJECT-NAME(1).
            MOVE "Physics" TO SUBJECT-NAME(2).
            MOVE "Math" TO SUBJECT-NAME(3).
            MOVE "English" TO SUBJECT-NAME(4).
            PERFORM VARYING IDX-1 FROM 1 BY 1 UNTIL IDX-1 > 3
-               DISPLAY "Enter the student's name : " 
+               DISPLAY "Enter the student's name : "
                    WITH NO ADVANCING
                ACCEPT STUDENT-NAME(IDX-1)
                PERFORM VARYING IDX-2 FROM 1 BY 1 UNTIL IDX-2 > 4
                    DISPLAY "Enter " STUDENT-NAME(IDX-1) "'s "
-                       SUBJECT-NAME(IDX-2) " note : "  
+                       SUBJECT-NAME(IDX-2) " note : "
                        WITH NO ADVANCING
                    ACCEPT STUDENT-GRADE(IDX-1, IDX-2)
                END-PERFORM
            END-PERFORM.
 
+           OPEN OUTPUT GRADES-OUTPUT.
+           PERFORM VARYING IDX-1 FROM 1 BY 1 UNTIL IDX-1 > 3
+               PERFORM VARYING IDX-2 FROM 1 BY 1 UNTIL IDX-2 > 4
+                   MOVE STUDENT-NAME(IDX-1)         TO WS-GRADE-STUDENT
+                   MOVE SUBJECT-NAME(IDX-2)         TO WS-GRADE-SUBJECT
+                   MOVE STUDENT-GRADE(IDX-1, IDX-2) TO WS-GRADE-VALUE
+                   MOVE WS-GRADE-LINE TO GRD-OUT-RCD
+                   WRITE GRD-OUT-RCD
+               END-PERFORM
+           END-PERFORM.
+           CLOSE GRADES-OUTPUT.
+
            PERFORM VARYING IDX-2 FROM 1 BY 1 UNTIL IDX-2 > 4
                MOVE 0 TO TOTAL
                PERFORM VARYING IDX-1 FROM 1 BY 1 UNTIL IDX-1 > 3
@@ -42,4 +85,21 @@
                DIVIDE 3 INTO TOTAL
                DISPLAY SUBJECT-NAME(IDX-2) "'s average : " TOTAL
            END-PERFORM.
+
+           OPEN OUTPUT REPORT-CARDS-OUTPUT.
+           PERFORM VARYING IDX-1 FROM 1 BY 1 UNTIL IDX-1 > 3
+               MOVE 0 TO TOTAL
+               PERFORM VARYING IDX-2 FROM 1 BY 1 UNTIL IDX-2 > 4
+                   ADD STUDENT-GRADE(IDX-1, IDX-2) TO TOTAL
+               END-PERFORM
+               DIVIDE 4 INTO TOTAL GIVING WS-STUDENT-AVERAGE
+               DISPLAY STUDENT-NAME(IDX-1) "'s report card average : "
+                   WS-STUDENT-AVERAGE
+               MOVE STUDENT-NAME(IDX-1)  TO WS-CARD-STUDENT
+               MOVE WS-STUDENT-AVERAGE   TO WS-CARD-AVERAGE
+               MOVE WS-REPORT-CARD-LINE TO RPT-OUT-RCD
+               WRITE RPT-OUT-RCD
+           END-PERFORM.
+           CLOSE REPORT-CARDS-OUTPUT.
+
            STOP RUN.
