@@ -4,22 +4,53 @@
        DATE-WRITTEN. 05-05-2025 (fr).
        DATE-COMPILED. null.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOTES-INPUT
+               ASSIGN TO "input/note5ave-grades.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD NOTES-INPUT.
+       01 F-NOTES-RCD           PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01 NOTES-TABLE.
-           05 NOTES            PIC 9(2) OCCURS 5 TIMES.
+           05 NOTES            PIC 9(2) OCCURS 50 TIMES.
+
+       01 TOTAL                PIC 9(4).
+       01 IDX                  PIC 9(02).
+       01 WS-NOTES-CNT         PIC 9(02).
 
-       01 TOTAL                PIC 9(3).
-       01 IDX                  PIC 9.
+       01 WS-EOF                      PIC X(01) VALUE 'N'.
+           88 WS-EOF-TRUE                       VALUE 'Y'.
+           88 WS-EOF-FALSE                      VALUE 'N'.
        PROCEDURE DIVISION.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
-               DISPLAY "Enter the " IDX " note : " WITH NO ADVANCING
-               ACCEPT NOTES(IDX)
+           MOVE 0 TO WS-NOTES-CNT.
+           OPEN INPUT NOTES-INPUT.
+           PERFORM UNTIL WS-EOF-TRUE
+               READ NOTES-INPUT
+                   AT END
+                       SET WS-EOF-TRUE TO TRUE
+                   NOT AT END
+                       IF WS-NOTES-CNT < 50 THEN
+                           ADD 1 TO WS-NOTES-CNT
+                           MOVE F-NOTES-RCD TO NOTES(WS-NOTES-CNT)
+                       END-IF
+               END-READ
            END-PERFORM.
+           CLOSE NOTES-INPUT.
+
+           IF WS-NOTES-CNT EQUAL 0 THEN
+               DISPLAY "No grades found in the input file."
+               STOP RUN
+           END-IF.
+
            MOVE 0 TO TOTAL.
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > WS-NOTES-CNT
                ADD NOTES(IDX) TO TOTAL
            END-PERFORM.
-           DIVIDE 5 INTO TOTAL
-           DISPLAY "The average is " TOTAL.
+           DIVIDE WS-NOTES-CNT INTO TOTAL
+           DISPLAY "The average of " WS-NOTES-CNT " notes is " TOTAL.
            STOP RUN.
