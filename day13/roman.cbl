@@ -12,10 +12,34 @@
                10 WS-KEY       PIC 9(04).
                10 WS-VALUE     PIC X(02).
 
-       
+       01 WS-MODE               PIC X(01).
+           88 WS-MODE-ROMAN               VALUE "R" "r".
+
+       01 WS-ROMAN-INPUT        PIC X(15).
+       01 WS-ROMAN-REMAIN       PIC X(15).
+       01 WS-ROMAN-TEMP         PIC X(15).
+       01 WS-ARABIC-RESULT      PIC 9(04).
+       01 WS-SYM                PIC X(02).
+       01 WS-SYM-LEN            PIC 9(01).
+
        77 WS-INPUT             PIC 9(04) VALUE 0.
        77 WS-IDX               PIC 9(02) VALUE 1.
        PROCEDURE DIVISION.
+           DISPLAY "Type A for Arabic to Roman, R for Roman to "
+                   "Arabic : " WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           EVALUATE TRUE
+               WHEN WS-MODE-ROMAN
+                   PERFORM 0200-ROMAN-TO-ARABIC-BEGIN
+                      THRU 0200-ROMAN-TO-ARABIC-END
+               WHEN OTHER
+                   PERFORM 0100-ARABIC-TO-ROMAN-BEGIN
+                      THRU 0100-ARABIC-TO-ROMAN-END
+           END-EVALUATE.
+           STOP RUN.
+
+       0100-ARABIC-TO-ROMAN-BEGIN.
            PERFORM UNTIL WS-INPUT > 0 AND
                          WS-INPUT < 4000
                DISPLAY "Enter a number between 1 and 3999 : "
@@ -25,7 +49,8 @@
                    DISPLAY WS-INPUT " is not a valid input."
                END-IF
            END-PERFORM.
-           
+
+           MOVE 1 TO WS-IDX.
            PERFORM UNTIL WS-INPUT EQUAL 0
                IF WS-KEY(WS-IDX) <= WS-INPUT THEN
                    SUBTRACT WS-KEY(WS-IDX) FROM WS-INPUT
@@ -41,5 +66,39 @@
                END-IF
            END-PERFORM.
            DISPLAY SPACE.
-           STOP RUN.
-           
\ No newline at end of file
+       0100-ARABIC-TO-ROMAN-END.
+
+      * Walks the same WS-KEY-VALUE-TABLE from the largest symbol down,
+      * greedily consuming matching symbols off the front of the typed
+      * numeral, so both directions stay driven by one lookup table.
+       0200-ROMAN-TO-ARABIC-BEGIN.
+           DISPLAY "Enter a Roman numeral : " WITH NO ADVANCING.
+           ACCEPT WS-ROMAN-INPUT.
+           MOVE FUNCTION UPPER-CASE(WS-ROMAN-INPUT) TO WS-ROMAN-REMAIN.
+           MOVE 0 TO WS-ARABIC-RESULT.
+           MOVE 1 TO WS-IDX.
+
+           PERFORM UNTIL WS-IDX > 13
+                      OR FUNCTION TRIM(WS-ROMAN-REMAIN) EQUAL SPACE
+               IF WS-VALUE(WS-IDX)(2:1) EQUAL SPACE THEN
+                   MOVE 1 TO WS-SYM-LEN
+               ELSE
+                   MOVE 2 TO WS-SYM-LEN
+               END-IF
+               MOVE WS-VALUE(WS-IDX)(1:WS-SYM-LEN) TO WS-SYM
+
+               PERFORM UNTIL
+                   WS-ROMAN-REMAIN(1:WS-SYM-LEN) NOT EQUAL
+                   WS-SYM(1:WS-SYM-LEN)
+                   ADD WS-KEY(WS-IDX) TO WS-ARABIC-RESULT
+                   MOVE SPACE TO WS-ROMAN-TEMP
+                   MOVE WS-ROMAN-REMAIN(WS-SYM-LEN + 1:
+                       15 - WS-SYM-LEN) TO WS-ROMAN-TEMP
+                   MOVE WS-ROMAN-TEMP TO WS-ROMAN-REMAIN
+               END-PERFORM
+
+               ADD 1 TO WS-IDX
+           END-PERFORM.
+
+           DISPLAY WS-ARABIC-RESULT.
+       0200-ROMAN-TO-ARABIC-END.
