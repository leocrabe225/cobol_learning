@@ -14,11 +14,26 @@
                10 WS-NUM-END   PIC 9(01).
                10 FILLER       PIC X(01) VALUE X"0A".
            05 FILLER           PIC X(10) VALUE " abcdefgh ".
-       
+
+       01 WS-COL-LETTERS       PIC X(08) VALUE "abcdefgh".
+
        01 WS-ERROR             PIC 9(01) VALUE 0.
            88 WS-ERROR-TRUE              VALUE 1.
            88 WS-ERROR-FALSE             VALUE 0.
 
+       01 WS-ANY-ATTACK        PIC 9(01) VALUE 0.
+           88 WS-ANY-ATTACK-TRUE         VALUE 1.
+           88 WS-ANY-ATTACK-FALSE        VALUE 0.
+
+      * Coordinates of every queen placed on the board, kept alongside
+      * WS-CELL so attacking pairs can be reported by queen number.
+       01 WS-QUEEN-TABLE.
+           05 WS-QUEEN         OCCURS 8 TIMES.
+               10 WS-QUEEN-X   PIC 9(01).
+               10 WS-QUEEN-Y   PIC 9(01).
+
+       77 WS-NUM-QUEENS        PIC 9(01).
+       77 WS-QUEEN-NBR         PIC 9(01).
        77 WS-START-X           PIC 9(01).
        77 WS-START-Y           PIC 9(01).
        77 WS-IDX               PIC 9(01).
@@ -27,47 +42,56 @@
        77 WS-INC-Y             PIC S9(01).
        77 WS-INPUT             PIC X(02).
        77 WS-MATH-BUFFER       PIC 9(03).
+       77 WS-QUEEN-A           PIC 9(01).
+       77 WS-QUEEN-B           PIC 9(01).
+       77 WS-RANK-A            PIC 9(01).
+       77 WS-RANK-B            PIC 9(01).
        PROCEDURE DIVISION.
            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 8
                COMPUTE WS-NUM-BEGIN(WS-IDX) EQUAL 9 - WS-IDX
                COMPUTE WS-NUM-END(WS-IDX) EQUAL 9 - WS-IDX
            END-PERFORM.
+
+           SET WS-ERROR-TRUE TO TRUE.
+           PERFORM UNTIL WS-ERROR-FALSE
+               DISPLAY "How many queens to place (1-8) : "
+                   WITH NO ADVANCING
+               ACCEPT WS-NUM-QUEENS
+               IF WS-NUM-QUEENS >= 1 AND WS-NUM-QUEENS <= 8 THEN
+                   SET WS-ERROR-FALSE TO TRUE
+               END-IF
+           END-PERFORM.
+
            DISPLAY WS-CHESS-BOARD.
-           DISPLAY "Enter the first queen position (a-h, 1-8) : "
-               WITH NO ADVANCING.
-           PERFORM 0100-ACCEPT-INPUT-BEGIN
-              THRU 0100-ACCEPT-INPUT-END.
-           MOVE "Q" TO WS-CELL(WS-IDX-2, WS-IDX).
-           DISPLAY "Enter the second queen position (a-h, 1-8) : "
-               WITH NO ADVANCING.
-           PERFORM 0100-ACCEPT-INPUT-BEGIN
-              THRU 0100-ACCEPT-INPUT-END.
-           MOVE "q" TO WS-CELL(WS-IDX-2, WS-IDX).
-           DISPLAY WS-CHESS-BOARD.
-      
-           MOVE WS-IDX-2 TO WS-START-Y.
-           MOVE WS-IDX   TO WS-START-X.
+           PERFORM VARYING WS-QUEEN-NBR FROM 1 BY 1
+                   UNTIL WS-QUEEN-NBR > WS-NUM-QUEENS
+               DISPLAY "Enter queen " WS-QUEEN-NBR
+                       "'s position (a-h, 1-8) : "
+                   WITH NO ADVANCING
+               PERFORM 0100-ACCEPT-INPUT-BEGIN
+                  THRU 0100-ACCEPT-INPUT-END
+               MOVE "Q" TO WS-CELL(WS-IDX-2, WS-IDX)
+               MOVE WS-IDX   TO WS-QUEEN-X(WS-QUEEN-NBR)
+               MOVE WS-IDX-2 TO WS-QUEEN-Y(WS-QUEEN-NBR)
+               DISPLAY WS-CHESS-BOARD
+           END-PERFORM.
 
-           PERFORM VARYING WS-INC-Y FROM -1 BY 1 UNTIL WS-INC-Y > 1
-               PERFORM VARYING WS-INC-X FROM -1 BY 1 UNTIL WS-INC-X > 1
-                   IF WS-INC-X NOT EQUAL 0 OR WS-INC-Y NOT EQUAL 0 THEN
-                       MOVE WS-START-Y TO WS-IDX-2
-                       MOVE WS-START-X TO WS-IDX
-                       PERFORM UNTIL WS-IDX-2 > 8 OR WS-IDX-2 EQUAL 0
-                                  OR WS-IDX > 8 OR WS-IDX EQUAL 0
-                           IF WS-CELL(WS-IDX-2,WS-IDX) EQUAL "Q"
-                               DISPLAY "Can hit!"
-                               STOP RUN
-                           END-IF
-                           ADD WS-INC-X TO WS-IDX
-                           ADD WS-INC-Y TO WS-IDX-2
-                       END-PERFORM
+           SET WS-ANY-ATTACK-FALSE TO TRUE.
+           PERFORM VARYING WS-QUEEN-A FROM 1 BY 1
+                   UNTIL WS-QUEEN-A > WS-NUM-QUEENS
+               PERFORM VARYING WS-QUEEN-B FROM WS-QUEEN-A BY 1
+                       UNTIL WS-QUEEN-B > WS-NUM-QUEENS
+                   IF WS-QUEEN-A NOT EQUAL WS-QUEEN-B THEN
+                       PERFORM 0300-CHECK-PAIR-BEGIN
+                          THRU 0300-CHECK-PAIR-END
                    END-IF
                END-PERFORM
            END-PERFORM.
-           DISPLAY "Cannot hit".
-           STOP RUN.
 
+           IF WS-ANY-ATTACK-FALSE THEN
+               DISPLAY "No queen can hit another."
+           END-IF.
+           STOP RUN.
 
        0100-ACCEPT-INPUT-BEGIN.
            SET WS-ERROR-TRUE TO TRUE.
@@ -100,3 +124,26 @@
                SET WS-ERROR-TRUE TO TRUE
            END-IF.
        0200-READ-INPUT-END.
+
+      * Checks whether two placed queens share a row, a column, or a
+      * diagonal, and reports it if they do.
+       0300-CHECK-PAIR-BEGIN.
+           COMPUTE WS-INC-X EQUAL WS-QUEEN-X(WS-QUEEN-B) -
+                                   WS-QUEEN-X(WS-QUEEN-A)
+           COMPUTE WS-INC-Y EQUAL WS-QUEEN-Y(WS-QUEEN-B) -
+                                   WS-QUEEN-Y(WS-QUEEN-A)
+           IF WS-INC-X EQUAL 0 OR WS-INC-Y EQUAL 0
+              OR FUNCTION ABS(WS-INC-X) EQUAL FUNCTION ABS(WS-INC-Y)
+               THEN
+               SET WS-ANY-ATTACK-TRUE TO TRUE
+               SUBTRACT WS-QUEEN-Y(WS-QUEEN-A) FROM 9 GIVING WS-RANK-A
+               SUBTRACT WS-QUEEN-Y(WS-QUEEN-B) FROM 9 GIVING WS-RANK-B
+               DISPLAY "Queen " WS-QUEEN-A " ("
+                   WS-COL-LETTERS(WS-QUEEN-X(WS-QUEEN-A):1)
+                   WS-RANK-A
+                   ") can hit queen " WS-QUEEN-B " ("
+                   WS-COL-LETTERS(WS-QUEEN-X(WS-QUEEN-B):1)
+                   WS-RANK-B
+                   ")."
+           END-IF.
+       0300-CHECK-PAIR-END.
