@@ -4,8 +4,29 @@
        DATE-WRITTEN. 02-05-2025 (fr).
        DATE-COMPILED. null.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTAL-FILE
+               ASSIGN TO "output/ti84prce-total.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
+
+           SELECT STEP-LOG
+               ASSIGN TO "output/ti84prce-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TOTAL-FILE.
+       01 TF-RCD                PIC S9(10).
+
+       FD STEP-LOG.
+       01 SL-RCD                PIC X(60).
+
        WORKING-STORAGE SECTION.
+       01 WS-F-STATUS           PIC X(02).
+           88 WS-F-STATUS-OK              VALUE "00".
+           88 WS-F-STATUS-NOT-FOUND       VALUE "35".
       * Constants
        01 STRING-QUIT          PIC X(4) VALUE "QUIT".
        01 STRING-CLEAR         PIC X(5) VALUE "CLEAR".
@@ -14,7 +35,11 @@
        01 STRING-DIVIDE        PIC X(1) VALUE "/".
        01 STRING-MULTIPLY      PIC X(1) VALUE "*".
        01 STRING-POWER         PIC X(1) VALUE "^".
+       01 STRING-MEM-PLUS      PIC X(2) VALUE "M+".
+       01 STRING-MEM-CLEAR     PIC X(2) VALUE "MC".
        01 INPUT-SIZE-MINUS-2   PIC 9(2).
+      * Stashes a subtotal aside, separate from TOTAL, recalled with MR
+       01 MEMORY-REGISTER      PIC S9(10) VALUE ZERO.
 
        01 TEMP1                PIC 9(2).
       * Stores to total between calculations
@@ -42,6 +67,16 @@
            MOVE LENGTH OF INPUT1 TO INPUT-SIZE-MINUS-2.
            SUBTRACT 2 FROM INPUT-SIZE-MINUS-2.
 
+      * Restore the running total left over from the previous session,
+      * if any. A missing file (status 35) just means a fresh start.
+           OPEN INPUT TOTAL-FILE.
+           IF WS-F-STATUS-OK THEN
+               READ TOTAL-FILE INTO TOTAL
+               CLOSE TOTAL-FILE
+           END-IF.
+
+           OPEN OUTPUT STEP-LOG.
+
       * Infinite loop
            PERFORM UNTIL 1 EQUAL 0
       * Displaying previous total
@@ -57,8 +92,22 @@
       * Clears total on CLEAR
                WHEN STRING-CLEAR
                  MOVE 0 TO TOTAL
+                 MOVE "CLEAR" TO SL-RCD
+                 WRITE SL-RCD
+      * Stores TOTAL into the memory register on M+
+               WHEN STRING-MEM-PLUS
+                 MOVE TOTAL TO MEMORY-REGISTER
+                 MOVE "M+" TO SL-RCD
+                 WRITE SL-RCD
+      * Clears the memory register on MC
+               WHEN STRING-MEM-CLEAR
+                 MOVE 0 TO MEMORY-REGISTER
+                 MOVE "MC" TO SL-RCD
+                 WRITE SL-RCD
       * Quit the program on QUIT
                WHEN STRING-QUIT
+                 PERFORM 0400-SAVE-SESSION-START
+                    THRU 0400-SAVE-SESSION-END
                  STOP RUN
 
       * Tries to read a calculation if no command is used
@@ -94,6 +143,13 @@
                           THRU 0300-DISPLAY-SHORT-NUMBER-END
                        DISPLAY " = " WITH NO ADVANCING
 
+                       MOVE MATH-BUFFER TO OUTPUT-NUMBER-BUFFER-SIGNED
+                       STRING OUTPUT-NUMBER-BUFFER-SIGNED
+                              SPACE OPERATION SPACE
+                              NUMBER-BUFFER
+                           DELIMITED BY SIZE INTO SL-RCD
+                       WRITE SL-RCD
+
       * Executes the step depending on the operation
                        EVALUATE OPERATION
                          WHEN STRING-PLUS
@@ -166,6 +222,10 @@
                MOVE TOTAL TO NUMBER-BUFFER
                SET NO-ERROR-FOUND TO TRUE
                MOVE INPUT1(2:(LENGTH OF INPUT1) - 2) TO INPUT1
+           ELSE IF (INPUT1(1:2) EQUAL "MR") THEN
+               MOVE MEMORY-REGISTER TO NUMBER-BUFFER
+               SET NO-ERROR-FOUND TO TRUE
+               MOVE INPUT1(3:(LENGTH OF INPUT1) - 2) TO INPUT1
            ELSE
                IF (INPUT1(ITERATOR:1) EQUAL "+" OR 
                    INPUT1(ITERATOR:1) EQUAL "-")
@@ -187,6 +247,7 @@
                    MOVE INPUT1(TEMP1:(LENGTH OF INPUT1) - ITERATOR) TO
                         INPUT1
                END-IF
+           END-IF
            END-IF.
        0200-GET-NUMBER-END.
 
@@ -206,4 +267,14 @@
              (LENGTH OF OUTPUT-NUMBER-BUFFER-ALPHAN) - ITERATOR + 1)
              WITH NO ADVANCING.
        0300-DISPLAY-SHORT-NUMBER-END.
-       
\ No newline at end of file
+
+      * Closes the step log and writes the current total out so the
+      * next run can pick the tally back up where this one left off.
+       0400-SAVE-SESSION-START.
+           CLOSE STEP-LOG.
+
+           OPEN OUTPUT TOTAL-FILE.
+           MOVE TOTAL TO TF-RCD.
+           WRITE TF-RCD.
+           CLOSE TOTAL-FILE.
+       0400-SAVE-SESSION-END.
