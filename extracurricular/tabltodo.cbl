@@ -4,7 +4,20 @@
        DATE-WRITTEN. 30-04-2025 (fr).
        DATE-COMPILED. null.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASK-FILE
+               ASSIGN TO "output/tabltodo-tasks.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TASK-FILE.
+       01 TF-RCD                PIC X(50).
+       01 TF-SIZE-RCD REDEFINES TF-RCD.
+           05 TF-SIZE            PIC 9(02).
+
        WORKING-STORAGE SECTION.
       * Constants strings
        01 STRING-ADD           PIC X(3) VALUE "ADD".
@@ -26,11 +39,20 @@
            05 TASK-A           PIC X(50) OCCURS 1 TO 99 TIMES
            DEPENDING ON TABLE-SIZE.
            
-       01 MAX-TABLE-SIZE       PIC 9(2) VALUE 5.
+       01 MAX-TABLE-SIZE       PIC 9(2) VALUE 99.
        01 TABLE-SIZE           PIC 9(2) VALUE ZERO.
        01 ITERATOR             PIC 9(3).
        01 ITERATOR2            PIC 9(3).
+
+       01 WS-F-STATUS          PIC X(02).
+           88 WS-F-STATUS-OK             VALUE "00".
+           88 WS-F-STATUS-EOF            VALUE "10".
        PROCEDURE DIVISION.
+      * Loads whatever was saved last session, if anything, so the list
+      * doesn't start empty every run.
+           PERFORM 0600-LOAD-TASKS-START
+              THRU 0600-LOAD-TASKS-END.
+
       * Main loop
            PERFORM UNTIL INPUT1 EQUAL STRING-QUIT
       * Checking whether the table is empty, to remove unaccessible
@@ -60,6 +82,8 @@
                          ACCEPT NEW-VALUE
                          PERFORM 0300-SET-VALUE-START
                             THRU 0300-SET-VALUE-END
+                         PERFORM 0700-SAVE-TASKS-START
+                            THRU 0700-SAVE-TASKS-END
                        ELSE
                          DISPLAY STRING-MAX-SIZE
                        END-IF
@@ -79,6 +103,8 @@
                               THRU 0500-SHIFT-TASKS-UP-END
                            PERFORM 0300-SET-VALUE-START
                               THRU 0300-SET-VALUE-END
+                           PERFORM 0700-SAVE-TASKS-START
+                              THRU 0700-SAVE-TASKS-END
                          ELSE
                            DISPLAY STRING-MAX-SIZE
                          END-IF
@@ -100,6 +126,8 @@
                          ACCEPT NEW-VALUE
                          PERFORM 0300-SET-VALUE-START
                             THRU 0300-SET-VALUE-END
+                         PERFORM 0700-SAVE-TASKS-START
+                            THRU 0700-SAVE-TASKS-END
                        ELSE
                          DISPLAY STRING-NO-TASK
                        END-IF
@@ -127,6 +155,8 @@
                             THRU 0300-SET-VALUE-END
                          PERFORM 0400-SHIFT-TASKS-DOWN-START
                             THRU 0400-SHIFT-TASKS-DOWN-END
+                         PERFORM 0700-SAVE-TASKS-START
+                            THRU 0700-SAVE-TASKS-END
                        ELSE
                          DISPLAY STRING-NO-TASK
                        END-IF
@@ -187,3 +217,41 @@
                SUBTRACT 1 FROM ITERATOR2
            END-PERFORM.
        0500-SHIFT-TASKS-UP-END.
+
+      * Reads TABLE-SIZE and then that many tasks back from the save
+      * file, if one exists from a previous session.
+       0600-LOAD-TASKS-START.
+           OPEN INPUT TASK-FILE.
+           IF WS-F-STATUS-OK THEN
+               READ TASK-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TF-SIZE TO TABLE-SIZE
+               END-READ
+               PERFORM VARYING ITERATOR FROM 1 BY 1
+                       UNTIL ITERATOR > TABLE-SIZE
+                   READ TASK-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE TF-RCD TO TASK-A(ITERATOR)
+                   END-READ
+               END-PERFORM
+               CLOSE TASK-FILE
+           END-IF.
+       0600-LOAD-TASKS-END.
+
+      * Writes TABLE-SIZE followed by every current task, one per line,
+      * so the whole list survives across runs.
+       0700-SAVE-TASKS-START.
+           OPEN OUTPUT TASK-FILE.
+           MOVE TABLE-SIZE TO TF-SIZE.
+           WRITE TF-SIZE-RCD.
+           PERFORM VARYING ITERATOR FROM 1 BY 1
+                   UNTIL ITERATOR > TABLE-SIZE
+               MOVE TASK-A(ITERATOR) TO TF-RCD
+               WRITE TF-RCD
+           END-PERFORM.
+           CLOSE TASK-FILE.
+       0700-SAVE-TASKS-END.
