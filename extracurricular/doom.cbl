@@ -16,11 +16,23 @@
 
        01 WS-LIMIT           PIC 9(04) VALUE 10.
        01 WS-LINE            PIC X(500) VALUE ALL SPACE.
+
+       01 WS-MENU-CHOICE     PIC 9(01).
+       01 WS-QUIT-CHOICE     PIC X(01) VALUE "N".
+           88 WS-QUIT-CHOICE-TRUE          VALUE "Y".
        PROCEDURE DIVISION.
+           PERFORM 0100-SPLASH-BEGIN
+              THRU 0100-SPLASH-END.
+           PERFORM 0200-MENU-BEGIN
+              THRU 0200-MENU-END
+              UNTIL WS-QUIT-CHOICE-TRUE.
+           STOP RUN.
+
+       0100-SPLASH-BEGIN.
       *    PERFORM 10 TIMES
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+           PERFORM VARYING WS-IDX FROM 1 BY 1
                    UNTIL WS-IDX >  WS-RES-Y
-      *        PERFORM VARYING WS-IDX-2 FROM 1 BY 1 
+      *        PERFORM VARYING WS-IDX-2 FROM 1 BY 1
       *                UNTIL WS-IDX-2 > WS-RES-X
                    COMPUTE WS-LIMIT = FUNCTION RANDOM * 8
                    DISPLAY WS-LINE
@@ -33,4 +45,45 @@
       *    END-PERFORM
            END-PERFORM.
       *    ACCEPT WS-USER-INPUT TIMEOUT WS-TEST-NBR.
-           STOP RUN.
+       0100-SPLASH-END.
+
+      * Front end for the day15/day17/day19 report programs, so the
+      * operator picks a report by number instead of having to
+      * remember and type each program name at the command line.
+       0200-MENU-BEGIN.
+           DISPLAY "1. Client orders report (cliorder)".
+           DISPLAY "2. Out-of-stock report (outofsto)".
+           DISPLAY "3. Exam success report (success)".
+           DISPLAY "4. Employee report (ereport)".
+           DISPLAY "5. Insurance policies (assur)".
+           DISPLAY "6. Sort student roster (sortstud)".
+           DISPLAY "7. Search student by name (serchnam)".
+           DISPLAY "8. End-of-day summary (eodsum)".
+           DISPLAY "9. Quit".
+           DISPLAY "Choose a report to run (1-9) : "
+               WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "cliorder"
+               WHEN 2
+                   CALL "outofsto"
+               WHEN 3
+                   CALL "success"
+               WHEN 4
+                   CALL "ereport"
+               WHEN 5
+                   CALL "assur"
+               WHEN 6
+                   CALL "sortstud"
+               WHEN 7
+                   CALL "serchnam"
+               WHEN 8
+                   CALL "eodsum"
+               WHEN 9
+                   SET WS-QUIT-CHOICE-TRUE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Not a valid choice."
+           END-EVALUATE.
+       0200-MENU-END.
