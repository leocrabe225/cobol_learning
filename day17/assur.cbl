@@ -6,28 +6,124 @@
            SELECT INSURANCE-INPUT ASSIGN TO "data/assurances.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT INSURANCE-OUTPUT ASSIGN TO "output/assurances-out.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT INSURANCE-EXPIRING-OUTPUT
+               ASSIGN TO "output/assurances-expiring.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INSURANCE-CHECKPOINT
+               ASSIGN TO "output/assurances-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      * Real comma-delimited export, distinct from the fixed-width
+      * INSURANCE-OUTPUT file above, so a spreadsheet can open it
+      * without knowing where any of ISR-IN-RCD's columns fall.
+           SELECT INSURANCE-CSV-OUTPUT
+               ASSIGN TO "output/assurances-export.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+      * Shared end-of-day summary log, folded together with the other
+      * day15/day17 report programs by eodsum.cbl.
+           SELECT EOD-LOG-OUTPUT
+               ASSIGN TO "output/eod-summary.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOD-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD INSURANCE-INPUT.
        01 ISR-IN-RCD            PIC X(121).
        FD INSURANCE-OUTPUT.
        01 ISR-OUT-RCD           PIC X(125).
+       FD INSURANCE-EXPIRING-OUTPUT.
+       01 ISR-EXP-OUT-RCD       PIC X(121).
+       FD INSURANCE-CHECKPOINT.
+       01 CKPT-RCD              PIC 9(02).
+       FD INSURANCE-CSV-OUTPUT.
+       01 CSV-OUT-RCD           PIC X(180).
+       FD EOD-LOG-OUTPUT.
+       COPY eodlog.
        WORKING-STORAGE SECTION.
-       01 WS-TBL OCCURS 36 TIMES INDEXED BY IDX PIC X(121).
+      * Sized to whatever's actually in assurances.csv (up to the
+      * ceiling below, the largest WS-REC-CNT's PIC can hold) instead
+      * of a hardcoded 36 slots tied to a fixed "PERFORM 36 TIMES".
+       01 WS-TBL OCCURS 1 TO 99 TIMES DEPENDING ON WS-REC-CNT
+               INDEXED BY IDX PIC X(121).
        77 WS-USER-INPUT                         PIC X(1).
+       77 WS-REC-CNT                            PIC 9(02) VALUE 0.
+       77 WS-EOF                                PIC X(01) VALUE "N".
+           88 WS-EOF-TRUE                                 VALUE "Y".
+           88 WS-EOF-FALSE                                VALUE "N".
        77 WS-HEADER PIC X(121) VALUE "Code     Contract name  Product na
       -    "me   Client name                               Status   Star
       -    "t      End        Amount".
+
+       77 WS-SEARCH-CODE                        PIC X(09).
+       77 WS-FOUND-IDX                          PIC 9(02) VALUE 0.
+
+       77 WS-CUTOFF-MM                          PIC X(02).
+       77 WS-CUTOFF-YYYY                        PIC X(04).
+       77 WS-CUTOFF-YYYYMM-X                    PIC X(06).
+       01 WS-CUTOFF-YYYYMM                      PIC 9(06).
+       77 WS-END-YYYYMM-X                       PIC X(06).
+       01 WS-END-YYYYMM                         PIC 9(06).
+       77 WS-EXPIRE-CNT                         PIC 9(02) VALUE 0.
+
+      * Lets a full export pick up after the last record it actually
+      * finished writing instead of starting the batch over, if a
+      * prior run got interrupted partway through.
+       77 WS-CKPT-STATUS                        PIC X(02).
+           88 WS-CKPT-STATUS-OK                          VALUE "00".
+           88 WS-CKPT-STATUS-EOF                         VALUE "10".
+       77 WS-CKPT-LAST-IDX                      PIC 9(02) VALUE 0.
+       77 WS-CKPT-START-IDX                     PIC 9(02) VALUE 0.
+       77 WS-RUN-WRITTEN-CNT                    PIC 9(02) VALUE 0.
+       77 WS-OUT-STATUS                         PIC X(02).
+           88 WS-OUT-STATUS-OK                           VALUE "00".
+
+      * Real comma-delimited export. WS-TBL(IDX) has no delimiters of
+      * its own, so each field is pulled out by the same column
+      * ranges 0100-WRITE-BEGIN and 0300-EXPIRING-BEGIN already trust,
+      * then written back out separated by commas instead of packed
+      * fixed-width columns.
+       77 WS-CSV-STATUS                         PIC X(02).
+           88 WS-CSV-STATUS-OK                           VALUE "00".
+       77 WS-CSV-CODE                           PIC X(09).
+       77 WS-CSV-DETAIL                         PIC X(85).
+       77 WS-CSV-STATUS-DATES                   PIC X(11).
+       77 WS-CSV-AMOUNT                         PIC X(09).
+       77 WS-CSV-HEADER PIC X(80) VALUE
+           "Code,Detail,Status/Dates,End Period (YYYYMM),Amount".
+
+       77 WS-EOD-STATUS                         PIC X(02).
+           88 WS-EOD-STATUS-OK                           VALUE "00".
+       77 WS-FILES-WRITTEN                      PIC 9(02) VALUE 0.
+       77 WS-REC-OVERFLOW-CNT                   PIC 9(02) VALUE 0.
        PROCEDURE DIVISION.
            OPEN INPUT INSURANCE-INPUT.
-           PERFORM 36 TIMES
-               READ INSURANCE-INPUT NOT AT END 
-                   MOVE ISR-IN-RCD TO WS-TBL(IDX)
-                   ADD 1 TO IDX
+           PERFORM UNTIL WS-EOF-TRUE
+               READ INSURANCE-INPUT
+                   AT END
+                       SET WS-EOF-TRUE TO TRUE
+                   NOT AT END
+                       IF WS-REC-CNT < 99 THEN
+                           ADD 1 TO WS-REC-CNT
+                           SET IDX TO WS-REC-CNT
+                           MOVE ISR-IN-RCD TO WS-TBL(IDX)
+                       ELSE
+                           ADD 1 TO WS-REC-OVERFLOW-CNT
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE INSURANCE-INPUT.
+           IF WS-REC-OVERFLOW-CNT > 0 THEN
+               DISPLAY "*** WARNING *** " WS-REC-OVERFLOW-CNT
+                   " polic(ies) in data/assurances.csv could not fit "
+                   "in the 99 record table slots and were dropped "
+                   "from this run."
+           END-IF.
            DISPLAY "Do you want to print record 3 & 7 (Y/N)?".
            ACCEPT WS-USER-INPUT.
            IF WS-USER-INPUT EQUAL "Y" THEN
@@ -46,9 +142,51 @@
                MOVE 7 TO IDX
                PERFORM 0100-WRITE-BEGIN THRU 0100-WRITE-END
                CLOSE INSURANCE-OUTPUT
+               ADD 1 TO WS-FILES-WRITTEN
                DISPLAY "End of processing, 2 Records were exported."
-           END-IF
-           STOP RUN.
+           END-IF.
+
+           DISPLAY "Look up a policy by contract code (Y/N)?".
+           ACCEPT WS-USER-INPUT.
+           IF WS-USER-INPUT EQUAL "Y" THEN
+               PERFORM 0200-LOOKUP-BEGIN THRU 0200-LOOKUP-END
+           END-IF.
+
+           DISPLAY "Generate expiring-policies report (Y/N)?".
+           ACCEPT WS-USER-INPUT.
+           IF WS-USER-INPUT EQUAL "Y" THEN
+               PERFORM 0300-EXPIRING-BEGIN THRU 0300-EXPIRING-END
+           END-IF.
+
+           DISPLAY "Export all policies to "
+                   "output/assurances-out.csv (Y/N)?".
+           ACCEPT WS-USER-INPUT.
+           IF WS-USER-INPUT EQUAL "Y" THEN
+               PERFORM 0400-BATCH-EXPORT-BEGIN
+                  THRU 0400-BATCH-EXPORT-END
+           END-IF.
+
+           DISPLAY "Export all policies as comma-delimited CSV to "
+                   "output/assurances-export.csv (Y/N)?".
+           ACCEPT WS-USER-INPUT.
+           IF WS-USER-INPUT EQUAL "Y" THEN
+               PERFORM 0500-CSV-EXPORT-BEGIN THRU 0500-CSV-EXPORT-END
+           END-IF.
+
+           OPEN EXTEND EOD-LOG-OUTPUT.
+           IF NOT WS-EOD-STATUS-OK THEN
+               OPEN OUTPUT EOD-LOG-OUTPUT
+           END-IF.
+           MOVE SPACES TO EOD-LOG-RECORD.
+           MOVE "ASSUR" TO EOD-PROGRAM.
+           MOVE WS-REC-CNT TO EOD-RECORDS-PROC.
+           COMPUTE EOD-EXCEPTIONS = WS-EXPIRE-CNT + WS-REC-OVERFLOW-CNT.
+           MOVE WS-FILES-WRITTEN TO EOD-FILES-WRITTEN.
+           MOVE WS-REC-CNT TO EOD-KEY-TOTAL.
+           WRITE EOD-LOG-RECORD.
+           CLOSE EOD-LOG-OUTPUT.
+
+           GOBACK.
        0100-WRITE-BEGIN.
            MOVE WS-TBL(IDX)(1:94) TO ISR-OUT-RCD.
            MOVE "-  -       -  -" TO ISR-OUT-RCD(95:15).
@@ -57,4 +195,168 @@
            MOVE WS-TBL(IDX)(104:2)  TO ISR-OUT-RCD(107:2).
            MOVE WS-TBL(IDX)(106:16)  TO ISR-OUT-RCD(110:16).
            WRITE ISR-OUT-RCD.
-       0100-WRITE-END.
\ No newline at end of file
+       0100-WRITE-END.
+
+       0200-LOOKUP-BEGIN.
+           DISPLAY "Enter contract code : " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-CODE.
+           MOVE 0 TO WS-FOUND-IDX.
+           SET IDX TO 1.
+           PERFORM UNTIL IDX > WS-REC-CNT
+               IF WS-TBL(IDX)(1:9) EQUAL WS-SEARCH-CODE THEN
+                   SET WS-FOUND-IDX TO IDX
+               END-IF
+               SET IDX UP BY 1
+           END-PERFORM.
+
+           IF WS-FOUND-IDX > 0 THEN
+               SET IDX TO WS-FOUND-IDX
+               DISPLAY WS-HEADER
+               DISPLAY WS-TBL(IDX)
+               DISPLAY "Export this record to a file (Y/N)?"
+               ACCEPT WS-USER-INPUT
+               IF WS-USER-INPUT EQUAL "Y" THEN
+                   OPEN OUTPUT INSURANCE-OUTPUT
+                   MOVE WS-HEADER TO ISR-OUT-RCD
+                   WRITE ISR-OUT-RCD
+                   PERFORM 0100-WRITE-BEGIN THRU 0100-WRITE-END
+                   CLOSE INSURANCE-OUTPUT
+                   ADD 1 TO WS-FILES-WRITTEN
+                   DISPLAY "End of processing, 1 Record was exported."
+               END-IF
+           ELSE
+               DISPLAY "No policy found with that contract code."
+           END-IF.
+       0200-LOOKUP-END.
+
+       0300-EXPIRING-BEGIN.
+           DISPLAY "Expiring cutoff month (MM) : " WITH NO ADVANCING.
+           ACCEPT WS-CUTOFF-MM.
+           DISPLAY "Expiring cutoff year (YYYY) : " WITH NO ADVANCING.
+           ACCEPT WS-CUTOFF-YYYY.
+           STRING WS-CUTOFF-YYYY WS-CUTOFF-MM DELIMITED BY SIZE
+               INTO WS-CUTOFF-YYYYMM-X.
+           MOVE WS-CUTOFF-YYYYMM-X TO WS-CUTOFF-YYYYMM.
+
+           OPEN OUTPUT INSURANCE-EXPIRING-OUTPUT.
+           MOVE WS-HEADER TO ISR-EXP-OUT-RCD.
+           WRITE ISR-EXP-OUT-RCD.
+           MOVE 0 TO WS-EXPIRE-CNT.
+           SET IDX TO 1.
+           PERFORM UNTIL IDX > WS-REC-CNT
+               STRING WS-TBL(IDX)(109:4) WS-TBL(IDX)(106:2)
+                   DELIMITED BY SIZE INTO WS-END-YYYYMM-X
+               MOVE WS-END-YYYYMM-X TO WS-END-YYYYMM
+               IF WS-END-YYYYMM <= WS-CUTOFF-YYYYMM THEN
+                   MOVE WS-TBL(IDX) TO ISR-EXP-OUT-RCD
+                   WRITE ISR-EXP-OUT-RCD
+                   ADD 1 TO WS-EXPIRE-CNT
+               END-IF
+               SET IDX UP BY 1
+           END-PERFORM.
+           CLOSE INSURANCE-EXPIRING-OUTPUT.
+           ADD 1 TO WS-FILES-WRITTEN.
+           DISPLAY WS-EXPIRE-CNT
+               " expiring polic(ies) written to "
+               "output/assurances-expiring.txt.".
+       0300-EXPIRING-END.
+
+       0400-BATCH-EXPORT-BEGIN.
+           PERFORM 0410-LOAD-CHECKPOINT-BEGIN
+              THRU 0410-LOAD-CHECKPOINT-END.
+
+           IF WS-CKPT-LAST-IDX EQUAL 0 THEN
+               OPEN OUTPUT INSURANCE-OUTPUT
+               MOVE WS-HEADER TO ISR-OUT-RCD
+               WRITE ISR-OUT-RCD
+           ELSE
+               OPEN EXTEND INSURANCE-OUTPUT
+               IF NOT WS-OUT-STATUS-OK THEN
+                   OPEN OUTPUT INSURANCE-OUTPUT
+                   MOVE WS-HEADER TO ISR-OUT-RCD
+                   WRITE ISR-OUT-RCD
+                   MOVE 0 TO WS-CKPT-LAST-IDX
+               ELSE
+                   DISPLAY "Resuming export after record "
+                       WS-CKPT-LAST-IDX "."
+               END-IF
+           END-IF.
+
+           MOVE WS-CKPT-LAST-IDX TO WS-CKPT-START-IDX.
+           SET IDX TO WS-CKPT-LAST-IDX.
+           SET IDX UP BY 1.
+           PERFORM UNTIL IDX > WS-REC-CNT
+               PERFORM 0100-WRITE-BEGIN THRU 0100-WRITE-END
+               SET WS-CKPT-LAST-IDX TO IDX
+               PERFORM 0420-SAVE-CHECKPOINT-BEGIN
+                  THRU 0420-SAVE-CHECKPOINT-END
+               SET IDX UP BY 1
+           END-PERFORM.
+           CLOSE INSURANCE-OUTPUT.
+           ADD 1 TO WS-FILES-WRITTEN.
+           COMPUTE WS-RUN-WRITTEN-CNT = WS-REC-CNT - WS-CKPT-START-IDX.
+           DISPLAY "Export complete, " WS-RUN-WRITTEN-CNT
+               " record(s) written to output/assurances-out.csv.".
+       0400-BATCH-EXPORT-END.
+
+       0410-LOAD-CHECKPOINT-BEGIN.
+           MOVE 0 TO WS-CKPT-LAST-IDX.
+           OPEN INPUT INSURANCE-CHECKPOINT.
+           IF WS-CKPT-STATUS-OK THEN
+               READ INSURANCE-CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-RCD TO WS-CKPT-LAST-IDX
+               END-READ
+               CLOSE INSURANCE-CHECKPOINT
+           END-IF.
+       0410-LOAD-CHECKPOINT-END.
+
+       0420-SAVE-CHECKPOINT-BEGIN.
+           OPEN OUTPUT INSURANCE-CHECKPOINT.
+           MOVE WS-CKPT-LAST-IDX TO CKPT-RCD.
+           WRITE CKPT-RCD.
+           CLOSE INSURANCE-CHECKPOINT.
+       0420-SAVE-CHECKPOINT-END.
+
+      * This export always writes the full table from scratch — it is
+      * a separate output file from INSURANCE-OUTPUT, so the
+      * checkpoint/resume support built for the fixed-width batch
+      * export above does not apply to it.
+       0500-CSV-EXPORT-BEGIN.
+           OPEN OUTPUT INSURANCE-CSV-OUTPUT.
+           MOVE SPACES TO CSV-OUT-RCD.
+           MOVE WS-CSV-HEADER TO CSV-OUT-RCD.
+           WRITE CSV-OUT-RCD.
+           SET IDX TO 1.
+           PERFORM UNTIL IDX > WS-REC-CNT
+               PERFORM 0510-CSV-WRITE-BEGIN THRU 0510-CSV-WRITE-END
+               SET IDX UP BY 1
+           END-PERFORM.
+           CLOSE INSURANCE-CSV-OUTPUT.
+           ADD 1 TO WS-FILES-WRITTEN.
+           DISPLAY "Export complete, " WS-REC-CNT
+               " record(s) written to output/assurances-export.csv.".
+       0500-CSV-EXPORT-END.
+
+       0510-CSV-WRITE-BEGIN.
+           MOVE WS-TBL(IDX)(1:9)    TO WS-CSV-CODE.
+           MOVE WS-TBL(IDX)(10:85)  TO WS-CSV-DETAIL.
+           MOVE WS-TBL(IDX)(95:11)  TO WS-CSV-STATUS-DATES.
+           MOVE WS-TBL(IDX)(113:9)  TO WS-CSV-AMOUNT.
+           STRING WS-TBL(IDX)(109:4) WS-TBL(IDX)(106:2)
+               DELIMITED BY SIZE INTO WS-END-YYYYMM-X.
+
+           MOVE SPACES TO CSV-OUT-RCD.
+           STRING
+                   FUNCTION TRIM(WS-CSV-CODE) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-DETAIL) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-STATUS-DATES) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-END-YYYYMM-X) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CSV-AMOUNT) DELIMITED BY SIZE
+               INTO CSV-OUT-RCD.
+           WRITE CSV-OUT-RCD.
+       0510-CSV-WRITE-END.
