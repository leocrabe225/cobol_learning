@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. eodsum.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EOD-LOG-INPUT
+               ASSIGN TO "output/eod-summary.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
+
+           SELECT EOD-SUMMARY-OUTPUT
+               ASSIGN TO "output/eod-summary-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EOD-LOG-INPUT.
+       COPY eodlog.
+
+       FD EOD-SUMMARY-OUTPUT.
+       01 RPT-OUT-RCD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF                  PIC X(01) VALUE "N".
+           88 WS-EOF-TRUE                   VALUE "Y".
+           88 WS-EOF-FALSE                  VALUE "N".
+
+       01 WS-F-STATUS              PIC X(02).
+           88 WS-F-STATUS-OK                VALUE "00".
+           88 WS-F-STATUS-EOF               VALUE "10".
+
+       01 WS-RUN-CNT               PIC 9(03) VALUE 0.
+       01 WS-TOTAL-RECORDS         PIC 9(06) VALUE 0.
+       01 WS-TOTAL-EXCEPTIONS      PIC 9(06) VALUE 0.
+       01 WS-TOTAL-FILES           PIC 9(04) VALUE 0.
+
+       01 WS-RPT-TITLE-LINE        PIC X(40) VALUE
+           "*** END-OF-DAY SUMMARY ***".
+
+       01 WS-RPT-HEADING-LINE.
+           05 FILLER               PIC X(11) VALUE "Program".
+           05 FILLER               PIC X(09) VALUE "Records".
+           05 FILLER               PIC X(12) VALUE "Exceptions".
+           05 FILLER               PIC X(07) VALUE "Files".
+           05 FILLER               PIC X(11) VALUE "Key total".
+
+       01 WS-RPT-DETAIL-LINE.
+           05 WS-RPT-PROGRAM       PIC X(11).
+           05 WS-RPT-RECORDS       PIC ZZZZ9.
+           05 FILLER               PIC X(04) VALUE SPACE.
+           05 WS-RPT-EXCEPTIONS    PIC ZZZZ9.
+           05 FILLER               PIC X(04) VALUE SPACE.
+           05 WS-RPT-FILES         PIC ZZ9.
+           05 FILLER               PIC X(04) VALUE SPACE.
+           05 WS-RPT-KEY-TOTAL     PIC ZZZZZZZZ9.99.
+
+       01 WS-RPT-TOTAL-LABEL       PIC X(40) VALUE
+           "No end-of-day runs logged yet today.".
+
+       01 WS-RPT-FOOTER-LINE.
+           05 FILLER               PIC X(11) VALUE "TOTAL".
+           05 WS-RPT-TOT-RECORDS   PIC ZZZZ9.
+           05 FILLER               PIC X(04) VALUE SPACE.
+           05 WS-RPT-TOT-EXCEPT    PIC ZZZZ9.
+           05 FILLER               PIC X(04) VALUE SPACE.
+           05 WS-RPT-TOT-FILES     PIC ZZ9.
+
+       PROCEDURE DIVISION.
+           PERFORM 0100-INITIALIZE-BEGIN
+              THRU 0100-INITIALIZE-END.
+
+           IF WS-F-STATUS-OK THEN
+               PERFORM 0200-PROCESS-BEGIN THRU 0200-PROCESS-END
+           END-IF.
+
+           PERFORM 0300-FINALIZE-BEGIN
+              THRU 0300-FINALIZE-END.
+
+           GOBACK.
+
+       0100-INITIALIZE-BEGIN.
+           OPEN INPUT EOD-LOG-INPUT.
+           OPEN OUTPUT EOD-SUMMARY-OUTPUT.
+
+           MOVE WS-RPT-TITLE-LINE TO RPT-OUT-RCD.
+           WRITE RPT-OUT-RCD.
+           MOVE SPACE TO RPT-OUT-RCD.
+           WRITE RPT-OUT-RCD.
+
+           IF WS-F-STATUS-OK THEN
+               MOVE WS-RPT-HEADING-LINE TO RPT-OUT-RCD
+               WRITE RPT-OUT-RCD
+           ELSE
+               DISPLAY "No output/eod-summary.log to summarize yet - "
+                   "run cliorder, outofsto, success or assur first."
+           END-IF.
+       0100-INITIALIZE-END.
+
+       0200-PROCESS-BEGIN.
+           PERFORM UNTIL WS-EOF-TRUE
+               READ EOD-LOG-INPUT
+                   AT END
+                       SET WS-EOF-TRUE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RUN-CNT
+                       ADD EOD-RECORDS-PROC TO WS-TOTAL-RECORDS
+                       ADD EOD-EXCEPTIONS TO WS-TOTAL-EXCEPTIONS
+                       ADD EOD-FILES-WRITTEN TO WS-TOTAL-FILES
+
+                       MOVE EOD-PROGRAM TO WS-RPT-PROGRAM
+                       MOVE EOD-RECORDS-PROC TO WS-RPT-RECORDS
+                       MOVE EOD-EXCEPTIONS TO WS-RPT-EXCEPTIONS
+                       MOVE EOD-FILES-WRITTEN TO WS-RPT-FILES
+                       MOVE EOD-KEY-TOTAL TO WS-RPT-KEY-TOTAL
+                       MOVE WS-RPT-DETAIL-LINE TO RPT-OUT-RCD
+                       WRITE RPT-OUT-RCD
+               END-READ
+           END-PERFORM.
+           CLOSE EOD-LOG-INPUT.
+       0200-PROCESS-END.
+
+       0300-FINALIZE-BEGIN.
+           MOVE SPACE TO RPT-OUT-RCD.
+           WRITE RPT-OUT-RCD.
+
+           IF WS-RUN-CNT > 0 THEN
+               MOVE WS-TOTAL-RECORDS TO WS-RPT-TOT-RECORDS
+               MOVE WS-TOTAL-EXCEPTIONS TO WS-RPT-TOT-EXCEPT
+               MOVE WS-TOTAL-FILES TO WS-RPT-TOT-FILES
+               MOVE WS-RPT-FOOTER-LINE TO RPT-OUT-RCD
+               WRITE RPT-OUT-RCD
+               DISPLAY "End-of-day summary written to "
+                   "output/eod-summary-report.txt, " WS-RUN-CNT
+                   " run(s) rolled up."
+           ELSE
+               MOVE WS-RPT-TOTAL-LABEL TO RPT-OUT-RCD
+               WRITE RPT-OUT-RCD
+               DISPLAY "End-of-day summary written to "
+                   "output/eod-summary-report.txt - no runs logged."
+           END-IF.
+           CLOSE EOD-SUMMARY-OUTPUT.
+       0300-FINALIZE-END.
