@@ -4,30 +4,59 @@
        DATE-WRITTEN. 20-05-2025 (fr).
        DATE-COMPILED. null.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ROSTER-OUTPUT
+               ASSIGN TO "output/classtud-roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ROSTER-OUTPUT.
+       COPY "copybooks/stud.cpy" REPLACING ==:TAG:== BY ==F==.
+
        WORKING-STORAGE SECTION.
-       01 WS-TBL-STUDENTS.
-           05 WS-CLASS      OCCURS 2 TIMES. *> 1 = CM1, 2 = CM2
-              10 WS-CLASS-NAME        PIC X(03).
-              10 WS-STUD    OCCURS 6 TIMES.
-                  15 WS-STUD-NAME     PIC X(15).
-                  15 WS-STUD-FNAME    PIC X(15).
+       COPY "copybooks/studtbl.cpy".
 
        77 WS-IDX-1                    PIC 9(01).
        77 WS-IDX-2                    PIC 9(01).
 
        77 WS-USER-INPUT               PIC X(15).
 
+       01 WS-ROSTER-LINE.
+           05 WS-ROSTER-CLASS-NAME     PIC X(03).
+           05 FILLER                   PIC X(03) VALUE " | ".
+           05 WS-ROSTER-STUD-NAME      PIC X(15).
+           05 FILLER                   PIC X(03) VALUE " | ".
+           05 WS-ROSTER-STUD-FNAME     PIC X(15).
+
+      * Lets a saved roster from a prior run be reloaded on startup
+      * instead of re-prompting for all 12 students every time.
+       77 WS-F-STATUS                 PIC X(02).
+           88 WS-F-STATUS-OK                    VALUE "00".
+           88 WS-F-STATUS-EOF                   VALUE "10".
+       77 WS-ROSTER-LOADED            PIC X(01) VALUE "N".
+           88 WS-ROSTER-LOADED-TRUE             VALUE "Y".
+
        PROCEDURE DIVISION.
            PERFORM 0100-INITIALIZE-BEGIN
               THRU 0100-INITIALIZE-END.
 
+           PERFORM 0150-LOAD-ROSTER-BEGIN
+              THRU 0150-LOAD-ROSTER-END.
+
            PERFORM 0200-INPUT-STUDENTS-BEGIN
               THRU 0200-INPUT-STUDENTS-END.
 
            PERFORM 0300-DISPLAY-STUDENTS-BEGIN
               THRU 0300-DISPLAY-STUDENTS-END.
-           
+
+           PERFORM 0400-WRITE-ROSTER-BEGIN
+              THRU 0400-WRITE-ROSTER-END.
+
            STOP RUN.
 
        0100-INITIALIZE-BEGIN.
@@ -35,23 +64,54 @@
            MOVE "CM2" TO WS-CLASS-NAME(2).
        0100-INITIALIZE-END.
 
+      * Reads back a roster saved by a prior run, if one exists, so
+      * 0200-INPUT-STUDENTS-BEGIN can skip re-prompting for everyone.
+       0150-LOAD-ROSTER-BEGIN.
+           OPEN INPUT ROSTER-OUTPUT.
+           IF WS-F-STATUS-OK THEN
+               SET WS-ROSTER-LOADED-TRUE TO TRUE
+               PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 2
+                   PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                           UNTIL WS-IDX-2 > 6
+                       READ ROSTER-OUTPUT
+                           AT END
+                               MOVE "N" TO WS-ROSTER-LOADED
+                           NOT AT END
+                               MOVE F-STUDENTS-RECORD TO WS-ROSTER-LINE
+                               MOVE WS-ROSTER-CLASS-NAME
+                                   TO WS-CLASS-NAME(WS-IDX-1)
+                               MOVE WS-ROSTER-STUD-NAME
+                                   TO WS-STUD-NAME(WS-IDX-1, WS-IDX-2)
+                               MOVE WS-ROSTER-STUD-FNAME
+                                   TO WS-STUD-FNAME(WS-IDX-1, WS-IDX-2)
+                       END-READ
+                   END-PERFORM
+               END-PERFORM
+               CLOSE ROSTER-OUTPUT
+           END-IF.
+       0150-LOAD-ROSTER-END.
+
        0200-INPUT-STUDENTS-BEGIN.
-           PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 2
-               PERFORM VARYING WS-IDX-2 FROM 1 BY 1 UNTIL WS-IDX-2 > 6
-                   DISPLAY "Enter the name and first name of student"
-                       SPACE WS-IDX-2 " of " WS-CLASS-NAME(WS-IDX-1) "."
-                   DISPLAY "Name : "
-                       WITH NO ADVANCING
-                   ACCEPT WS-USER-INPUT
-                   MOVE WS-USER-INPUT 
-                       TO WS-STUD-NAME(WS-IDX-1,WS-IDX-2)
-                   DISPLAY "First Name : "
-                       WITH NO ADVANCING
-                   ACCEPT WS-USER-INPUT
-                   MOVE WS-USER-INPUT
-                       TO WS-STUD-FNAME(WS-IDX-1, WS-IDX-2)
+           IF NOT WS-ROSTER-LOADED-TRUE THEN
+               PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 2
+                   PERFORM VARYING WS-IDX-2 FROM 1 BY 1
+                           UNTIL WS-IDX-2 > 6
+                       DISPLAY "Enter the name and first name of stude"
+                           "nt" SPACE WS-IDX-2 " of "
+                           WS-CLASS-NAME(WS-IDX-1) "."
+                       DISPLAY "Name : "
+                           WITH NO ADVANCING
+                       ACCEPT WS-USER-INPUT
+                       MOVE WS-USER-INPUT
+                           TO WS-STUD-NAME(WS-IDX-1,WS-IDX-2)
+                       DISPLAY "First Name : "
+                           WITH NO ADVANCING
+                       ACCEPT WS-USER-INPUT
+                       MOVE WS-USER-INPUT
+                           TO WS-STUD-FNAME(WS-IDX-1, WS-IDX-2)
+                   END-PERFORM
                END-PERFORM
-           END-PERFORM.
+           END-IF.
        0200-INPUT-STUDENTS-END.
 
        0300-DISPLAY-STUDENTS-BEGIN.
@@ -65,3 +125,19 @@
                END-PERFORM
            END-PERFORM.
        0300-DISPLAY-STUDENTS-END.
+
+       0400-WRITE-ROSTER-BEGIN.
+           OPEN OUTPUT ROSTER-OUTPUT.
+           PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 2
+               MOVE WS-CLASS-NAME(WS-IDX-1) TO WS-ROSTER-CLASS-NAME
+               PERFORM VARYING WS-IDX-2 FROM 1 BY 1 UNTIL WS-IDX-2 > 6
+                   MOVE WS-STUD-NAME(WS-IDX-1, WS-IDX-2)
+                       TO WS-ROSTER-STUD-NAME
+                   MOVE WS-STUD-FNAME(WS-IDX-1, WS-IDX-2)
+                       TO WS-ROSTER-STUD-FNAME
+                   MOVE WS-ROSTER-LINE TO F-STUDENTS-RECORD
+                   WRITE F-STUDENTS-RECORD
+               END-PERFORM
+           END-PERFORM.
+           CLOSE ROSTER-OUTPUT.
+       0400-WRITE-ROSTER-END.
