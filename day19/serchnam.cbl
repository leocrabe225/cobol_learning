@@ -45,6 +45,13 @@
 
        77 WS-USER-INPUT                PIC X(15).
 
+       77 WS-SEARCH-LEN                PIC 9(02).
+       77 WS-NAME-LEN                  PIC 9(02) VALUE 8.
+       77 WS-POS                       PIC 9(02).
+       01 WS-MATCH-FOUND               PIC 9(01).
+           88 WS-MATCH-FOUND-TRUE                VALUE 1.
+           88 WS-MATCH-FOUND-FALSE               VALUE 0.
+
        COPY "../copybooks/eof.cbl".
 
        PROCEDURE DIVISION.
@@ -58,7 +65,7 @@
            PERFORM 0300-DISPLAY-MATCHING-STUDENTS-BEGIN
               THRU 0300-DISPLAY-MATCHING-STUDENTS-END.
 
-           STOP RUN.
+           GOBACK.
            
        0100-READ-CLASS-FILE-BEGIN.
            MOVE 0 TO WS-IDX-1.
@@ -87,7 +94,9 @@
 
        0300-DISPLAY-MATCHING-STUDENTS-BEGIN.
            PERFORM VARYING WS-IDX-1 FROM 1 BY 1 UNTIL WS-IDX-1 > 12
-               IF WS-USER-INPUT EQUAL WS-STUD-NAME(WS-IDX-1) THEN
+               PERFORM 0305-MATCH-SUBSTRING-BEGIN
+                  THRU 0305-MATCH-SUBSTRING-END
+               IF WS-MATCH-FOUND-TRUE THEN
                    PERFORM 0310-MOVE-STUDENT-TO-OUTPUT-BEGIN
                       THRU 0310-MOVE-STUDENT-TO-OUTPUT-END
                    DISPLAY WS-STUDENT-OUTPUT
@@ -95,6 +104,24 @@
            END-PERFORM.
        0300-DISPLAY-MATCHING-STUDENTS-END.
 
+      * Substring, case-sensitive search: WS-USER-INPUT can be any
+      * part of the student's name, not just an exact match.
+       0305-MATCH-SUBSTRING-BEGIN.
+           SET WS-MATCH-FOUND-FALSE TO TRUE.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-USER-INPUT))
+               TO WS-SEARCH-LEN.
+           IF WS-SEARCH-LEN > 0 AND WS-SEARCH-LEN <= WS-NAME-LEN THEN
+               PERFORM VARYING WS-POS FROM 1 BY 1
+                       UNTIL WS-POS > (WS-NAME-LEN - WS-SEARCH-LEN + 1)
+                          OR WS-MATCH-FOUND-TRUE
+                   IF WS-STUD-NAME(WS-IDX-1)(WS-POS:WS-SEARCH-LEN)
+                      EQUAL FUNCTION TRIM(WS-USER-INPUT) THEN
+                       SET WS-MATCH-FOUND-TRUE TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+       0305-MATCH-SUBSTRING-END.
+
        0310-MOVE-STUDENT-TO-OUTPUT-BEGIN.
            MOVE WS-CLASS-NAME(WS-IDX-1) TO WS-CLASS-NAME-OUTPUT.
            MOVE WS-STUD-NAME(WS-IDX-1)  TO WS-STUDENT-NAME-OUTPUT.
