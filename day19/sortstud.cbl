@@ -24,12 +24,7 @@
        COPY "copybooks/stud.cpy" REPLACING ==:TAG:== BY ==SORT==.
             
        WORKING-STORAGE SECTION.
-       01 WS-TBL-STUDENTS.
-           05 WS-CLASS      OCCURS 2 TIMES. *> 1 = CM1, 2 = CM2
-              10 WS-CLASS-NAME        PIC X(03).
-              10 WS-STUD    OCCURS 6 TIMES.
-                  15 WS-STUD-NAME     PIC X(15).
-                  15 WS-STUD-FNAME    PIC X(15).
+       COPY "copybooks/studtbl.cpy".
 
        77 WS-IDX-1                    PIC 9(01).
        77 WS-IDX-2                    PIC 9(01).
@@ -37,12 +32,15 @@
        01 WS-STUDENT-OUTPUT.
            05 WS-CLASS-NAME-OUTPUT     PIC X(03).
            05 FILLER                   PIC X(03) VALUE " | ".
-           05 WS-STUDENT-NAME-OUTPUT   PIC X(08).
+           05 WS-STUDENT-NAME-OUTPUT   PIC X(15).
            05 FILLER                   PIC X(03) VALUE " | ".
-           05 WS-STUDENT-FNAME-OUTPUT  PIC X(08).
+           05 WS-STUDENT-FNAME-OUTPUT  PIC X(15).
 
        77 WS-USER-INPUT               PIC X(15).
 
+       77 WS-SORT-ORDER               PIC X(01).
+       77 WS-SORT-KEY                 PIC X(01).
+
        PROCEDURE DIVISION.
            PERFORM 0100-INITIALIZE-BEGIN
               THRU 0100-INITIALIZE-END.
@@ -59,7 +57,7 @@
            PERFORM 0500-SORT-STUDENTS-BEGIN
               THRU 0500-SORT-STUDENTS-END.
            
-           STOP RUN.
+           GOBACK.
 
        0100-INITIALIZE-BEGIN.
            MOVE "CM1" TO WS-CLASS-NAME(1).
@@ -115,8 +113,41 @@
        0400-WRITE-STUDENTS-FILE-END.
 
        0500-SORT-STUDENTS-BEGIN.
-           SORT SORT-STUDENTS-OUTPUT
-               ON ASCENDING KEY SORT-STUDENT-FULL-NAME
-               USING STUDENTS-OUTPUT
-               GIVING STUDENTS-OUTPUT.
+           DISPLAY "Sort order (A=ascending, D=descending) : "
+               WITH NO ADVANCING.
+           ACCEPT WS-SORT-ORDER.
+           DISPLAY "Sort key (N=name first, F=first name first) : "
+               WITH NO ADVANCING.
+           ACCEPT WS-SORT-KEY.
+
+           EVALUATE WS-SORT-ORDER ALSO WS-SORT-KEY
+               WHEN "A" ALSO "F"
+                   SORT SORT-STUDENTS-OUTPUT
+                       ON ASCENDING KEY SORT-CLASS-NAME-OUT
+                       ON ASCENDING KEY SORT-STUDENT-FNAME-OUT
+                       ON ASCENDING KEY SORT-STUDENT-NAME-OUT
+                       USING STUDENTS-OUTPUT
+                       GIVING STUDENTS-OUTPUT
+               WHEN "D" ALSO "N"
+                   SORT SORT-STUDENTS-OUTPUT
+                       ON ASCENDING KEY SORT-CLASS-NAME-OUT
+                       ON DESCENDING KEY SORT-STUDENT-NAME-OUT
+                       ON DESCENDING KEY SORT-STUDENT-FNAME-OUT
+                       USING STUDENTS-OUTPUT
+                       GIVING STUDENTS-OUTPUT
+               WHEN "D" ALSO "F"
+                   SORT SORT-STUDENTS-OUTPUT
+                       ON ASCENDING KEY SORT-CLASS-NAME-OUT
+                       ON DESCENDING KEY SORT-STUDENT-FNAME-OUT
+                       ON DESCENDING KEY SORT-STUDENT-NAME-OUT
+                       USING STUDENTS-OUTPUT
+                       GIVING STUDENTS-OUTPUT
+               WHEN OTHER
+                   SORT SORT-STUDENTS-OUTPUT
+                       ON ASCENDING KEY SORT-CLASS-NAME-OUT
+                       ON ASCENDING KEY SORT-STUDENT-NAME-OUT
+                       ON ASCENDING KEY SORT-STUDENT-FNAME-OUT
+                       USING STUDENTS-OUTPUT
+                       GIVING STUDENTS-OUTPUT
+           END-EVALUATE.
        0500-SORT-STUDENTS-END.
