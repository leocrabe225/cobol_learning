@@ -9,30 +9,136 @@
            SELECT PEOPLE-FILE
                ASSIGN TO "gens.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-OUTPUT
+               ASSIGN TO "output/readfile-people.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD PEOPLE-FILE.
        01 F-PEOPLE-RECORD.
            05 F-PEOPLE-NAME           PIC X(12).
            05 F-PEOPLE-FIRST-NAME     PIC X(12).
+
+       FD CSV-OUTPUT.
+       01 CSV-RCD                     PIC X(40).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF                      PIC X(01) VALUE 'N'.
            88 WS-EOF-TRUE                       VALUE 'Y'.
-           88 WS-EOF-FALSE                      VALUE 'N'.
+           88 WS-EOF-FALSE                       VALUE 'N'.
+
+       01 WS-PEOPLE-TABLE.
+           05 WS-PEOPLE            OCCURS 50 TIMES.
+               10 WS-P-NAME         PIC X(12).
+               10 WS-P-FIRST-NAME   PIC X(12).
+
+       77 WS-CNT                      PIC 9(02) VALUE ZERO.
+       77 WS-IDX                      PIC 9(02).
+       77 WS-IDX-2                    PIC 9(02).
+
+       77 WS-MODE                     PIC X(01).
+           88 WS-MODE-SORT                      VALUE "S" "s".
+           88 WS-MODE-CSV                       VALUE "C" "c".
+
+       77 WS-TEMP-NAME                PIC X(12).
+       77 WS-TEMP-FIRST-NAME          PIC X(12).
+       77 WS-SORT-SWAPPED             PIC X(01).
+           88 WS-SORT-SWAPPED-TRUE               VALUE "Y".
+           88 WS-SORT-SWAPPED-FALSE              VALUE "N".
        PROCEDURE DIVISION.
+           PERFORM 0100-LOAD-BEGIN
+              THRU 0100-LOAD-END.
+
+           DISPLAY "Type S to sort alphabetically, C to export to "
+                   "CSV, or anything else to just display : "
+               WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE-SORT THEN
+               PERFORM 0200-SORT-BEGIN
+                  THRU 0200-SORT-END
+           END-IF.
+
+           PERFORM 0300-DISPLAY-BEGIN
+              THRU 0300-DISPLAY-END.
+
+           IF WS-MODE-CSV THEN
+               PERFORM 0400-CSV-EXPORT-BEGIN
+                  THRU 0400-CSV-EXPORT-END
+           END-IF.
+
+           STOP RUN.
+
+      * Reads every record from gens.txt into WS-PEOPLE-TABLE.
+       0100-LOAD-BEGIN.
            OPEN INPUT PEOPLE-FILE.
-           DISPLAY "*-------------*-------------*".
-           DISPLAY "| Pr√©nom      | Nom         |".
-           DISPLAY "*-------------*-------------*".
            PERFORM UNTIL WS-EOF-TRUE
                READ PEOPLE-FILE
                    AT END
                        SET WS-EOF-TRUE TO TRUE
                    NOT AT END
-                       DISPLAY "| " F-PEOPLE-FIRST-NAME "| " 
-                                   F-PEOPLE-NAME "|"
+                       IF WS-CNT < 50 THEN
+                           ADD 1 TO WS-CNT
+                           MOVE F-PEOPLE-NAME
+                             TO WS-P-NAME(WS-CNT)
+                           MOVE F-PEOPLE-FIRST-NAME
+                             TO WS-P-FIRST-NAME(WS-CNT)
+                       END-IF
                END-READ
            END-PERFORM.
-           DISPLAY "*-------------*-------------*".
            CLOSE PEOPLE-FILE.
-           STOP RUN.
+       0100-LOAD-END.
+
+      * Bubble-sorts the table alphabetically by last name, then first.
+       0200-SORT-BEGIN.
+           SET WS-SORT-SWAPPED-TRUE TO TRUE.
+           PERFORM UNTIL WS-SORT-SWAPPED-FALSE
+               SET WS-SORT-SWAPPED-FALSE TO TRUE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-CNT - 1
+                   IF WS-P-NAME(WS-IDX) > WS-P-NAME(WS-IDX + 1)
+                      OR (WS-P-NAME(WS-IDX) EQUAL WS-P-NAME(WS-IDX + 1)
+                      AND WS-P-FIRST-NAME(WS-IDX) >
+                          WS-P-FIRST-NAME(WS-IDX + 1)) THEN
+                       MOVE WS-P-NAME(WS-IDX) TO WS-TEMP-NAME
+                       MOVE WS-P-FIRST-NAME(WS-IDX)
+                         TO WS-TEMP-FIRST-NAME
+                       MOVE WS-P-NAME(WS-IDX + 1) TO WS-P-NAME(WS-IDX)
+                       MOVE WS-P-FIRST-NAME(WS-IDX + 1)
+                         TO WS-P-FIRST-NAME(WS-IDX)
+                       MOVE WS-TEMP-NAME TO WS-P-NAME(WS-IDX + 1)
+                       MOVE WS-TEMP-FIRST-NAME
+                         TO WS-P-FIRST-NAME(WS-IDX + 1)
+                       SET WS-SORT-SWAPPED-TRUE TO TRUE
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+       0200-SORT-END.
+
+      * Displays the table in its current (sorted or file) order.
+       0300-DISPLAY-BEGIN.
+           DISPLAY "*-------------*-------------*".
+           DISPLAY "| Prénom      | Nom         |".
+           DISPLAY "*-------------*-------------*".
+           PERFORM VARYING WS-IDX-2 FROM 1 BY 1 UNTIL WS-IDX-2 > WS-CNT
+               DISPLAY "| " WS-P-FIRST-NAME(WS-IDX-2) "| "
+                            WS-P-NAME(WS-IDX-2) "|"
+           END-PERFORM.
+           DISPLAY "*-------------*-------------*".
+       0300-DISPLAY-END.
+
+      * Writes the table out as a comma-delimited CSV file.
+       0400-CSV-EXPORT-BEGIN.
+           OPEN OUTPUT CSV-OUTPUT.
+           MOVE "First name,Last name" TO CSV-RCD.
+           WRITE CSV-RCD.
+           PERFORM VARYING WS-IDX-2 FROM 1 BY 1 UNTIL WS-IDX-2 > WS-CNT
+               MOVE SPACE TO CSV-RCD
+               STRING FUNCTION TRIM(WS-P-FIRST-NAME(WS-IDX-2)) ","
+                      FUNCTION TRIM(WS-P-NAME(WS-IDX-2))
+                   DELIMITED BY SIZE INTO CSV-RCD
+               WRITE CSV-RCD
+           END-PERFORM.
+           CLOSE CSV-OUTPUT.
+       0400-CSV-EXPORT-END.
