@@ -60,6 +60,23 @@
            05 WS-MATH-DATE-MONTH               PIC 9(02).
            05 WS-MATH-DATE-DAY                 PIC 9(02).
 
+       77 WS-MODE                              PIC X(01).
+           88 WS-MODE-REPORT                             VALUE "R" "r".
+
+       77 WS-PEOPLE-CNT                        PIC 9(02).
+       77 WS-CUR-MONTH                         PIC 9(02).
+       77 WS-NEXT-MONTH                        PIC 9(02).
+       77 WS-REPORT-CNT                        PIC 9(02).
+       01 WS-REPORT-IDX-TABLE.
+           05 WS-REPORT-IDX                    PIC 9(02) OCCURS 10 TIMES.
+       77 WS-SORT-IDX                          PIC 9(02).
+       77 WS-SORT-KEY-A                        PIC 9(03).
+       77 WS-SORT-KEY-B                        PIC 9(03).
+       77 WS-SORT-TEMP                         PIC 9(02).
+       77 WS-SORT-SWAPPED                      PIC X(01).
+           88 WS-SORT-SWAPPED-TRUE                       VALUE "Y".
+           88 WS-SORT-SWAPPED-FALSE                      VALUE "N".
+
        PROCEDURE DIVISION.
            OPEN INPUT PEOPLE-FILE.
 
@@ -69,10 +86,10 @@
                    AT END
                        SET WS-EOF-TRUE TO TRUE
                    NOT AT END
-                       ADD 1 TO WS-IDX 
-                       MOVE F-PEOPLE-NAME 
+                       ADD 1 TO WS-IDX
+                       MOVE F-PEOPLE-NAME
                          TO WS-PEOPLE-NAME(WS-IDX)
-                       MOVE F-PEOPLE-FIRST-NAME 
+                       MOVE F-PEOPLE-FIRST-NAME
                          TO WS-PEOPLE-FIRST-NAME(WS-IDX)
                        MOVE F-PEOPLE-BIRTHDATE-DAY
                          TO WS-PEOPLE-BIRTHDATE-DAY(WS-IDX)
@@ -83,7 +100,103 @@
                END-READ
            END-PERFORM.
            CLOSE PEOPLE-FILE.
+           MOVE WS-IDX TO WS-PEOPLE-CNT.
+
+           DISPLAY "Type LOOKUP or REPORT : " WITH NO ADVANCING.
+           ACCEPT WS-MODE.
+
+           IF WS-MODE-REPORT THEN
+               PERFORM 0100-BIRTHDAY-REPORT-BEGIN
+                  THRU 0100-BIRTHDAY-REPORT-END
+           ELSE
+               PERFORM 0200-LOOKUP-BEGIN
+                  THRU 0200-LOOKUP-END
+           END-IF.
+           STOP RUN.
+
+      * Lists everyone whose birthday falls in the current or next
+      * calendar month, earliest date first.
+       0100-BIRTHDAY-REPORT-BEGIN.
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-CUR-MONTH.
+           IF WS-CUR-MONTH EQUAL 12 THEN
+               MOVE 1 TO WS-NEXT-MONTH
+           ELSE
+               ADD 1 TO WS-CUR-MONTH GIVING WS-NEXT-MONTH
+           END-IF.
+
+           MOVE 0 TO WS-REPORT-CNT.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PEOPLE-CNT
+               IF WS-PEOPLE-BIRTHDATE-MONTH(WS-IDX) EQUAL WS-CUR-MONTH
+                  OR WS-PEOPLE-BIRTHDATE-MONTH(WS-IDX) EQUAL
+                     WS-NEXT-MONTH THEN
+                   ADD 1 TO WS-REPORT-CNT
+                   MOVE WS-IDX TO WS-REPORT-IDX(WS-REPORT-CNT)
+               END-IF
+           END-PERFORM.
 
+           IF WS-REPORT-CNT EQUAL 0 THEN
+               DISPLAY "No birthdays in the current or next month."
+           ELSE
+      * Bubble-sorts the matching entries by how soon the birthday
+      * falls, so a December person doesn't outrank a January one
+      * just because 1 sorts below 12.
+               SET WS-SORT-SWAPPED-TRUE TO TRUE
+               PERFORM UNTIL WS-SORT-SWAPPED-FALSE
+                   SET WS-SORT-SWAPPED-FALSE TO TRUE
+                   PERFORM VARYING WS-SORT-IDX FROM 1 BY 1
+                           UNTIL WS-SORT-IDX > WS-REPORT-CNT - 1
+                       PERFORM 0110-BIRTHDAY-SORT-KEY-BEGIN
+                          THRU 0110-BIRTHDAY-SORT-KEY-END
+                       IF WS-SORT-KEY-A > WS-SORT-KEY-B THEN
+                           MOVE WS-REPORT-IDX(WS-SORT-IDX)
+                             TO WS-SORT-TEMP
+                           MOVE WS-REPORT-IDX(WS-SORT-IDX + 1)
+                             TO WS-REPORT-IDX(WS-SORT-IDX)
+                           MOVE WS-SORT-TEMP
+                             TO WS-REPORT-IDX(WS-SORT-IDX + 1)
+                           SET WS-SORT-SWAPPED-TRUE TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+
+               PERFORM VARYING WS-SORT-IDX FROM 1 BY 1
+                       UNTIL WS-SORT-IDX > WS-REPORT-CNT
+                   MOVE WS-REPORT-IDX(WS-SORT-IDX) TO WS-IDX
+                   DISPLAY WS-PEOPLE-BIRTHDATE-MONTH(WS-IDX) "/"
+                           WS-PEOPLE-BIRTHDATE-DAY(WS-IDX) " - "
+                           WS-PEOPLE-FIRST-NAME(WS-IDX) " "
+                           WS-PEOPLE-NAME(WS-IDX)
+               END-PERFORM
+           END-IF.
+       0100-BIRTHDAY-REPORT-END.
+
+      * Builds the two sort keys compared by the caller: a birthday in
+      * the current month sorts by day alone, one in the next month
+      * sorts 100 higher so it always follows every current-month date.
+       0110-BIRTHDAY-SORT-KEY-BEGIN.
+           IF WS-PEOPLE-BIRTHDATE-MONTH(WS-REPORT-IDX(WS-SORT-IDX))
+              EQUAL WS-CUR-MONTH THEN
+               MOVE WS-PEOPLE-BIRTHDATE-DAY(WS-REPORT-IDX(WS-SORT-IDX))
+                 TO WS-SORT-KEY-A
+           ELSE
+               ADD 100
+                 WS-PEOPLE-BIRTHDATE-DAY(WS-REPORT-IDX(WS-SORT-IDX))
+                 GIVING WS-SORT-KEY-A
+           END-IF.
+           IF WS-PEOPLE-BIRTHDATE-MONTH(WS-REPORT-IDX(WS-SORT-IDX + 1))
+              EQUAL WS-CUR-MONTH THEN
+               MOVE
+                 WS-PEOPLE-BIRTHDATE-DAY(WS-REPORT-IDX(WS-SORT-IDX + 1))
+                 TO WS-SORT-KEY-B
+           ELSE
+               ADD 100
+                 WS-PEOPLE-BIRTHDATE-DAY(WS-REPORT-IDX(WS-SORT-IDX + 1))
+                 GIVING WS-SORT-KEY-B
+           END-IF.
+       0110-BIRTHDAY-SORT-KEY-END.
+
+       0200-LOOKUP-BEGIN.
            DISPLAY "Enter a name : " WITH NO ADVANCING .
            ACCEPT WS-NAME-INPUT.
            MOVE 1 TO WS-IDX
@@ -100,7 +213,7 @@
                  TO WS-MATH-DATE-MONTH
                MOVE WS-PEOPLE-BIRTHDATE-YEAR(WS-IDX)
                  TO WS-MATH-DATE-YEAR
-               
+
                MOVE WS-MATH-DATE TO WS-DATE-2
                COMPUTE WS-PEOPLE-O-AGE = (WS-DATE-2 - WS-DATE)/10000
 
@@ -118,4 +231,4 @@
            ELSE
                DISPLAY "There is no one with this name"
            END-IF.
-           STOP RUN.
+       0200-LOOKUP-END.
