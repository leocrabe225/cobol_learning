@@ -5,7 +5,23 @@
        PROGRAM-ID. pizzeria.
        AUTHOR. Levain.
        DATE-WRITTEN. 07-06-2025 (fr).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS-OUTPUT
+               ASSIGN TO "output/pizzeria-orders.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ORDERS-OUTPUT.
+       01 F-ORDER-RCD.
+           05 F-ORDER-NAME          PIC X(20).
+           05 FILLER                PIC X(01).
+           05 F-ORDER-GUESTS        PIC 9(02).
+           05 FILLER                PIC X(01).
+           05 F-ORDER-PIZZAS        PIC 9(02).
+
        WORKING-STORAGE SECTION.
        01 LABYRINTH.
            05 LABYRINTH-ROW                OCCURS 15 TIMES.
@@ -48,14 +64,8 @@
 
       
        PROCEDURE DIVISION.
-           PERFORM UNTIL WS-PRENOM NOT EQUAL SPACE
-               DISPLAY "Quel est votre prénom ?"
-               ACCEPT WS-PRENOM
-           END-PERFORM
-           DISPLAY "Combien êtes vous ?"
-           ACCEPT WS-NB-PIZZA
-           COMPUTE WS-NB-PIZZA EQUAL WS-NB-PIZZA * 1.1 + 0.9
-
+           PERFORM 0400-TAKE-ORDER-BEGIN
+              THRU 0400-TAKE-ORDER-END.
 
            PERFORM 0100-SET-LABYRINTH-BEGIN
               THRU 0100-SET-LABYRINTH-END.
@@ -175,3 +185,25 @@
            CALL "C$SLEEP" USING 1 END-CALL.
            DISPLAY "Voici vos " WS-NB-PIZZA " pizzas !".
        0300-STORY-ENDING-END.
+
+      * Takes the customer's name and guest count, computes the pizza
+      * count, and appends the order to the daily orders file, so the
+      * pizzeria keeps a real record instead of a number that just
+      * flashes on screen at the end of the game.
+       0400-TAKE-ORDER-BEGIN.
+           PERFORM UNTIL WS-PRENOM NOT EQUAL SPACE
+               DISPLAY "Quel est votre prénom ?"
+               ACCEPT WS-PRENOM
+           END-PERFORM.
+           DISPLAY "Combien êtes vous ?".
+           ACCEPT WS-NB-INVITE.
+           COMPUTE WS-NB-PIZZA EQUAL WS-NB-INVITE * 1.1 + 0.9.
+
+           OPEN EXTEND ORDERS-OUTPUT.
+           MOVE SPACE TO F-ORDER-RCD.
+           MOVE WS-PRENOM TO F-ORDER-NAME.
+           MOVE WS-NB-INVITE TO F-ORDER-GUESTS.
+           MOVE WS-NB-PIZZA TO F-ORDER-PIZZAS.
+           WRITE F-ORDER-RCD.
+           CLOSE ORDERS-OUTPUT.
+       0400-TAKE-ORDER-END.
