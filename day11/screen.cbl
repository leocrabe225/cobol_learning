@@ -1,8 +1,23 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. pizza.
-             
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS-OUTPUT
+               ASSIGN TO "output/pizzeria-orders.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-       
+       FILE SECTION.
+       FD ORDERS-OUTPUT.
+       01 F-ORDER-RCD.
+           05 F-ORDER-NAME          PIC X(20).
+           05 FILLER                PIC X(01).
+           05 F-ORDER-GUESTS        PIC 9(02).
+           05 FILLER                PIC X(01).
+           05 F-ORDER-PIZZAS        PIC 9(02).
+
          WORKING-STORAGE SECTION.
 
        01  WS-NOM          PIC X(20) VALUE SPACES.
@@ -12,6 +27,7 @@
        01  WS-INTRO-STOP   PIC X(01).
 
        01  WS-NB-PIZZA     PIC 9(2)V99 VALUE ZERO.
+       01  WS-NB-PIZZA-INT PIC 9(2)    VALUE ZERO.
 
 
        
@@ -83,12 +99,21 @@
            DISPLAY ECRAN-SAISI.
            ACCEPT ECRAN-SAISI.
            DISPLAY BLANKING.
-           COMPUTE WS-NB-PIZZA ROUNDED = WS-NB-INVITE * 1.1.
+           COMPUTE WS-NB-PIZZA-INT EQUAL WS-NB-INVITE * 1.1 + 0.9.
+           MOVE WS-NB-PIZZA-INT TO WS-NB-PIZZA.
            DISPLAY WS-NB-PIZZA.
 
            IF WS-PRENOM = SPACES OR WS-NOM = SPACES
                DISPLAY "Nom et pr√©nom obligatoires !"
-           ACCEPT WS-PRENOM
+               ACCEPT WS-PRENOM
+           ELSE
+               OPEN EXTEND ORDERS-OUTPUT
+               MOVE SPACE TO F-ORDER-RCD
+               MOVE WS-PRENOM TO F-ORDER-NAME
+               MOVE WS-NB-INVITE TO F-ORDER-GUESTS
+               MOVE WS-NB-PIZZA TO F-ORDER-PIZZAS
+               WRITE F-ORDER-RCD
+               CLOSE ORDERS-OUTPUT
            END-IF.
            DISPLAY "CHecking"
 
