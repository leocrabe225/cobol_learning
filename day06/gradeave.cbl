@@ -4,7 +4,17 @@
        DATE-WRITTEN. 30-04-2025 (fr).
        DATE-COMPILED. null.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADES-INPUT
+               ASSIGN TO "input/gradeave-grades.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD GRADES-INPUT.
+       01 F-GRADE-RCD           PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01 STRING_AVERAGE       PIC X(7) VALUE "AVERAGE".
        01 STRING_HIGH          PIC X(4) VALUE "HIGH".
@@ -12,43 +22,72 @@
        01 STRING_QUIT          PIC X(4) VALUE "QUIT".
        01 INPUT1               PIC X(50) VALUE ZEROS.
 
-       01 GRADE0               PIC 9(2) VALUE 7.
-       01 GRADE1               PIC 9(2) VALUE 3.
-       01 GRADE2               PIC 9(2) VALUE 19.
+       01 GRADE-TABLE.
+           05 GRADE            PIC 9(2) OCCURS 50 TIMES.
+
+       01 WS-GRADE-CNT          PIC 9(02) VALUE ZERO.
+       01 IDX                   PIC 9(02).
        01 TEMP                 PIC 9(2).
+       01 WS-TOTAL              PIC 9(04).
+
+       01 WS-EOF                      PIC X(01) VALUE 'N'.
+           88 WS-EOF-TRUE                       VALUE 'Y'.
+           88 WS-EOF-FALSE                      VALUE 'N'.
        PROCEDURE DIVISION.
+      * Reads the class's grades from a file instead of working off a
+      * few numbers baked into the source.
+           OPEN INPUT GRADES-INPUT.
+           PERFORM UNTIL WS-EOF-TRUE
+               READ GRADES-INPUT
+                   AT END
+                       SET WS-EOF-TRUE TO TRUE
+                   NOT AT END
+                       IF WS-GRADE-CNT < 50 THEN
+                           ADD 1 TO WS-GRADE-CNT
+                           MOVE F-GRADE-RCD TO GRADE(WS-GRADE-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE GRADES-INPUT.
+
+           IF WS-GRADE-CNT EQUAL 0 THEN
+               DISPLAY "No grades found in the input file."
+               STOP RUN
+           END-IF.
+
            PERFORM UNTIL INPUT1 EQUAL STRING_QUIT
                DISPLAY "Type AVERAGE / HIGH / LOW / QUIT."
                ACCEPT INPUT1
                EVALUATE TRUE
                    WHEN INPUT1 EQUAL STRING_HIGH
-                       MOVE GRADE0 TO TEMP
-                       IF GRADE1 > TEMP THEN
-                           MOVE GRADE1 TO TEMP
-                       END-IF
-                       IF GRADE2 > TEMP THEN
-                           MOVE GRADE2 TO TEMP
-                       END-IF
+                       MOVE GRADE(1) TO TEMP
+                       PERFORM VARYING IDX FROM 2 BY 1
+                               UNTIL IDX > WS-GRADE-CNT
+                           IF GRADE(IDX) > TEMP THEN
+                               MOVE GRADE(IDX) TO TEMP
+                           END-IF
+                       END-PERFORM
                        DISPLAY "The highest grade is " TEMP "."
 
                    WHEN INPUT1 EQUAL STRING_LOW
-                       MOVE GRADE0 TO TEMP
-                       IF GRADE1 < TEMP THEN
-                           MOVE GRADE1 TO TEMP
-                       END-IF
-                       IF GRADE2 < TEMP THEN
-                           MOVE GRADE2 TO TEMP
-                       END-IF
+                       MOVE GRADE(1) TO TEMP
+                       PERFORM VARYING IDX FROM 2 BY 1
+                               UNTIL IDX > WS-GRADE-CNT
+                           IF GRADE(IDX) < TEMP THEN
+                               MOVE GRADE(IDX) TO TEMP
+                           END-IF
+                       END-PERFORM
                        DISPLAY "The lowest grade is " TEMP "."
 
                    WHEN INPUT1 EQUAL STRING_AVERAGE
-                       MOVE GRADE0 TO TEMP
-                       ADD GRADE1 TO TEMP
-                       ADD GRADE2 TO TEMP
-                       DIVIDE 3 INTO TEMP
+                       MOVE 0 TO WS-TOTAL
+                       PERFORM VARYING IDX FROM 1 BY 1
+                               UNTIL IDX > WS-GRADE-CNT
+                           ADD GRADE(IDX) TO WS-TOTAL
+                       END-PERFORM
+                       DIVIDE WS-GRADE-CNT INTO WS-TOTAL GIVING TEMP
                        DISPLAY "The average grade is " TEMP "."
-                       
+
                END-EVALUATE
            END-PERFORM.
            STOP RUN.
-           
\ No newline at end of file
