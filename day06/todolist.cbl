@@ -4,7 +4,18 @@
        DATE-WRITTEN. 29-04-2025 (fr).
        DATE-COMPILED. null.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TASK-FILE
+               ASSIGN TO "output/todolist-tasks.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TASK-FILE.
+       01 TF-RCD                PIC X(50).
+
        WORKING-STORAGE SECTION.
        01 STRING-ADD           PIC X(3) VALUE "ADD".
        01 STRING-DISPLAY       PIC X(7) VALUE "DISPLAY".
@@ -19,7 +30,16 @@
        01 TASK2                PIC X(50).
        01 TASK3                PIC X(50).
        01 TASK4                PIC X(50).
+
+       01 WS-F-STATUS          PIC X(02).
+           88 WS-F-STATUS-OK             VALUE "00".
+           88 WS-F-STATUS-EOF            VALUE "10".
        PROCEDURE DIVISION.
+      * Loads whatever was saved last session, if anything, so the list
+      * doesn't start empty every run.
+           PERFORM 0400-LOAD-TASKS-START
+              THRU 0400-LOAD-TASKS-END.
+
            PERFORM UNTIL INPUT1 EQUAL STRING-QUIT
                DISPLAY "Type ADD / DISPLAY / REMOVE / QUIT."
                ACCEPT INPUT1
@@ -34,6 +54,8 @@
                        ACCEPT NEW-VALUE
                        PERFORM 0300-SET-VALUE-START
                           THRU 0300-SET-VALUE-END
+                       PERFORM 0500-SAVE-TASKS-START
+                          THRU 0500-SAVE-TASKS-END
 
                    WHEN INPUT1 EQUAL STRING-DISPLAY
                        PERFORM 0100-DISPLAY-TASKS-START
@@ -48,7 +70,9 @@
                        MOVE " " TO NEW-VALUE
                        PERFORM 0300-SET-VALUE-START
                           THRU 0300-SET-VALUE-END
-                       
+                       PERFORM 0500-SAVE-TASKS-START
+                          THRU 0500-SAVE-TASKS-END
+
                END-EVALUATE
            END-PERFORM.
            STOP RUN.
@@ -82,3 +106,33 @@
                    MOVE NEW-VALUE TO TASK4
            END-EVALUATE.
        0300-SET-VALUE-END.
+
+      * Reads back the five saved task slots, if a save file exists.
+       0400-LOAD-TASKS-START.
+           MOVE SPACE TO TASK0 TASK1 TASK2 TASK3 TASK4.
+           OPEN INPUT TASK-FILE.
+           IF WS-F-STATUS-OK THEN
+               READ TASK-FILE INTO TASK0 AT END CONTINUE END-READ
+               READ TASK-FILE INTO TASK1 AT END CONTINUE END-READ
+               READ TASK-FILE INTO TASK2 AT END CONTINUE END-READ
+               READ TASK-FILE INTO TASK3 AT END CONTINUE END-READ
+               READ TASK-FILE INTO TASK4 AT END CONTINUE END-READ
+               CLOSE TASK-FILE
+           END-IF.
+       0400-LOAD-TASKS-END.
+
+      * Rewrites the five task slots to disk so they survive STOP RUN.
+       0500-SAVE-TASKS-START.
+           OPEN OUTPUT TASK-FILE.
+           MOVE TASK0 TO TF-RCD
+           WRITE TF-RCD
+           MOVE TASK1 TO TF-RCD
+           WRITE TF-RCD
+           MOVE TASK2 TO TF-RCD
+           WRITE TF-RCD
+           MOVE TASK3 TO TF-RCD
+           WRITE TF-RCD
+           MOVE TASK4 TO TF-RCD
+           WRITE TF-RCD
+           CLOSE TASK-FILE.
+       0500-SAVE-TASKS-END.
