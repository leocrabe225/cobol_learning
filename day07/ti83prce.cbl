@@ -4,7 +4,25 @@
        DATE-WRITTEN. 30-04-2025 (fr).
        DATE-COMPILED. null.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTAL-FILE
+               ASSIGN TO "output/ti83prce-total.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
+
+           SELECT STEP-LOG
+               ASSIGN TO "output/ti83prce-log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TOTAL-FILE.
+       01 TF-RCD                PIC S9(10).
+
+       FD STEP-LOG.
+       01 SL-RCD                PIC X(40).
+
        WORKING-STORAGE SECTION.
       * Constants
        01 STRING-QUIT          PIC X(4) VALUE "QUIT".
@@ -13,22 +31,38 @@
        01 STRING-MINUS         PIC X(1) VALUE "-".
        01 STRING-DIVIDE        PIC X(1) VALUE "/".
        01 STRING-MULTIPLY      PIC X(1) VALUE "*".
-      
+
        01 INPUT1               PIC X(50) VALUE ZEROS.
        01 NUM-INPUT1           PIC S9(10).
-       
+
        01 TOTAL                PIC S9(10) VALUE ZERO.
+
+       01 WS-F-STATUS           PIC X(02).
+           88 WS-F-STATUS-OK              VALUE "00".
+           88 WS-F-STATUS-NOT-FOUND       VALUE "35".
        PROCEDURE DIVISION.
+      * Restore the running total left over from the previous session,
+      * if any. A missing file (status 35) just means a fresh start.
+           OPEN INPUT TOTAL-FILE.
+           IF WS-F-STATUS-OK THEN
+               READ TOTAL-FILE INTO TOTAL
+               CLOSE TOTAL-FILE
+           END-IF.
+
+           OPEN OUTPUT STEP-LOG.
+
       * Loop unless input is "QUIT"
            PERFORM UNTIL INPUT1 EQUAL STRING-QUIT
       * Display possible instructions, then total
-               DISPLAY "QUIT CLEAR + - / *" 
+               DISPLAY "QUIT CLEAR + - / *"
                        X'0A' TOTAL
                ACCEPT INPUT1
                EVALUATE TRUE
                    WHEN INPUT1 EQUAL STRING-CLEAR
                        MOVE 0 TO TOTAL
-                   
+                       MOVE "CLEAR" TO SL-RCD
+                       WRITE SL-RCD
+
       * If there is a valid math instruction, ask for a number
                    WHEN INPUT1 EQUAL STRING-PLUS
                      OR INPUT1 EQUAL STRING-MINUS
@@ -47,7 +81,17 @@
                        IF INPUT1 EQUAL STRING-MULTIPLY THEN
                            MULTIPLY NUM-INPUT1 BY TOTAL
                        END-IF
+                       STRING INPUT1 " " NUM-INPUT1 " = " TOTAL
+                           DELIMITED BY SIZE INTO SL-RCD
+                       WRITE SL-RCD
                END-EVALUATE
            END-PERFORM.
+
+           CLOSE STEP-LOG.
+
+           OPEN OUTPUT TOTAL-FILE.
+           MOVE TOTAL TO TF-RCD.
+           WRITE TF-RCD.
+           CLOSE TOTAL-FILE.
+
            STOP RUN.
-           
\ No newline at end of file
