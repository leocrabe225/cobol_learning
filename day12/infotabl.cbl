@@ -3,38 +3,71 @@
        AUTHOR. Leocrabe225.
        DATE-WRITTEN. 12-05-2025 (fr).
        DATE-COMPILED. null.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PEOPLE-FILE
+               ASSIGN TO "input/infotabl-people.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD PEOPLE-FILE.
+       01 F-PEOPLE-RECORD.
+           05 F-PEOPLE-NAME        PIC X(10).
+           05 F-PEOPLE-AGE         PIC 9(03).
+           05 F-PEOPLE-HEIGHT      PIC 9(03).
+
        WORKING-STORAGE SECTION.
+       01 WS-F-STATUS              PIC X(02).
+           88 WS-F-STATUS-OK                 VALUE "00".
+           88 WS-F-STATUS-EOF                VALUE "10".
+
        01 WS-PEOPLE-TABLE.
            05 WS-PEOPLE        OCCURS 10 TIMES.
                10 WS-PEOPLE-NAME   PIC X(10).
                10 WS-PEOPLE-AGE    PIC 9(03).
                10 WS-PEOPLE-HEIGHT PIC 9(03).
-       
+
        01 WS-PEOPLE-OUTPUT.
            05 WS-OUTPUT-NAME          PIC X(10).
            05 FILLER                  PIC X(04) VALUE " is ".
            05 WS-OUTPUT-AGE           PIC 9(03).
            05 FILLER                  PIC X(05) VALUE " and ".
            05 WS-OUTPUT-HEIGHT        PIC 9(03).
-           05 FILLER                  PIC X(07) VALUE "cm high.".
+           05 FILLER                  PIC X(08) VALUE "cm high.".
 
        01 WS-IDX               PIC 9(02).
+       01 WS-CNT               PIC 9(02) VALUE ZERO.
        PROCEDURE DIVISION.
-           MOVE "Leo       023183" TO WS-PEOPLE(1).
-           MOVE "Anais     033168" TO WS-PEOPLE(2).
-           MOVE "Terry     029178" TO WS-PEOPLE(3).
-           MOVE "William   057180" TO WS-PEOPLE(4).
-           MOVE "Alexandre 030180" TO WS-PEOPLE(5).
-           MOVE "Bernadette047163" TO WS-PEOPLE(6).
-           MOVE "Yassine   035174" TO WS-PEOPLE(7).
-           MOVE "Lucas     030179" TO WS-PEOPLE(8).
-           MOVE "Benoit    055176" TO WS-PEOPLE(9).
-           MOVE "Vincent   032184" TO WS-PEOPLE(10).
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+           PERFORM 0100-LOAD-PEOPLE-BEGIN
+              THRU 0100-LOAD-PEOPLE-END.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-CNT
                MOVE WS-PEOPLE-NAME(WS-IDX) TO WS-OUTPUT-NAME
                MOVE WS-PEOPLE-AGE(WS-IDX) TO WS-OUTPUT-AGE
                MOVE WS-PEOPLE-HEIGHT(WS-IDX) TO WS-OUTPUT-HEIGHT
                DISPLAY WS-PEOPLE-OUTPUT
            END-PERFORM.
            STOP RUN.
+
+      * Reads the roster from disk instead of ten baked-in MOVEs, so
+      * updating someone's age doesn't require a recompile.
+       0100-LOAD-PEOPLE-BEGIN.
+           OPEN INPUT PEOPLE-FILE.
+           IF WS-F-STATUS-OK THEN
+               PERFORM UNTIL WS-F-STATUS-EOF OR WS-CNT EQUAL 10
+                   READ PEOPLE-FILE
+                       AT END
+                           SET WS-F-STATUS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-CNT
+                           MOVE F-PEOPLE-NAME TO WS-PEOPLE-NAME(WS-CNT)
+                           MOVE F-PEOPLE-AGE TO WS-PEOPLE-AGE(WS-CNT)
+                           MOVE F-PEOPLE-HEIGHT
+                             TO WS-PEOPLE-HEIGHT(WS-CNT)
+                   END-READ
+               END-PERFORM
+               CLOSE PEOPLE-FILE
+           END-IF.
+       0100-LOAD-PEOPLE-END.
