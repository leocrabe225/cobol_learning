@@ -3,8 +3,26 @@
        AUTHOR. Leocrabe225.
        DATE-WRITTEN. 12-05-2025 (fr).
        DATE-COMPILED. null.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADE-FILE
+               ASSIGN TO "output/gradfill-grades.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-F-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD GRADE-FILE.
+       01 F-GRADE-RCD              PIC X(23).
+
        WORKING-STORAGE SECTION.
+       01 WS-F-STATUS              PIC X(02).
+           88 WS-F-STATUS-OK                 VALUE "00".
+           88 WS-F-STATUS-EOF                VALUE "10".
+           88 WS-F-STATUS-NOT-FOUND          VALUE "35".
+
+       01 WS-TOTAL                 PIC 9(05).
+       01 WS-AVERAGE                PIC 9(02).
        01 WS-GRADE-DATE-OUTPUT OCCURS 100 TIMES.
            05 FILLER           PIC X(07) VALUE "Note : ".
            05 WS-GRADE         PIC 9(02).
@@ -33,8 +51,11 @@
                 "Enter any grade above 20 to stop."
                 X"0A""Enter your grades (0-20), and the dates,"
                 X"0A""under the following format : 99 DDMMYYYY"
-           
+
            MOVE 0 TO WS-IDX.
+           PERFORM 0100-LOAD-GRADES-BEGIN
+              THRU 0100-LOAD-GRADES-END.
+
            PERFORM UNTIL WS-IDX EQUAL 100
                    OR WS-EXIT-YES
                DISPLAY "                             "
@@ -54,8 +75,44 @@
 
            MOVE WS-IDX TO WS-TABLE-SIZE.
 
+           PERFORM 0200-SAVE-GRADES-BEGIN
+              THRU 0200-SAVE-GRADES-END.
+
+           MOVE 0 TO WS-TOTAL.
            PERFORM VARYING WS-IDX FROM 1 BY 1
                    UNTIL WS-IDX > WS-TABLE-SIZE
                DISPLAY WS-GRADE-DATE-OUTPUT(WS-IDX)
+               ADD WS-GRADE IN WS-GRADE-DATE-OUTPUT(WS-IDX) TO WS-TOTAL
            END-PERFORM.
+
+           IF WS-TABLE-SIZE > 0 THEN
+               DIVIDE WS-TABLE-SIZE INTO WS-TOTAL GIVING WS-AVERAGE
+               DISPLAY "Average grade : " WS-AVERAGE
+           END-IF.
            STOP RUN.
+
+      * Restores any grades saved from a previous session so entry
+      * can carry on instead of being capped at one sitting.
+       0100-LOAD-GRADES-BEGIN.
+           OPEN INPUT GRADE-FILE.
+           IF WS-F-STATUS-OK THEN
+               PERFORM UNTIL WS-F-STATUS-EOF OR WS-IDX EQUAL 100
+                   READ GRADE-FILE INTO WS-GRADE-DATE-OUTPUT(WS-IDX + 1)
+                   IF WS-F-STATUS-OK THEN
+                       ADD 1 TO WS-IDX
+                   END-IF
+               END-PERFORM
+               CLOSE GRADE-FILE
+           END-IF.
+       0100-LOAD-GRADES-END.
+
+      * Writes every grade/date pair entered so far back to disk.
+       0200-SAVE-GRADES-BEGIN.
+           OPEN OUTPUT GRADE-FILE.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TABLE-SIZE
+               MOVE WS-GRADE-DATE-OUTPUT(WS-IDX) TO F-GRADE-RCD
+               WRITE F-GRADE-RCD
+           END-PERFORM.
+           CLOSE GRADE-FILE.
+       0200-SAVE-GRADES-END.
